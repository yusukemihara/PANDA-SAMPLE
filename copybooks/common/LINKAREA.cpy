@@ -0,0 +1,11 @@
+       01  LINKAREA.
+           05  LNK-SUMMARY         PIC X(40).
+           05  LNK-BODY            PIC X(80).
+           05  LNK-ICON            PIC X(20).
+           05  LNK-TIMEOUT         PIC 9(4).
+           05  LNK-QCOUNT          PIC 9(2).
+           05  LNK-QUEUE           OCCURS 20 TIMES.
+               10  LNK-QSUMMARY    PIC X(40).
+               10  LNK-QBODY       PIC X(80).
+               10  LNK-QICON       PIC X(20).
+               10  LNK-QTIMEOUT    PIC 9(4).
