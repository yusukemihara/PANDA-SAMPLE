@@ -0,0 +1,14 @@
+       01  MCPAREA.
+           05  MCP-STATUS          PIC X(8).
+           05  MCP-WIDGET          PIC X(20).
+           05  MCP-EVENT           PIC X(20).
+           05  MCP-FUNC            PIC X(20).
+           05  MCP-PATH            PIC X(80).
+           05  MCP-PATHNAME        PIC X(20).
+           05  MCP-TABLE           PIC X(20).
+           05  MCP-RC              PIC 9(4).
+           05  MCP-TERM            PIC X(20).
+           05  MCP-USER            PIC X(20).
+           05  MCP-PUTTYPE         PIC X(10).
+           05  MCP-WINDOW          PIC X(20).
+           05  MCP-TEMPDIR         PIC X(80).
