@@ -0,0 +1,8 @@
+       01  ERRCODE.
+           05  ERR-NONE                PIC 9(4) VALUE 0000.
+           05  ERR-BLOB-FAILURE        PIC 9(4) VALUE 1001.
+           05  ERR-XML-PARSE-FAILURE   PIC 9(4) VALUE 1002.
+           05  ERR-QUEUE-FAILURE       PIC 9(4) VALUE 1003.
+           05  ERR-AUTH-FAILURE        PIC 9(4) VALUE 1004.
+           05  ERR-VALIDATION-FAILURE  PIC 9(4) VALUE 1005.
+           05  ERR-RATE-LIMITED        PIC 9(4) VALUE 1006.
