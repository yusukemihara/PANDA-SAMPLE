@@ -0,0 +1,25 @@
+       01  SPAAREA.
+           05  SPA-NUM             PIC 9(4).
+           05  SPA-TIMES           PIC 9(4).
+           05  SPA-NEXT            PIC X(20).
+           05  SPA-VISIBLE         PIC X(1).
+           05  SPA-TMPFILE         PIC X(80).
+           05  SPA-ENTRYDATA1      PIC X(40).
+           05  SPA-ROWKEY          PIC X(20).
+           05  SPA-FILECOUNT       PIC 9(2).
+           05  SPA-MANIFEST        OCCURS 10 TIMES
+                                   PIC X(80).
+           05  SPA-DBVERSION       PIC 9(9).
+           05  SPA-CRUMB           OCCURS 10 TIMES
+                                    PIC X(20).
+           05  SPA-CRUMBCOUNT      PIC 9(2).
+           05  SPA-ENTERED4        PIC X(1).
+           05  SPA-ENTERED5        PIC X(1).
+           05  SPA-ENTERED6        PIC X(1).
+           05  SPA-BT1BOOL         PIC X(1).
+           05  SPA-BT3BOOL         PIC X(1).
+           05  SPA-CTX-COUNT       PIC 9(2).
+           05  SPA-CTX-KEY         OCCURS 10 TIMES
+                                   PIC X(20).
+           05  SPA-CTX-VALUE       OCCURS 10 TIMES
+                                   PIC X(80).
