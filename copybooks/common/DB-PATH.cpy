@@ -0,0 +1,3 @@
+       01  DB-PATH.
+           05  PATH-SYSTEM-PRIMARY     PIC X(20) VALUE 'SYSTEM-PRIMARY'.
+           05  PATH-WORK-PRIMARY       PIC X(20) VALUE 'WORK-PRIMARY'.
