@@ -0,0 +1,4 @@
+       01  DB-WORK.
+           05  DB-WORK-FILE        PIC X(80).
+           05  DB-WORK-OBJECT      PIC X(2097152).
+           05  DB-WORK-REGISTERED-TS PIC X(21).
