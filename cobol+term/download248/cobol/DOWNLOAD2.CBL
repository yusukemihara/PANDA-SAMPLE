@@ -3,14 +3,28 @@
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
        INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+           SELECT ALLOWFD  ASSIGN TO ALLOW-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS ALLOW-FILE-ST.
        DATA                DIVISION.
        FILE                SECTION.
+           FD  ALLOWFD.
+           01  ALLOW-LINE          PIC X(80).
        WORKING-STORAGE     SECTION.
             01  IMPORTPATH.
               02 IMPORTDIR PIC X(7).
-              02 IMPORTFILE PIC X(8).
+              02 IMPORTFILE PIC X(20).
             COPY    "DB-PATH".
             COPY    "DB-WORK".
+       01  ALLOW-FILE          PIC X(80)
+                               VALUE './cobol/download2-allowlist.dat'.
+       01  ALLOW-FILE-ST       PIC X(02).
+       01  ALLOW-CODE          PIC X(20)   OCCURS 50 TIMES.
+       01  ALLOW-COUNT         PIC 9(3).
+       01  WS-IDX              PIC 9(3).
+       01  WS-FOUND            PIC X(1).
+       01  WS-TIMESTAMP        PIC X(21).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -25,26 +39,54 @@
            SCRAREA.
        000-MAIN                SECTION.
            DISPLAY  HTTP-METHOD
-           EVALUATE    HTTP-METHOD 
+           EVALUATE    HTTP-METHOD
              WHEN     'GET'
                PERFORM 010-GET
            END-EVALUATE.
            EXIT    PROGRAM.
+      ************************************************************************
+       020-LOAD-ALLOWLIST       SECTION.
+           MOVE 0 TO ALLOW-COUNT.
+           OPEN INPUT ALLOWFD.
+           IF ALLOW-FILE-ST = "00"
+               PERFORM UNTIL ALLOW-FILE-ST NOT = "00"
+                        OR ALLOW-COUNT >= 50
+                   READ ALLOWFD INTO ALLOW-LINE
+                   IF ALLOW-FILE-ST = "00" AND ALLOW-LINE NOT = SPACE
+                       ADD 1 TO ALLOW-COUNT
+                       MOVE ALLOW-LINE TO ALLOW-CODE(ALLOW-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE ALLOWFD
+           ELSE
+               DISPLAY 'cannot open download2 allow-list'
+           END-IF.
+           EXIT.
       ************************************************************************
        010-GET                SECTION.
-           DISPLAY '010-GET start' 
+           DISPLAY '010-GET start'
            DISPLAY 'filename:' ARG
 
            MOVE 200 TO HTTP-STATUS
+           MOVE LOW-VALUE TO DB-WORK-OBJECT
+           MOVE LOW-VALUE TO BODY
 
-           IF      ARG = '1.txt' THEN
-             DISPLAY '1.txt'
-           ELSE IF ARG = '2.txt' THEN
-             DISPLAY '2.txt'
-           ELSE
-             DISPLAY 'other file'
-      *      MOVE 204 TO HTTP-STATUS
-           END-IF
+           PERFORM 020-LOAD-ALLOWLIST.
+
+           MOVE 'N' TO WS-FOUND.
+           IF ARG NOT = SPACE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                         UNTIL WS-IDX > ALLOW-COUNT
+                   IF ALLOW-CODE(WS-IDX) = ARG
+                       MOVE 'Y' TO WS-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WS-FOUND NOT = 'Y'
+               DISPLAY 'rejected: unlisted or unsafe ARG' ARG
+               MOVE 403 TO HTTP-STATUS
+               EXIT SECTION
            END-IF.
 
            MOVE   'BLOBLOOKUP' TO  MCP-FUNC
@@ -66,6 +108,8 @@
                   DB-WORK
              MOVE   'BLOBREGISTER' TO  MCP-FUNC
              MOVE   ARG            TO  DB-WORK-FILE
+             MOVE FUNCTION CURRENT-DATE(1:21) TO WS-TIMESTAMP
+             MOVE WS-TIMESTAMP     TO  DB-WORK-REGISTERED-TS
              CALL   'MONFUNC'     USING
                   MCPAREA
                   DB-WORK
