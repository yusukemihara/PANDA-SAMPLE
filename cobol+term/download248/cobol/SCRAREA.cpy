@@ -0,0 +1,14 @@
+       01  SCRAREA.
+           05  HTTP-METHOD         PIC X(10).
+           05  HTTP-STATUS         PIC 9(3).
+           05  ARG                 PIC X(80).
+           05  BODY                PIC X(2097152).
+           05  D21.
+               10  PATH            OCCURS 10 TIMES
+                                    PIC X(80).
+               10  FILENAME        OCCURS 10 TIMES
+                                    PIC X(20).
+               10  DESCRIPTION     OCCURS 10 TIMES
+                                    PIC X(80).
+               10  NRETRY          OCCURS 10 TIMES
+                                    PIC 9(2).
