@@ -0,0 +1,4 @@
+       01  DB-MSG.
+           05  DB-MSG-MODE         PIC 9(1).
+           05  DB-MSG-OBJECT       PIC X(2097152).
+           05  DB-MSG-CONTENT-TYPE PIC X(40).
