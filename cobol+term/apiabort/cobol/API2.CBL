@@ -2,11 +2,27 @@
        PROGRAM-ID.         API2.
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT TXNFD    ASSIGN TO TXN-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS TXN-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  TXNFD.
+           01  TXN-LINE            PIC X(200).
        WORKING-STORAGE     SECTION.
        01  RC              PIC 9(5) VALUE 0.
             COPY    "DB-BLOB".
             COPY    "DB-MSG".
+            COPY    "ERRCODE".
+       01  TXN-FILE            PIC X(80)
+                               VALUE './cobol/api2-transactions.log'.
+       01  TXN-FILE-ST         PIC X(02).
+       01  WS-TIMESTAMP        PIC X(21).
+       01  WS-BODYHASH         PIC 9(9)  VALUE 0.
+       01  WS-BODYLEN          PIC 9(7)  VALUE 0.
+       01  WS-I                PIC 9(7)  VALUE 0.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -37,9 +53,11 @@
 
       ************************************************************************
        020-POST               SECTION.
-           DISPLAY '020-POST start' 
+           DISPLAY '020-POST start'
            DISPLAY SCR-CONTENT-TYPE
 
+           PERFORM 910-HASH-BODY.
+
            MOVE 'MSGREAD'        TO MCP-FUNC.
            MOVE 'msg'            TO MCP-TABLE.
            MOVE 'key'            TO MCP-PATHNAME.
@@ -54,9 +72,11 @@
                DISPLAY "MSGREAD failure"
                MOVE ZERO TO SCR-BODY
                MOVE 400 TO SCR-HTTP-STATUS
-               EXIT
+               MOVE ERR-QUEUE-FAILURE TO SCR-ERR-CODE
+               PERFORM 900-LOG-TXN
+               EXIT SECTION
            END-IF.
-           DISPLAY 'MSGREAD end' 
+           DISPLAY 'MSGREAD end'
 
            DISPLAY SCR-CONTENT-TYPE
 
@@ -67,12 +87,57 @@
                 DB-MSG
            IF (MCP-RC = ZERO OR 1)
                MOVE DB-MSG-OBJECT TO SCR-BODY
+               MOVE 200 TO SCR-HTTP-STATUS
+               MOVE ERR-NONE TO SCR-ERR-CODE
                CONTINUE
            ELSE
                DISPLAY "msgwrite failure"
                MOVE ZERO TO SCR-BODY
                MOVE 400 TO SCR-HTTP-STATUS
-               EXIT
+               MOVE ERR-QUEUE-FAILURE TO SCR-ERR-CODE
+               PERFORM 900-LOG-TXN
+               EXIT SECTION
            END-IF.
            MOVE ZERO TO MCP-RC
+           PERFORM 900-LOG-TXN.
+           EXIT.
+      ************************************************************************
+       900-LOG-TXN             SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           OPEN EXTEND TXNFD.
+           IF TXN-FILE-ST = '05' OR '35'
+               OPEN OUTPUT TXNFD
+           END-IF.
+           IF TXN-FILE-ST NOT = '00'
+               DISPLAY 'cannot open transaction log'
+           ELSE
+               MOVE SPACE TO TXN-LINE
+               STRING WS-TIMESTAMP      DELIMITED BY SIZE
+                      '|'               DELIMITED BY SIZE
+                      SCR-CONTENT-TYPE  DELIMITED BY SPACE
+                      '|'               DELIMITED BY SIZE
+                      WS-BODYLEN        DELIMITED BY SIZE
+                      '|'               DELIMITED BY SIZE
+                      WS-BODYHASH       DELIMITED BY SIZE
+                      '|'               DELIMITED BY SIZE
+                      SCR-HTTP-STATUS   DELIMITED BY SIZE
+                      INTO TXN-LINE
+               END-STRING
+               WRITE TXN-LINE
+               CLOSE TXNFD
+           END-IF.
            EXIT.
+
+       910-HASH-BODY            SECTION.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SCR-BODY)) TO WS-BODYLEN.
+           MOVE ZERO TO WS-BODYHASH.
+           IF WS-BODYLEN > 2000
+               MOVE 2000 TO WS-BODYLEN
+           END-IF.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-BODYLEN
+               COMPUTE WS-BODYHASH =
+                   FUNCTION MOD((WS-BODYHASH * 31) +
+                       FUNCTION ORD(SCR-BODY(WS-I:1)),
+                       999999999)
+           END-PERFORM.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SCR-BODY)) TO WS-BODYLEN.
