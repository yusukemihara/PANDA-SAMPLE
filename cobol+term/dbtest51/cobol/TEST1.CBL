@@ -5,6 +5,7 @@
        DATA                DIVISION.
        WORKING-STORAGE     SECTION.
             COPY    "DBTEST".
+       01  WS-SEARCH-DONE      PIC X(1).
        LINKAGE             SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -34,12 +35,17 @@
                PERFORM  300-UPDATE
              WHEN 'PUTG' ALSO 'button4'
                PERFORM  400-DELETE
+             WHEN 'PUTG' ALSO 'searchbutton'
+               PERFORM  150-SEARCH
+             WHEN 'PUTG' ALSO 'resulttable'
+               PERFORM  160-ROW-CLICKED
            END-EVALUATE.
            EXIT    PROGRAM.
       **************************************************************************
        010-INIT                SECTION.
            DISPLAY '----INIT'.
            INITIALIZE SCRAREA.
+           MOVE 2 TO TROWATTR.
            MOVE   'NEW'        TO  MCP-PUTTYPE.
            MOVE   'test1'    
                                TO  MCP-WINDOW.
@@ -50,6 +56,8 @@
            DISPLAY 'TEXT1:' PANDAENTRY1.
            DISPLAY 'TEXT2:' PANDAENTRY2.
            MOVE PANDAENTRY1 TO DBTEST-UUID.
+           MOVE 'EXACT' TO DBTEST-SEARCH-MODE.
+           MOVE SPACE TO DBTEST-FNAME-TO.
            MOVE 'DBSELECT' TO MCP-FUNC.
            MOVE 'dbtest' TO MCP-TABLE.
            MOVE 'key' TO MCP-PATHNAME.
@@ -65,6 +73,65 @@
            DISPLAY 'DBTEST-UUID:' DBTEST-UUID.
            DISPLAY 'DBTEST-FNAME:' DBTEST-FNAME.
            MOVE DBTEST-FNAME TO PANDAENTRY2.
+           MOVE DBTEST-VERSION TO SPA-DBVERSION.
+           PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       150-SEARCH             SECTION.
+           DISPLAY '----SEARCH'.
+           DISPLAY 'SEARCHENTRY:' SEARCHENTRY.
+           DISPLAY 'SEARCHENTRY2:' SEARCHENTRY2.
+           INITIALIZE RESULTTABLE.
+           MOVE 2 TO TROWATTR.
+           MOVE SPACE TO DBTEST-UUID.
+           MOVE SEARCHENTRY TO DBTEST-FNAME.
+           IF SEARCHENTRY2 NOT = SPACE
+               MOVE 'RANGE' TO DBTEST-SEARCH-MODE
+               MOVE SEARCHENTRY2 TO DBTEST-FNAME-TO
+           ELSE
+               MOVE 'PARTIAL' TO DBTEST-SEARCH-MODE
+               MOVE SPACE TO DBTEST-FNAME-TO
+           END-IF.
+           MOVE 'DBSELECT' TO MCP-FUNC.
+           MOVE 'dbtest' TO MCP-TABLE.
+           MOVE 'key' TO MCP-PATHNAME.
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DBTEST.
+           MOVE 'N' TO WS-SEARCH-DONE.
+           PERFORM UNTIL WS-SEARCH-DONE = 'Y'
+               MOVE 'DBFETCH' TO MCP-FUNC
+               MOVE 'dbtest' TO MCP-TABLE
+               MOVE 'key' TO MCP-PATHNAME
+               CALL   'MONFUNC'     USING
+                    MCPAREA
+                    DBTEST
+               IF MCP-RC = ZERO OR MCP-RC = 1
+                   IF ROWCNT < 200
+                       ADD 1 TO ROWCNT
+                       MOVE DBTEST-UUID
+                           TO CELLDATA OF COLUMN1(ROWCNT)
+                       MOVE DBTEST-FNAME
+                           TO CELLDATA OF COLUMN2(ROWCNT)
+                       MOVE DBTEST-VERSION
+                           TO CELLDATA OF COLUMN3(ROWCNT)
+                   ELSE
+                       MOVE 'Y' TO WS-SEARCH-DONE
+                   END-IF
+               ELSE
+                   DISPLAY 'DBFETCH end of results'
+                   MOVE 'Y' TO WS-SEARCH-DONE
+               END-IF
+           END-PERFORM.
+           DISPLAY 'result rows:' ROWCNT.
+           PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       160-ROW-CLICKED         SECTION.
+           DISPLAY '----ROW-CLICKED'.
+           DISPLAY TROW.
+           IF TROW > 0 AND TROW <= ROWCNT
+               MOVE CELLDATA OF COLUMN1(TROW) TO PANDAENTRY1
+               MOVE CELLDATA OF COLUMN2(TROW) TO PANDAENTRY2
+           END-IF.
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        200-INSERT             SECTION.
@@ -73,6 +140,7 @@
            DISPLAY 'TEXT2:' PANDAENTRY2.
            MOVE PANDAENTRY1 TO DBTEST-UUID.
            MOVE PANDAENTRY2 TO DBTEST-FNAME.
+           MOVE 1 TO DBTEST-VERSION.
            MOVE 'DBINSERT' TO MCP-FUNC.
            MOVE 'dbtest' TO MCP-TABLE.
            MOVE 'key' TO MCP-PATHNAME.
@@ -81,6 +149,7 @@
                 DBTEST.
            DISPLAY 'DBTEST-UUID:' DBTEST-UUID.
            DISPLAY 'DBTEST-FNAME:' DBTEST-FNAME.
+           MOVE DBTEST-VERSION TO SPA-DBVERSION.
            MOVE ' ' TO PANDAENTRY2.
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
@@ -88,8 +157,30 @@
            DISPLAY '----UPDATE'.
            DISPLAY 'TEXT1:' PANDAENTRY1.
            DISPLAY 'TEXT2:' PANDAENTRY2.
+           MOVE PANDAENTRY1 TO DBTEST-UUID.
+           MOVE 'DBSELECT' TO MCP-FUNC.
+           MOVE 'dbtest' TO MCP-TABLE.
+           MOVE 'key' TO MCP-PATHNAME.
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DBTEST.
+           MOVE 'DBFETCH' TO MCP-FUNC.
+           MOVE 'dbtest' TO MCP-TABLE.
+           MOVE 'key' TO MCP-PATHNAME.
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DBTEST.
+
+           IF DBTEST-VERSION NOT = SPA-DBVERSION
+               DISPLAY 'stale record'
+               MOVE 'stale record, please re-fetch' TO PANDAENTRY2
+               PERFORM 900-PUT-WINDOW
+               EXIT SECTION
+           END-IF.
+
            MOVE PANDAENTRY1 TO DBTEST-UUID.
            MOVE PANDAENTRY2 TO DBTEST-FNAME.
+           ADD 1 TO DBTEST-VERSION.
            MOVE 'DBUPDATE' TO MCP-FUNC.
            MOVE 'dbtest' TO MCP-TABLE.
            MOVE 'key' TO MCP-PATHNAME.
@@ -98,6 +189,7 @@
                 DBTEST.
            DISPLAY 'DBTEST-UUID:' DBTEST-UUID.
            DISPLAY 'DBTEST-FNAME:' DBTEST-FNAME.
+           MOVE DBTEST-VERSION TO SPA-DBVERSION.
            MOVE ' ' TO PANDAENTRY2.
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
