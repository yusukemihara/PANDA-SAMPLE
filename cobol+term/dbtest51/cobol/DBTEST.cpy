@@ -0,0 +1,6 @@
+       01  DBTEST.
+           05  DBTEST-UUID         PIC X(36).
+           05  DBTEST-FNAME        PIC X(40).
+           05  DBTEST-VERSION      PIC 9(9).
+           05  DBTEST-SEARCH-MODE  PIC X(10).
+           05  DBTEST-FNAME-TO     PIC X(40).
