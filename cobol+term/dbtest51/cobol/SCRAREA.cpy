@@ -0,0 +1,17 @@
+       01  SCRAREA.
+           05  PANDAENTRY1         PIC X(40).
+           05  PANDAENTRY2         PIC X(80).
+           05  SEARCHENTRY         PIC X(40).
+           05  SEARCHENTRY2        PIC X(40).
+           05  RESULTTABLE.
+               10  TROWATTR          PIC 9(1).
+               10  TROW              PIC 9(5).
+               10  TCOLUMN           PIC 9(2).
+               10  TVALUE            PIC X(40).
+               10  ROWCNT            PIC 9(5).
+               10  COLUMN1 OCCURS 200 TIMES.
+                   15  CELLDATA        PIC X(40).
+               10  COLUMN2 OCCURS 200 TIMES.
+                   15  CELLDATA        PIC X(40).
+               10  COLUMN3 OCCURS 200 TIMES.
+                   15  CELLDATA        PIC X(40).
