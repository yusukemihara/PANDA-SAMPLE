@@ -4,6 +4,12 @@
        CONFIGURATION           SECTION.
        DATA                DIVISION.
        WORKING-STORAGE         SECTION.
+       01  WS-AMOUNT           PIC 9(7)V99 VALUE 0.
+       01  WS-NUMOK            PIC X(1)    VALUE 'N'.
+       01  WS-DECIMALS         PIC 9(1)    VALUE 0.
+       01  WS-LEN              PIC 9(2)    VALUE 0.
+       01  WS-I                PIC 9(2)    VALUE 0.
+       01  WS-CH                PIC X(1)   VALUE SPACE.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -16,10 +22,10 @@
            LINKAREA
            SCRAREA.
        000-MAIN                SECTION.
-           EVALUATE    MCP-STATUS  
-             WHEN      'LINK'     
+           EVALUATE    MCP-STATUS
+             WHEN      'LINK'
                PERFORM  100-INIT
-             WHEN      ANY       
+             WHEN      ANY
                PERFORM  700-EVENT
            END-EVALUATE.
            EXIT    PROGRAM.
@@ -38,8 +44,11 @@
        700-EVENT             SECTION.
            DISPLAY 'entry event'.
            IF EDITABLE OF E1 = 'T'
-             MOVE 'F' TO EDITABLE OF E1
-             MOVE 'F' TO EDITABLE OF NE1
+               PERFORM 710-VALIDATE
+               IF VALIDMSG = SPACE
+                   MOVE 'F' TO EDITABLE OF E1
+                   MOVE 'F' TO EDITABLE OF NE1
+               END-IF
            ELSE
              MOVE 'T' TO EDITABLE OF E1
              MOVE 'T' TO EDITABLE OF NE1
@@ -49,6 +58,54 @@
            DISPLAY 'entry event end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       710-VALIDATE            SECTION.
+           MOVE SPACE TO VALIDMSG.
+           IF FUNCTION TRIM(VALUE1) = SPACE
+               MOVE 'value is required' TO VALIDMSG
+           ELSE
+               PERFORM 720-CHECK-NUMERIC-FORMAT
+               IF WS-NUMOK = 'N'
+                   MOVE 'value must be numeric' TO VALIDMSG
+               ELSE
+                   MOVE 0 TO WS-AMOUNT
+                   COMPUTE WS-AMOUNT =
+                           FUNCTION NUMVAL(FUNCTION TRIM(VALUE1))
+                       ON SIZE ERROR
+                           MOVE 'value exceeds maximum of 999999.99'
+                                                   TO VALIDMSG
+                   END-COMPUTE
+                   IF VALIDMSG = SPACE AND WS-AMOUNT > 999999.99
+                       MOVE 'value exceeds maximum of 999999.99'
+                                               TO VALIDMSG
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT.
+      ************************************************************************
+       720-CHECK-NUMERIC-FORMAT SECTION.
+      * FUNCTION NUMVAL needs digits with at most one decimal point,
+      * which the COBOL NUMERIC class condition does not accept for an
+      * alphanumeric item - check the format by hand instead, the same
+      * character-by-character idiom mcptemp/WINDOW1.CBL's
+      * 210-VALIDATE-FILENAME already uses.
+           MOVE 'Y' TO WS-NUMOK.
+           MOVE 0 TO WS-DECIMALS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(VALUE1)) TO WS-LEN.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
+               MOVE VALUE1(WS-I:1) TO WS-CH
+               IF WS-CH = '.'
+                   ADD 1 TO WS-DECIMALS
+                   IF WS-DECIMALS > 1
+                       MOVE 'N' TO WS-NUMOK
+                   END-IF
+               ELSE
+                   IF NOT (WS-CH >= '0' AND WS-CH <= '9')
+                       MOVE 'N' TO WS-NUMOK
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
