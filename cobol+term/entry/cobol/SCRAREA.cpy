@@ -0,0 +1,9 @@
+       01  SCRAREA.
+           05  E1.
+               10  EDITABLE         PIC X(1).
+               10  STYLE            PIC X(20).
+           05  NE1.
+               10  EDITABLE         PIC X(1).
+               10  STYLE            PIC X(20).
+           05  VALUE1               PIC X(40).
+           05  VALIDMSG             PIC X(40).
