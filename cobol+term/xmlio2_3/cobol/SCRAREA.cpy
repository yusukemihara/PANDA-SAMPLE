@@ -0,0 +1,5 @@
+       01  SCRAREA.
+           05  SCR-HTTP-METHOD     PIC X(10).
+           05  SCR-HTTP-STATUS     PIC 9(3).
+           05  SCR-BODY            PIC X(2097152).
+           05  SCR-ERR-CODE        PIC 9(4).
