@@ -0,0 +1,3 @@
+       01  DB-BLOB.
+           05  DB-BLOB-FILE        PIC X(80).
+           05  DB-BLOB-OBJECT      PIC X(2097152).
