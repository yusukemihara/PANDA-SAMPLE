@@ -0,0 +1,8 @@
+       01  DB-XML2.
+           05  DB-XML2-OBJECT      PIC X(2097152).
+           05  DB-XML2-MODE        PIC 9(1).
+           05  DB-XML2-CONTEXT     PIC 9(5).
+           05  DB-XML2-RECORDNAME  PIC X(40).
+           05  DB-XML2-ERR-LINE    PIC 9(5).
+           05  DB-XML2-ERR-COL     PIC 9(5).
+           05  DB-XML2-ERR-REASON  PIC X(80).
