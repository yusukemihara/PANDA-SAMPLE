@@ -6,6 +6,7 @@
        WORKING-STORAGE     SECTION.
             COPY    "DB-BLOB".
             COPY    "DB-XML2".
+            COPY    "ERRCODE".
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -50,12 +51,21 @@
                DISPLAY "...ok"
            ELSE
                DISPLAY "...ng"
-               MOVE ZERO TO SCR-BODY
+               MOVE SPACE TO SCR-BODY
+               STRING 'XML parse error at line '  DELIMITED BY SIZE
+                      DB-XML2-ERR-LINE             DELIMITED BY SIZE
+                      ', column '                  DELIMITED BY SIZE
+                      DB-XML2-ERR-COL              DELIMITED BY SIZE
+                      ': '                          DELIMITED BY SIZE
+                      DB-XML2-ERR-REASON           DELIMITED BY SIZE
+                      INTO SCR-BODY
+               END-STRING
                MOVE 400 TO SCR-HTTP-STATUS
-               EXIT
+               MOVE ERR-XML-PARSE-FAILURE TO SCR-ERR-CODE
+               EXIT SECTION
            END-IF
 
-           DISPLAY 'xmlwrite' 
+           DISPLAY 'xmlwrite'
            MOVE   'XMLWRITE' TO  MCP-FUNC
            MOVE   'xml2'     TO  MCP-TABLE
            MOVE   'key'      TO  MCP-PATHNAME
