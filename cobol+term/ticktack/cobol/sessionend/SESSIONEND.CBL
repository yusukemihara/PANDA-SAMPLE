@@ -2,8 +2,22 @@
        PROGRAM-ID.         SESSIONEND.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT RESTARTFD ASSIGN TO RESTART-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS RESTART-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  RESTARTFD.
+           01  RESTART-LINE        PIC X(60).
        WORKING-STORAGE         SECTION.
+            COPY    "DB-RESTART".
+       01  RESTART-FILE        PIC X(80)
+                               VALUE './cobol/ticktack-restart.dat'.
+       01  RESTART-FILE-ST     PIC X(02).
+       01  WS-IDX              PIC 9(4).
+       01  WS-FOUND            PIC 9(4) VALUE 0.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -22,4 +36,64 @@
            DISPLAY   MCP-EVENT
            DISPLAY   MCP-TERM
            DISPLAY   MCP-USER
+           PERFORM   100-CHECKPOINT
            EXIT    PROGRAM.
+      ************************************************************************
+       100-CHECKPOINT          SECTION.
+           IF MCP-USER = SPACE
+               EXIT SECTION
+           END-IF.
+           PERFORM 110-LOAD-RESTART.
+           MOVE 0 TO WS-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-RESTART-NUM
+               IF DB-RESTART-USER(WS-IDX) = MCP-USER
+                   MOVE WS-IDX TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = 0 AND DB-RESTART-NUM < 50
+               ADD 1 TO DB-RESTART-NUM
+               MOVE DB-RESTART-NUM TO WS-FOUND
+           END-IF.
+           IF WS-FOUND NOT = 0
+               MOVE MCP-USER   TO DB-RESTART-USER(WS-FOUND)
+               MOVE MCP-WINDOW TO DB-RESTART-WINDOW(WS-FOUND)
+           END-IF.
+           PERFORM 200-SAVE-RESTART.
+           EXIT.
+
+       110-LOAD-RESTART         SECTION.
+           MOVE 0 TO DB-RESTART-NUM.
+           OPEN INPUT RESTARTFD.
+           IF RESTART-FILE-ST = "00"
+               PERFORM UNTIL RESTART-FILE-ST NOT = "00"
+                        OR DB-RESTART-NUM >= 50
+                   READ RESTARTFD INTO RESTART-LINE
+                   IF RESTART-FILE-ST = "00"
+                      AND RESTART-LINE NOT = SPACE
+                       ADD 1 TO DB-RESTART-NUM
+                       UNSTRING RESTART-LINE DELIMITED BY '|'
+                           INTO DB-RESTART-USER(DB-RESTART-NUM)
+                                DB-RESTART-WINDOW(DB-RESTART-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE RESTARTFD
+           ELSE
+               DISPLAY 'no existing restart checkpoint table'
+           END-IF.
+           EXIT.
+
+       200-SAVE-RESTART         SECTION.
+           OPEN OUTPUT RESTARTFD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-RESTART-NUM
+               MOVE SPACE TO RESTART-LINE
+               STRING DB-RESTART-USER(WS-IDX)   DELIMITED BY SPACE
+                      '|'                       DELIMITED BY SIZE
+                      DB-RESTART-WINDOW(WS-IDX) DELIMITED BY SPACE
+                      INTO RESTART-LINE
+               END-STRING
+               WRITE RESTART-LINE
+           END-PERFORM.
+           CLOSE RESTARTFD.
+           EXIT.
