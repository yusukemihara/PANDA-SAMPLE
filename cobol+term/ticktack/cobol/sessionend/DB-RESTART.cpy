@@ -0,0 +1,5 @@
+       01  DB-RESTART.
+           05  DB-RESTART-NUM             PIC 9(4).
+           05  DB-RESTART-ENTRY OCCURS 50 TIMES.
+               10  DB-RESTART-USER        PIC X(20).
+               10  DB-RESTART-WINDOW      PIC X(20).
