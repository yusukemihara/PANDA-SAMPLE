@@ -2,8 +2,22 @@
        PROGRAM-ID.         TACK.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT RESTARTFD ASSIGN TO RESTART-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS RESTART-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  RESTARTFD.
+           01  RESTART-LINE        PIC X(60).
        WORKING-STORAGE         SECTION.
+            COPY    "DB-RESTART".
+       01  RESTART-FILE        PIC X(80)
+                               VALUE './cobol/ticktack-restart.dat'.
+       01  RESTART-FILE-ST     PIC X(02).
+       01  WS-IDX              PIC 9(4).
+       01  WS-FOUND            PIC 9(4) VALUE 0.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -24,9 +38,40 @@
       ************************************************************************
        100-INIT                SECTION.
            DISPLAY 'TACK'
+           PERFORM 110-FIND-CHECKPOINT.
            MOVE   'CURRENT'      TO  MCP-PUTTYPE.
-           MOVE   'tack'     TO  MCP-WINDOW.
+           IF WS-FOUND NOT = 0
+               MOVE DB-RESTART-WINDOW(WS-FOUND) TO MCP-WINDOW
+           ELSE
+               MOVE   'tack'     TO  MCP-WINDOW
+           END-IF.
            PERFORM 900-PUT-WINDOW.
+      ************************************************************************
+       110-FIND-CHECKPOINT      SECTION.
+           MOVE 0 TO DB-RESTART-NUM.
+           MOVE 0 TO WS-FOUND.
+           OPEN INPUT RESTARTFD.
+           IF RESTART-FILE-ST = "00"
+               PERFORM UNTIL RESTART-FILE-ST NOT = "00"
+                        OR DB-RESTART-NUM >= 50
+                   READ RESTARTFD INTO RESTART-LINE
+                   IF RESTART-FILE-ST = "00"
+                      AND RESTART-LINE NOT = SPACE
+                       ADD 1 TO DB-RESTART-NUM
+                       UNSTRING RESTART-LINE DELIMITED BY '|'
+                           INTO DB-RESTART-USER(DB-RESTART-NUM)
+                                DB-RESTART-WINDOW(DB-RESTART-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE RESTARTFD
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-RESTART-NUM
+               IF DB-RESTART-USER(WS-IDX) = MCP-USER
+                   MOVE WS-IDX TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
       ************************************************************************
        700-CLICKED             SECTION.
            MOVE   'CHANGE'        TO  MCP-PUTTYPE.
