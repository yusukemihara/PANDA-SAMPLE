@@ -2,7 +2,21 @@
        PROGRAM-ID.         ACTION02.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFD  ASSIGN TO AUDIT-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS AUDIT-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  AUDITFD.
+           01  AUDIT-LINE          PIC X(120).
+       WORKING-STORAGE     SECTION.
+       01  AUDIT-FILE          PIC X(80)
+                               VALUE './cobol/windowtitle-audit.log'.
+       01  AUDIT-FILE-ST       PIC X(02).
+       01  AUDIT-TIMESTAMP     PIC X(21).
+       01  WS-RESULT           PIC X(4).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -16,6 +30,36 @@
            SCRAREA.
        000-MAIN                SECTION.
            DISPLAY MCP-WINDOW.
-           MOVE   REQID        TO  RESID.
-           MOVE   REQVAL02       TO  RESVAL02.
+           IF REQID NOT = SPACE
+               MOVE 'PASS' TO WS-RESULT
+               MOVE   REQID        TO  RESID
+               MOVE   REQVAL02     TO  RESVAL02
+           ELSE
+               MOVE 'FAIL' TO WS-RESULT
+               MOVE   SPACE        TO  RESID
+               MOVE   SPACE        TO  RESVAL02
+           END-IF.
+           PERFORM 500-WRITE-AUDIT.
            EXIT    PROGRAM.
+      **************************************************************************
+       500-WRITE-AUDIT          SECTION.
+           MOVE  FUNCTION CURRENT-DATE  TO  AUDIT-TIMESTAMP.
+           OPEN EXTEND AUDITFD.
+           IF AUDIT-FILE-ST = "05" OR "35"
+               OPEN OUTPUT AUDITFD
+           END-IF.
+           IF AUDIT-FILE-ST NOT = "00"
+               DISPLAY 'cannot open audit file'
+           ELSE
+               MOVE  SPACE  TO  AUDIT-LINE
+               STRING  AUDIT-TIMESTAMP     DELIMITED BY SIZE
+                 '|'                      DELIMITED BY SIZE
+                 'ACTION02'               DELIMITED BY SIZE
+                 '|'                      DELIMITED BY SIZE
+                 WS-RESULT                DELIMITED BY SIZE
+                 INTO AUDIT-LINE
+               END-STRING
+               WRITE AUDIT-LINE
+               CLOSE AUDITFD
+           END-IF.
+           EXIT.
