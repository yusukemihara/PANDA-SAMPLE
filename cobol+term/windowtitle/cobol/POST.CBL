@@ -2,7 +2,22 @@
        PROGRAM-ID.         POST.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFD  ASSIGN TO AUDIT-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS AUDIT-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  AUDITFD.
+           01  AUDIT-LINE          PIC X(120).
+       WORKING-STORAGE     SECTION.
+       01  AUDIT-FILE          PIC X(80)
+                               VALUE './cobol/windowtitle-audit.log'.
+       01  AUDIT-FILE-ST       PIC X(02).
+       01  AUDIT-TIMESTAMP     PIC X(21).
+       01  WS-ACTUALLEN        PIC 9(7).
+       01  WS-RESULT           PIC X(4).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -15,8 +30,42 @@
            LINKAREA
            SCRAREA.
        000-MAIN                SECTION.
-           MOVE    METHODTYPE      IN POST  TO  RESMETHOD.
-           MOVE    CONTENT-TYPE    IN POST  TO  RESCTYPE.
-           MOVE    CONTENT-LENGTH  IN POST  TO  RESCLENGTH.
-           MOVE    BODY            IN POST  TO  RESBODY.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(BODY IN POST))
+                TO WS-ACTUALLEN.
+           IF WS-ACTUALLEN = CONTENT-LENGTH IN POST
+               MOVE 'PASS' TO WS-RESULT
+               MOVE    METHODTYPE      IN POST  TO  RESMETHOD
+               MOVE    CONTENT-TYPE    IN POST  TO  RESCTYPE
+               MOVE    CONTENT-LENGTH  IN POST  TO  RESCLENGTH
+               MOVE    BODY            IN POST  TO  RESBODY
+           ELSE
+               MOVE 'FAIL' TO WS-RESULT
+               MOVE    METHODTYPE      IN POST  TO  RESMETHOD
+               MOVE    CONTENT-TYPE    IN POST  TO  RESCTYPE
+               MOVE 0                          TO  RESCLENGTH
+               MOVE SPACE                      TO  RESBODY
+           END-IF.
+           PERFORM 500-WRITE-AUDIT.
            EXIT    PROGRAM.
+      **************************************************************************
+       500-WRITE-AUDIT          SECTION.
+           MOVE  FUNCTION CURRENT-DATE  TO  AUDIT-TIMESTAMP.
+           OPEN EXTEND AUDITFD.
+           IF AUDIT-FILE-ST = "05" OR "35"
+               OPEN OUTPUT AUDITFD
+           END-IF.
+           IF AUDIT-FILE-ST NOT = "00"
+               DISPLAY 'cannot open audit file'
+           ELSE
+               MOVE  SPACE  TO  AUDIT-LINE
+               STRING  AUDIT-TIMESTAMP     DELIMITED BY SIZE
+                 '|'                      DELIMITED BY SIZE
+                 'POST'                   DELIMITED BY SIZE
+                 '|'                      DELIMITED BY SIZE
+                 WS-RESULT                DELIMITED BY SIZE
+                 INTO AUDIT-LINE
+               END-STRING
+               WRITE AUDIT-LINE
+               CLOSE AUDITFD
+           END-IF.
+           EXIT.
