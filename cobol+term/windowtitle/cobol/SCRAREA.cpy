@@ -0,0 +1,18 @@
+       01  SCRAREA.
+           05  EVALUE              PIC X(40).
+           05  WT-TITLE            PIC X(40).
+           05  POST.
+               10  METHODTYPE       PIC X(8).
+               10  CONTENT-TYPE     PIC X(40).
+               10  CONTENT-LENGTH   PIC 9(7).
+               10  BODY             PIC X(2000).
+           05  RESMETHOD           PIC X(8).
+           05  RESCTYPE            PIC X(40).
+           05  RESCLENGTH          PIC 9(7).
+           05  RESBODY             PIC X(2000).
+           05  REQVAL01            PIC X(40).
+           05  RESVAL01            PIC X(40).
+           05  REQID               PIC X(20).
+           05  RESID               PIC X(20).
+           05  REQVAL02            PIC X(40).
+           05  RESVAL02            PIC X(40).
