@@ -33,8 +33,8 @@
        800-CLICKED             SECTION.
            DISPLAY 'CLICKED'
            DISPLAY EVALUE
-           MOVE    EVALUE TO TITLE.
-           DISPLAY TITLE
+           MOVE    EVALUE TO WT-TITLE.
+           DISPLAY WT-TITLE
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        900-PUT-WINDOW          SECTION.
