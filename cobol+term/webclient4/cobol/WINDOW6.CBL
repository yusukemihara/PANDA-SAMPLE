@@ -41,9 +41,9 @@
 
            MOVE 'window6' TO  MCP-WINDOW.
 
-           EVALUATE    MCP-WIDGET 
+           EVALUATE    MCP-WIDGET
            WHEN 'button1'
-             MOVE 'window1' TO MCP-WINDOW
+             PERFORM 910-POP-CRUMB
            WHEN 'pandatablae1'
              DISPLAY 'pandatable1'
            END-EVALUATE.
@@ -51,6 +51,15 @@
            DISPLAY 'event window6 end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       910-POP-CRUMB             SECTION.
+           IF SPA-CRUMBCOUNT > 0
+               MOVE SPA-CRUMB(SPA-CRUMBCOUNT) TO MCP-WINDOW
+               SUBTRACT 1 FROM SPA-CRUMBCOUNT
+           ELSE
+               MOVE 'window1' TO MCP-WINDOW
+           END-IF.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
