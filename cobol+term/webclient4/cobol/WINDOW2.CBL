@@ -48,7 +48,7 @@
 
            EVALUATE MCP-WIDGET
            WHEN 'button1'
-             MOVE 'window1' TO MCP-WINDOW
+             PERFORM 910-POP-CRUMB
            WHEN ANY
              MOVE MCP-WIDGET TO L1STR
            END-EVALUATE.
@@ -56,6 +56,15 @@
            DISPLAY 'event window2 end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       910-POP-CRUMB             SECTION.
+           IF SPA-CRUMBCOUNT > 0
+               MOVE SPA-CRUMB(SPA-CRUMBCOUNT) TO MCP-WINDOW
+               SUBTRACT 1 FROM SPA-CRUMBCOUNT
+           ELSE
+               MOVE 'window1' TO MCP-WINDOW
+           END-IF.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
