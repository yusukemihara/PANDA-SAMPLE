@@ -42,9 +42,9 @@
 
            MOVE 'window4' TO  MCP-WINDOW.
 
-           EVALUATE    MCP-WIDGET 
+           EVALUATE    MCP-WIDGET
            WHEN 'button1'
-             MOVE 'window1' TO MCP-WINDOW
+             PERFORM 910-POP-CRUMB
            WHEN 'pandacombo_entry1'
              DISPLAY 'pandacombo_entry1'
              MOVE PE41 TO L41
@@ -53,6 +53,15 @@
            DISPLAY 'event window4 end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       910-POP-CRUMB             SECTION.
+           IF SPA-CRUMBCOUNT > 0
+               MOVE SPA-CRUMB(SPA-CRUMBCOUNT) TO MCP-WINDOW
+               SUBTRACT 1 FROM SPA-CRUMBCOUNT
+           ELSE
+               MOVE 'window1' TO MCP-WINDOW
+           END-IF.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
