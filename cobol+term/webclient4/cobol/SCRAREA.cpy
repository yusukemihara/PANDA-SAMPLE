@@ -0,0 +1,44 @@
+       01  SCRAREA.
+           05  WINDOW2.
+               10  L1STR           PIC X(20).
+               10  R1BOOL          PIC X(5).
+               10  R4BOOL          PIC X(5).
+           05  WINDOW4.
+               10  ITEM            OCCURS 5 TIMES
+                                    PIC X(10).
+               10  COUNT41         PIC 9(2).
+               10  PE41            PIC X(20).
+               10  L41             PIC X(20).
+           05  WINDOW5.
+               10  VALUE510        OCCURS 30 TIMES
+                                    PIC X(10).
+               10  VALUE511        OCCURS 30 TIMES
+                                    PIC X(10).
+               10  VALUE512        OCCURS 30 TIMES
+                                    PIC X(10).
+               10  VALUE520        OCCURS 30 TIMES
+                                    PIC X(10).
+               10  VALUE521        OCCURS 30 TIMES
+                                    PIC X(10).
+               10  VALUE522        OCCURS 30 TIMES
+                                    PIC X(10).
+               10  SELECT51        OCCURS 30 TIMES
+                                    PIC X(1).
+               10  SELECT52        OCCURS 30 TIMES
+                                    PIC X(1).
+               10  COUNT51         PIC 9(2).
+               10  COUNT52         PIC 9(2).
+           05  WINDOW6.
+               10  CELLDATA61      OCCURS 50 TIMES
+                                    PIC X(10).
+               10  CELLDATA62      OCCURS 50 TIMES
+                                    PIC X(10).
+               10  CELLDATA63      OCCURS 50 TIMES
+                                    PIC X(10).
+               10  BGCOLOR61       OCCURS 50 TIMES
+                                    PIC X(10).
+               10  BGCOLOR62       OCCURS 50 TIMES
+                                    PIC X(10).
+               10  BGCOLOR63       OCCURS 50 TIMES
+                                    PIC X(10).
+               10  TROWATTR        PIC 9(1).
