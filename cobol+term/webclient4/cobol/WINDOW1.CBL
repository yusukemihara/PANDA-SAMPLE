@@ -43,6 +43,10 @@
            DISPLAY 'init window1'
            INITIALIZE SCRAREA.
            MOVE 'window1' TO  MCP-WINDOW.
+           MOVE 0 TO SPA-CRUMBCOUNT.
+           MOVE 'N' TO SPA-ENTERED4.
+           MOVE 'N' TO SPA-ENTERED5.
+           MOVE 'N' TO SPA-ENTERED6.
            DISPLAY 'init window1 end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
@@ -53,6 +57,7 @@
            DISPLAY 'WIDGET:' MCP-WIDGET.
            DISPLAY 'EVENT:' MCP-EVENT.
 
+           PERFORM 910-PUSH-CRUMB.
            MOVE   'window2' TO  MCP-WINDOW.
            DISPLAY 'event button2 window1 end'
            PERFORM 900-PUT-WINDOW.
@@ -64,6 +69,7 @@
            DISPLAY 'WIDGET:' MCP-WIDGET.
            DISPLAY 'EVENT:' MCP-EVENT.
 
+           PERFORM 910-PUSH-CRUMB.
            MOVE   'window3' TO  MCP-WINDOW.
            DISPLAY 'event 300 window1 end'
            PERFORM 900-PUT-WINDOW.
@@ -75,15 +81,18 @@
            DISPLAY 'WIDGET:' MCP-WIDGET.
            DISPLAY 'EVENT:' MCP-EVENT.
 
+           PERFORM 910-PUSH-CRUMB.
            MOVE   'window4' TO  MCP-WINDOW.
 
-           MOVE   '01 a' TO ITEM OF WINDOW4 (1).
-           MOVE   '02 b' TO ITEM OF WINDOW4 (2).
-           MOVE   '03 c' TO ITEM OF WINDOW4 (3).
-           MOVE   '04 d' TO ITEM OF WINDOW4 (4).
-           MOVE   '05 f' TO ITEM OF WINDOW4 (5).
-
-           MOVE  5 TO COUNT41.
+           IF SPA-ENTERED4 NOT = 'Y'
+               MOVE   '01 a' TO ITEM OF WINDOW4 (1)
+               MOVE   '02 b' TO ITEM OF WINDOW4 (2)
+               MOVE   '03 c' TO ITEM OF WINDOW4 (3)
+               MOVE   '04 d' TO ITEM OF WINDOW4 (4)
+               MOVE   '05 f' TO ITEM OF WINDOW4 (5)
+               MOVE  5 TO COUNT41
+               MOVE 'Y' TO SPA-ENTERED4
+           END-IF.
 
            DISPLAY 'event 400 window1 end'
            PERFORM 900-PUT-WINDOW.
@@ -95,22 +104,26 @@
            DISPLAY 'WIDGET:' MCP-WIDGET.
            DISPLAY 'EVENT:' MCP-EVENT.
 
+           PERFORM 910-PUSH-CRUMB.
            MOVE   'window5' TO  MCP-WINDOW.
 
-           MOVE 1 TO CNT.
-           PERFORM UNTIL CNT > 30
-             MOVE 'ROW10' TO VALUE510(CNT)
-             MOVE 'ROW11' TO VALUE511(CNT)
-             MOVE 'ROW12' TO VALUE512(CNT)
-             MOVE 'ROW20' TO VALUE520(CNT)
-             MOVE 'ROW21' TO VALUE521(CNT)
-             MOVE 'ROW22' TO VALUE522(CNT)
-             MOVE 'F' TO SELECT51(CNT)
-             MOVE 'F' TO SELECT52(CNT)
-             ADD 1 TO CNT
-           END-PERFORM
-           MOVE 30 TO COUNT51.
-           MOVE 30 TO COUNT52.
+           IF SPA-ENTERED5 NOT = 'Y'
+               MOVE 1 TO CNT
+               PERFORM UNTIL CNT > 30
+                 MOVE 'ROW10' TO VALUE510(CNT)
+                 MOVE 'ROW11' TO VALUE511(CNT)
+                 MOVE 'ROW12' TO VALUE512(CNT)
+                 MOVE 'ROW20' TO VALUE520(CNT)
+                 MOVE 'ROW21' TO VALUE521(CNT)
+                 MOVE 'ROW22' TO VALUE522(CNT)
+                 MOVE 'F' TO SELECT51(CNT)
+                 MOVE 'F' TO SELECT52(CNT)
+                 ADD 1 TO CNT
+               END-PERFORM
+               MOVE 30 TO COUNT51
+               MOVE 30 TO COUNT52
+               MOVE 'Y' TO SPA-ENTERED5
+           END-IF.
 
            DISPLAY 'event 500 window1 end'
            PERFORM 900-PUT-WINDOW.
@@ -122,23 +135,34 @@
            DISPLAY 'WIDGET:' MCP-WIDGET.
            DISPLAY 'EVENT:' MCP-EVENT.
 
+           PERFORM 910-PUSH-CRUMB.
            MOVE   'window6' TO  MCP-WINDOW.
 
-           MOVE 1 TO CNT.
-           PERFORM UNTIL CNT > 50
-             MOVE 'label1' TO CELLDATA61(CNT)
-             MOVE 'text2' TO CELLDATA62(CNT)
-             MOVE 'text3' TO CELLDATA63(CNT)
-             MOVE 'azure' TO BGCOLOR61(CNT)
-             MOVE 'bisque' TO BGCOLOR62(CNT)
-             MOVE 'peru' TO BGCOLOR63(CNT)
-             ADD 1 TO CNT
-           END-PERFORM
-           MOVE 1 TO TROWATTR.
+           IF SPA-ENTERED6 NOT = 'Y'
+               MOVE 1 TO CNT
+               PERFORM UNTIL CNT > 50
+                 MOVE 'label1' TO CELLDATA61(CNT)
+                 MOVE 'text2' TO CELLDATA62(CNT)
+                 MOVE 'text3' TO CELLDATA63(CNT)
+                 MOVE 'azure' TO BGCOLOR61(CNT)
+                 MOVE 'bisque' TO BGCOLOR62(CNT)
+                 MOVE 'peru' TO BGCOLOR63(CNT)
+                 ADD 1 TO CNT
+               END-PERFORM
+               MOVE 1 TO TROWATTR
+               MOVE 'Y' TO SPA-ENTERED6
+           END-IF.
 
            DISPLAY 'event 600 window1 end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       910-PUSH-CRUMB           SECTION.
+           IF SPA-CRUMBCOUNT < 10
+               ADD 1 TO SPA-CRUMBCOUNT
+               MOVE MCP-WINDOW TO SPA-CRUMB(SPA-CRUMBCOUNT)
+           END-IF.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
