@@ -0,0 +1,18 @@
+       01  SCRAREA.
+           05  VALUE0              OCCURS 50 TIMES
+                                    PIC X(20).
+           05  VALUE1              OCCURS 50 TIMES
+                                    PIC X(20).
+           05  VALUE2              OCCURS 50 TIMES
+                                    PIC X(20).
+           05  VALUE3              OCCURS 50 TIMES
+                                    PIC X(20).
+           05  VALUE4              OCCURS 50 TIMES
+                                    PIC X(20).
+           05  FGCOLOR             OCCURS 50 TIMES
+                                    PIC X(10).
+           05  BGCOLOR             OCCURS 50 TIMES
+                                    PIC X(10).
+           05  PANDAENTRY1         PIC X(10).
+           05  PANDAENTRY2         PIC X(10).
+           05  COUNT1              PIC 9(3).
