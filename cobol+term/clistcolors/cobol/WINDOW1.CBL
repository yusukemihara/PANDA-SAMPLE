@@ -5,6 +5,7 @@
        DATA                DIVISION.
        WORKING-STORAGE         SECTION.
        01  CNT      PIC 9(5) VALUE 1.
+       01  WS-AGE   PIC 9(5) VALUE 0.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -57,8 +58,23 @@
 
            MOVE 1 TO CNT.
            PERFORM UNTIL CNT > 50
-             MOVE  PANDAENTRY1 TO FGCOLOR(CNT)
-             MOVE  PANDAENTRY2 TO BGCOLOR(CNT)
+             IF VALUE2(CNT) IS NUMERIC
+                 MOVE FUNCTION NUMVAL(VALUE2(CNT)) TO WS-AGE
+                 EVALUATE TRUE
+                   WHEN WS-AGE > 30
+                     MOVE "#FF0000" TO FGCOLOR(CNT)
+                     MOVE "#FFCCCC" TO BGCOLOR(CNT)
+                   WHEN WS-AGE > 0 AND WS-AGE <= 7
+                     MOVE "#664400" TO FGCOLOR(CNT)
+                     MOVE "#FFE5B4" TO BGCOLOR(CNT)
+                   WHEN OTHER
+                     MOVE PANDAENTRY1 TO FGCOLOR(CNT)
+                     MOVE PANDAENTRY2 TO BGCOLOR(CNT)
+                 END-EVALUATE
+             ELSE
+                 MOVE PANDAENTRY1 TO FGCOLOR(CNT)
+                 MOVE PANDAENTRY2 TO BGCOLOR(CNT)
+             END-IF
              ADD 1 TO CNT
            END-PERFORM.
 
