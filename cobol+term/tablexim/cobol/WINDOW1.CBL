@@ -4,6 +4,11 @@
        CONFIGURATION           SECTION.
        DATA                DIVISION.
        WORKING-STORAGE         SECTION.
+            COPY    "DB-WORK".
+       01  WS-I                PIC 9(3) VALUE 0.
+       01  WS-POINTER          PIC 9(8) VALUE 0.
+       01  WS-TEXTLEN          PIC 9(8) VALUE 0.
+       01  WS-LINE             PIC X(200) VALUE SPACE.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -16,10 +21,14 @@
            LINKAREA
            SCRAREA.
        000-MAIN                SECTION.
-           EVALUATE    MCP-STATUS 
-             WHEN      'LINK' 
+           EVALUATE    MCP-STATUS      ALSO    MCP-WIDGET
+             WHEN      'LINK'          ALSO    ANY
                PERFORM  100-INIT
-             WHEN      ANY  
+             WHEN      'PUTG'          ALSO    'button1'
+               PERFORM  700-IMPORT
+             WHEN      'PUTG'          ALSO    'button3'
+               PERFORM  800-EXPORT
+             WHEN      ANY             ALSO    ANY
                PERFORM  200-EVENT
            END-EVALUATE.
            EXIT    PROGRAM.
@@ -45,6 +54,105 @@
            DISPLAY 'event end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       700-IMPORT             SECTION.
+           DISPLAY 'event import'.
+           DISPLAY 'FILENAME:' FILENAME.
+
+           MOVE   OBJECTDATA OF FCB-ENTRY(1)
+                               TO  DB-WORK-OBJECT.
+           MOVE   'BLOBEXPORT' TO  MCP-FUNC.
+           MOVE   'work'       TO  MCP-TABLE.
+           MOVE   'key'        TO  MCP-PATHNAME.
+           STRING './cobol/' MCP-TERM '-tablexim-import.dat'
+             DELIMITED BY SIZE
+             INTO DB-WORK-FILE.
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DB-WORK.
+
+           MOVE   'BLOBIMPORT' TO  MCP-FUNC.
+           MOVE   'work'       TO  MCP-TABLE.
+           MOVE   'key'        TO  MCP-PATHNAME.
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DB-WORK.
+
+           PERFORM 710-PARSE-CSV.
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+               MOVE LOW-VALUE TO OBJECTDATA OF FCB-ENTRY(WS-I)
+           END-PERFORM.
+
+           MOVE   'window1' TO  MCP-WINDOW.
+           DISPLAY 'event import end'
+           PERFORM 900-PUT-WINDOW.
+           EXIT.
+      ************************************************************************
+       710-PARSE-CSV          SECTION.
+           MOVE 0 TO ROWCNT.
+           MOVE 1 TO WS-POINTER.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DB-WORK-OBJECT))
+                                TO  WS-TEXTLEN.
+
+           PERFORM UNTIL WS-POINTER > WS-TEXTLEN
+                     OR ROWCNT >= 100
+               MOVE SPACE TO WS-LINE
+               UNSTRING DB-WORK-OBJECT DELIMITED BY X'0A'
+                   INTO WS-LINE
+                   WITH POINTER WS-POINTER
+               IF FUNCTION TRIM(WS-LINE) NOT = SPACE
+                   ADD 1 TO ROWCNT
+                   UNSTRING WS-LINE DELIMITED BY ','
+                       INTO CELLDATA OF COLUMN1(ROWCNT)
+                            CELLDATA OF COLUMN2(ROWCNT)
+                            CELLDATA OF COLUMN3(ROWCNT)
+                            CELLDATA OF COLUMN4(ROWCNT)
+               END-IF
+           END-PERFORM.
+           EXIT.
+      ************************************************************************
+       800-EXPORT             SECTION.
+           MOVE SPACE TO DB-WORK-OBJECT.
+           MOVE 1 TO WS-POINTER.
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > ROWCNT
+               STRING FUNCTION TRIM(CELLDATA OF COLUMN1(WS-I))
+                      ','
+                      FUNCTION TRIM(CELLDATA OF COLUMN2(WS-I))
+                      ','
+                      FUNCTION TRIM(CELLDATA OF COLUMN3(WS-I))
+                      ','
+                      FUNCTION TRIM(CELLDATA OF COLUMN4(WS-I))
+                      X'0A'
+                      DELIMITED BY SIZE
+                      INTO DB-WORK-OBJECT
+                      WITH POINTER WS-POINTER
+           END-PERFORM.
+
+           MOVE   'BLOBEXPORT' TO  MCP-FUNC.
+           MOVE   'work'       TO  MCP-TABLE.
+           MOVE   'key'        TO  MCP-PATHNAME.
+           STRING './cobol/' MCP-TERM '-tablexim-export.dat'
+             DELIMITED BY SIZE
+             INTO DB-WORK-FILE.
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DB-WORK.
+
+           MOVE   'BLOBIMPORT' TO  MCP-FUNC.
+           MOVE   'work'       TO  MCP-TABLE.
+           MOVE   'key'        TO  MCP-PATHNAME.
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DB-WORK.
+
+           MOVE DB-WORK-OBJECT TO OBJECTDATA OF PIXMAP1.
+
+           MOVE   'window1' TO  MCP-WINDOW.
+           DISPLAY 'event export end'
+           PERFORM 900-PUT-WINDOW.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
