@@ -0,0 +1,22 @@
+       01  SCRAREA.
+           05  CHECKVAL            PIC X(5).
+           05  XIMENABLED          PIC X(5).
+           05  TROWATTR            PIC 9(1).
+           05  TROW                PIC S9(5).
+           05  FILENAME            PIC X(80).
+           05  FCBCOUNT            PIC 9(2).
+           05  FCB1.
+               10  FCB-ENTRY OCCURS 10 TIMES.
+                   15  OBJECTDATA       PIC X(2097152).
+                   15  ENTRYFILENAME    PIC X(80).
+           05  PIXMAP1.
+               10  OBJECTDATA           PIC X(2097152).
+           05  ROWCNT               PIC 9(3).
+           05  COLUMN1 OCCURS 100 TIMES.
+               10  CELLDATA         PIC X(40).
+           05  COLUMN2 OCCURS 100 TIMES.
+               10  CELLDATA         PIC X(40).
+           05  COLUMN3 OCCURS 100 TIMES.
+               10  CELLDATA         PIC X(40).
+           05  COLUMN4 OCCURS 100 TIMES.
+               10  CELLDATA         PIC X(40).
