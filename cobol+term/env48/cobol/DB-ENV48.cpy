@@ -0,0 +1,5 @@
+       01  DB-ENV48-NUM             PIC 9(4).
+       01  DB-ENV48-ENTRY           OCCURS 50 TIMES.
+           05  DB-ENV48-TERM        PIC X(20).
+           05  DB-ENV48-CONNECTED   PIC X(21).
+           05  DB-ENV48-LASTPUT     PIC X(21).
