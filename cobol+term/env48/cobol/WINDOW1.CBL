@@ -2,9 +2,38 @@
        PROGRAM-ID.         WINDOW1.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ENV48FD ASSIGN TO ENV48-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS ENV48-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  ENV48FD.
+           01  ENV48-LINE           PIC X(70).
        WORKING-STORAGE         SECTION.
+            COPY    "DB-ENV48".
+       01  ENV48-FILE           PIC X(80)
+                  VALUE './cobol/env48-checkpoint.dat'.
+       01  ENV48-FILE-ST        PIC X(02).
        01  ENVVAL  PIC X(64).
+       01  WS-IDX               PIC 9(4).
+       01  WS-FOUND             PIC 9(4) VALUE 0.
+       01  WS-NOW-TS            PIC X(21).
+       01  WS-CONNECT-DATE      PIC 9(8).
+       01  WS-CONNECT-TIME      PIC 9(6).
+       01  WS-NOW-DATE          PIC 9(8).
+       01  WS-NOW-TIME          PIC 9(6).
+       01  WS-CONNECT-DAYS      PIC 9(7).
+       01  WS-NOW-DAYS          PIC 9(7).
+       01  WS-TIME-IN           PIC 9(6).
+       01  WS-SECONDS-OUT       PIC 9(5).
+       01  WS-CONNECT-SECONDS   PIC 9(5).
+       01  WS-NOW-SECONDS       PIC 9(5).
+       01  WS-UPTIME-SECONDS    PIC 9(9).
+       01  WS-HH                PIC 9(2).
+       01  WS-MM                PIC 9(2).
+       01  WS-SS                PIC 9(2).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -17,10 +46,10 @@
            LINKAREA
            SCRAREA.
        000-MAIN                SECTION.
-           EVALUATE    MCP-STATUS 
-             WHEN      'LINK' 
+           EVALUATE    MCP-STATUS
+             WHEN      'LINK'
                PERFORM  100-INIT
-             WHEN      ANY  
+             WHEN      ANY
                PERFORM  200-EVENT
            END-EVALUATE.
            EXIT    PROGRAM.
@@ -32,9 +61,66 @@
            MOVE 'window1' TO MCP-WINDOW.
            MOVE 'NEW' TO MCP-PUTTYPE.
 
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-TS.
+           PERFORM 110-FIND-CHECKPOINT.
+           IF WS-FOUND = 0 AND DB-ENV48-NUM < 50
+               ADD 1 TO DB-ENV48-NUM
+               MOVE DB-ENV48-NUM TO WS-FOUND
+           END-IF.
+           IF WS-FOUND NOT = 0
+               MOVE MCP-TERM  TO DB-ENV48-TERM(WS-FOUND)
+               MOVE WS-NOW-TS TO DB-ENV48-CONNECTED(WS-FOUND)
+               MOVE WS-NOW-TS TO DB-ENV48-LASTPUT(WS-FOUND)
+           END-IF.
+           PERFORM 150-SAVE-TABLE.
+
            DISPLAY 'window1 init end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       110-FIND-CHECKPOINT      SECTION.
+           MOVE 0 TO DB-ENV48-NUM.
+           MOVE 0 TO WS-FOUND.
+           OPEN INPUT ENV48FD.
+           IF ENV48-FILE-ST = "00"
+               PERFORM UNTIL ENV48-FILE-ST NOT = "00"
+                        OR DB-ENV48-NUM >= 50
+                   READ ENV48FD INTO ENV48-LINE
+                   IF ENV48-FILE-ST = "00"
+                      AND ENV48-LINE NOT = SPACE
+                       ADD 1 TO DB-ENV48-NUM
+                       UNSTRING ENV48-LINE DELIMITED BY '|'
+                           INTO DB-ENV48-TERM(DB-ENV48-NUM)
+                                DB-ENV48-CONNECTED(DB-ENV48-NUM)
+                                DB-ENV48-LASTPUT(DB-ENV48-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE ENV48FD
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-ENV48-NUM
+               IF DB-ENV48-TERM(WS-IDX) = MCP-TERM
+                   MOVE WS-IDX TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
+      ************************************************************************
+       150-SAVE-TABLE           SECTION.
+           OPEN OUTPUT ENV48FD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-ENV48-NUM
+               MOVE SPACE TO ENV48-LINE
+               STRING DB-ENV48-TERM(WS-IDX)        DELIMITED BY SPACE
+                      '|'                          DELIMITED BY SIZE
+                      DB-ENV48-CONNECTED(WS-IDX)   DELIMITED BY SPACE
+                      '|'                          DELIMITED BY SIZE
+                      DB-ENV48-LASTPUT(WS-IDX)     DELIMITED BY SPACE
+                      INTO ENV48-LINE
+               END-STRING
+               WRITE ENV48-LINE
+           END-PERFORM.
+           CLOSE ENV48FD.
+           EXIT.
       ************************************************************************
        200-EVENT SECTION.
            DISPLAY 'window1 event'.
@@ -44,42 +130,107 @@
 
            DISPLAY '================'.
 
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-TS.
+           PERFORM 110-FIND-CHECKPOINT.
+           IF WS-FOUND NOT = 0
+               PERFORM 710-COMPUTE-UPTIME
+               MOVE DB-ENV48-LASTPUT(WS-FOUND) TO DIAG-LASTPUT
+           ELSE
+               MOVE 'unknown'   TO DIAG-UPTIME
+               MOVE SPACE       TO DIAG-LASTPUT
+           END-IF.
+
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_MIDDLEWARE_NAME'.
            DISPLAY 'middleware_name: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-MW-NAME.
 
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_MIDDLEWARE_VERSION'.
            DISPLAY 'middleware_version: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-MW-VERSION.
 
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_TERM'.
            DISPLAY 'term: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-TERM.
 
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_HOST'.
            DISPLAY 'host: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-HOST.
 
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_TENANT'.
            DISPLAY 'tenant: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-TENANT.
 
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_TEMPDIR'.
            DISPLAY 'tempdir: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-TEMPDIR.
 
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_USER'.
            DISPLAY 'user: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-USER.
 
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_WINDOW'.
            DISPLAY 'window: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-WINDOW.
 
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_WIDGET'.
            DISPLAY 'widget: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-WIDGET.
 
            ACCEPT ENVVAL FROM ENVIRONMENT 'MCP_EVENT'.
            DISPLAY 'event: ' ENVVAL.
+           MOVE ENVVAL TO DIAG-EVENT.
 
            DISPLAY 'window1 event end'.
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       710-COMPUTE-UPTIME        SECTION.
+           MOVE DB-ENV48-CONNECTED(WS-FOUND)(1:8)  TO WS-CONNECT-DATE.
+           MOVE DB-ENV48-CONNECTED(WS-FOUND)(9:6)  TO WS-CONNECT-TIME.
+           MOVE WS-NOW-TS(1:8)                     TO WS-NOW-DATE.
+           MOVE WS-NOW-TS(9:6)                     TO WS-NOW-TIME.
+
+           COMPUTE WS-CONNECT-DAYS = FUNCTION INTEGER-OF-DATE
+                                          (WS-CONNECT-DATE).
+           COMPUTE WS-NOW-DAYS     = FUNCTION INTEGER-OF-DATE
+                                          (WS-NOW-DATE).
+
+           MOVE WS-CONNECT-TIME TO WS-TIME-IN.
+           PERFORM 720-HHMMSS-TO-SECONDS.
+           MOVE WS-SECONDS-OUT TO WS-CONNECT-SECONDS.
+
+           MOVE WS-NOW-TIME TO WS-TIME-IN.
+           PERFORM 720-HHMMSS-TO-SECONDS.
+           MOVE WS-SECONDS-OUT TO WS-NOW-SECONDS.
+
+           COMPUTE WS-UPTIME-SECONDS =
+               (WS-NOW-DAYS - WS-CONNECT-DAYS) * 86400
+               + WS-NOW-SECONDS - WS-CONNECT-SECONDS.
+
+           MOVE SPACE TO DIAG-UPTIME.
+           STRING WS-UPTIME-SECONDS DELIMITED BY SIZE
+                  ' sec'            DELIMITED BY SIZE
+                  INTO DIAG-UPTIME
+           END-STRING.
+           EXIT.
+      ************************************************************************
+       720-HHMMSS-TO-SECONDS     SECTION.
+           COMPUTE WS-HH = WS-TIME-IN / 10000.
+           COMPUTE WS-MM = FUNCTION MOD(WS-TIME-IN / 100, 100).
+           COMPUTE WS-SS = FUNCTION MOD(WS-TIME-IN, 100).
+           COMPUTE WS-SECONDS-OUT = WS-HH * 3600 + WS-MM * 60 + WS-SS.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
            CALL   'MONFUNC'     USING
                 MCPAREA.
+           IF MCP-RC = ZERO OR MCP-RC = 1
+               MOVE FUNCTION CURRENT-DATE TO WS-NOW-TS
+               PERFORM 110-FIND-CHECKPOINT
+               IF WS-FOUND NOT = 0
+                   MOVE WS-NOW-TS TO DB-ENV48-LASTPUT(WS-FOUND)
+                   PERFORM 150-SAVE-TABLE
+               END-IF
+           END-IF.
            EXIT.
