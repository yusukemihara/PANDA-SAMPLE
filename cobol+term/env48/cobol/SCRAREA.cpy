@@ -0,0 +1,13 @@
+       01  SCRAREA.
+           05  DIAG-MW-NAME         PIC X(64).
+           05  DIAG-MW-VERSION      PIC X(64).
+           05  DIAG-TERM            PIC X(64).
+           05  DIAG-HOST            PIC X(64).
+           05  DIAG-TENANT          PIC X(64).
+           05  DIAG-TEMPDIR         PIC X(64).
+           05  DIAG-USER            PIC X(64).
+           05  DIAG-WINDOW          PIC X(64).
+           05  DIAG-WIDGET          PIC X(64).
+           05  DIAG-EVENT           PIC X(64).
+           05  DIAG-UPTIME          PIC X(20).
+           05  DIAG-LASTPUT         PIC X(21).
