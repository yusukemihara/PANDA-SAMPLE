@@ -5,6 +5,7 @@
        DATA                DIVISION.
        WORKING-STORAGE         SECTION.
             COPY    "DB-WORK".
+       01  WS-I                PIC 9(2).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -33,8 +34,10 @@
            INITIALIZE SCRAREA.
            INITIALIZE SPAAREA.
            MOVE   'window1' TO  MCP-WINDOW.
-           MOVE LOW-VALUE TO OBJECTDATA OF FCB1.
-           MOVE LOW-VALUE TO OBJECTDATA OF PIXMAP1.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+               MOVE LOW-VALUE TO OBJECTDATA OF FCB-ENTRY(WS-I)
+               MOVE LOW-VALUE TO OBJECTDATA OF PIXMAP1(WS-I)
+           END-PERFORM.
            DISPLAY 'init end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
@@ -42,72 +45,97 @@
        700-UPLOAD             SECTION.
            DISPLAY 'event'.
            DISPLAY 'FILENAME:' FILENAME.
-           DISPLAY 'OBJ FCB1:' OBJECTDATA OF FCB1.
-           DISPLAY 'OBJ PIXMAP1:' OBJECTDATA OF PIXMAP1.
+           DISPLAY 'FCBCOUNT:' FCBCOUNT.
 
-           IF OBJECTDATA OF FCB1 NOT = LOW-VALUE
-             DISPLAY 'LOAD PIXMAP1 from FCB1'
+           MOVE 0 TO MANIFESTCOUNT.
+           MOVE 0 TO SPA-FILECOUNT.
 
-             MOVE   OBJECTDATA OF FCB1
-                                 TO  DB-WORK-OBJECT
-             MOVE   'BLOBEXPORT' TO  MCP-FUNC
-             MOVE   'work'       TO  MCP-TABLE
-             MOVE   'key'        TO  MCP-PATHNAME
-             STRING './cobol/' MCP-TERM '.dat' 
-               DELIMITED BY SPACE
-               INTO DB-WORK-FILE
-             CALL   'MONFUNC'     USING
-                  MCPAREA
-                  DB-WORK
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > FCBCOUNT
+               IF OBJECTDATA OF FCB-ENTRY(WS-I) NOT = LOW-VALUE
+                   PERFORM 710-EXPORT-ONE
+               END-IF
+           END-PERFORM.
 
-             MOVE   'BLOBIMPORT' TO  MCP-FUNC
-             MOVE   'work'       TO  MCP-TABLE
-             MOVE   'key'        TO  MCP-PATHNAME
-             CALL   'MONFUNC'     USING
-                  MCPAREA
-                  DB-WORK
-
-             MOVE DB-WORK-OBJECT TO OBJECTDATA OF PIXMAP1 
-             MOVE DB-WORK-FILE TO  SPA-TMPFILE
-
-           ELSE
-             MOVE LOW-VALUE TO OBJECTDATA OF PIXMAP1
+           IF MANIFESTCOUNT = 0
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+                 MOVE LOW-VALUE TO OBJECTDATA OF PIXMAP1(WS-I)
+             END-PERFORM
              DISPLAY 'SET LOW-VALUE TO PIXMAP1'
              INITIALIZE SPAAREA
            END-IF.
 
-           MOVE LOW-VALUE TO OBJECTDATA OF FCB1.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+               MOVE LOW-VALUE TO OBJECTDATA OF FCB-ENTRY(WS-I)
+           END-PERFORM.
 
            MOVE   'window1' TO  MCP-WINDOW.
            DISPLAY 'event end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       710-EXPORT-ONE          SECTION.
+           ADD 1 TO MANIFESTCOUNT.
+           MOVE ENTRYFILENAME(WS-I) TO MANIFEST-FILENAME(MANIFESTCOUNT).
+
+           MOVE   OBJECTDATA OF FCB-ENTRY(WS-I)
+                               TO  DB-WORK-OBJECT
+           MOVE   'BLOBEXPORT' TO  MCP-FUNC
+           MOVE   'work'       TO  MCP-TABLE
+           MOVE   'key'        TO  MCP-PATHNAME
+           STRING './cobol/' MCP-TERM '-' WS-I '.dat'
+             DELIMITED BY SIZE
+             INTO DB-WORK-FILE
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DB-WORK
+
+           MOVE   'BLOBIMPORT' TO  MCP-FUNC
+           MOVE   'work'       TO  MCP-TABLE
+           MOVE   'key'        TO  MCP-PATHNAME
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DB-WORK
+
+           MOVE DB-WORK-OBJECT TO OBJECTDATA OF PIXMAP1(MANIFESTCOUNT)
+           MOVE DB-WORK-FILE   TO  MANIFEST-PATH(MANIFESTCOUNT)
+           MOVE DB-WORK-FILE   TO  SPA-MANIFEST(MANIFESTCOUNT)
+           MOVE MANIFESTCOUNT  TO  SPA-FILECOUNT.
+           EXIT.
       ************************************************************************
        800-EXPORT             SECTION.
-           IF SPA-TMPFILE = SPACE
-             MOVE LOW-VALUE TO OBJECTDATA OF PIXMAP1
+           IF SPA-FILECOUNT = 0
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+                 MOVE LOW-VALUE TO OBJECTDATA OF PIXMAP1(WS-I)
+             END-PERFORM
            ELSE
-             MOVE   SPA-TMPFILE TO  DB-WORK-FILE
-             MOVE   'BLOBIMPORT' TO  MCP-FUNC
-             MOVE   'work'       TO  MCP-TABLE
-             MOVE   'key'        TO  MCP-PATHNAME
-             CALL   'MONFUNC'     USING
-                  MCPAREA
-                  DB-WORK
+             PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > SPA-FILECOUNT
+                 MOVE   SPA-MANIFEST(WS-I) TO  DB-WORK-FILE
+                 MOVE   'BLOBIMPORT' TO  MCP-FUNC
+                 MOVE   'work'       TO  MCP-TABLE
+                 MOVE   'key'        TO  MCP-PATHNAME
+                 CALL   'MONFUNC'     USING
+                      MCPAREA
+                      DB-WORK
 
-             MOVE   'BLOBEXPORT' TO  MCP-FUNC
-             MOVE   'work'       TO  MCP-TABLE
-             MOVE   'key'        TO  MCP-PATHNAME
-             MOVE   './cobol/export.dat' TO DB-WORK-FILE
-             CALL   'MONFUNC'     USING
-                  MCPAREA
-                  DB-WORK
+                 MOVE   'BLOBEXPORT' TO  MCP-FUNC
+                 MOVE   'work'       TO  MCP-TABLE
+                 MOVE   'key'        TO  MCP-PATHNAME
+                 STRING './cobol/export-' WS-I '.dat'
+                   DELIMITED BY SIZE
+                   INTO DB-WORK-FILE
+                 CALL   'MONFUNC'     USING
+                      MCPAREA
+                      DB-WORK
 
-             MOVE DB-WORK-OBJECT TO OBJECTDATA OF PIXMAP1 
-             INITIALIZE SPA-TMPFILE
+                 MOVE DB-WORK-OBJECT TO OBJECTDATA OF PIXMAP1(WS-I)
+             END-PERFORM
+             INITIALIZE SPAAREA
            END-IF.
 
-           MOVE LOW-VALUE TO OBJECTDATA OF FCB1.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+               MOVE LOW-VALUE TO OBJECTDATA OF FCB-ENTRY(WS-I)
+           END-PERFORM.
 
            MOVE   'window1' TO  MCP-WINDOW.
            DISPLAY 'event end'
