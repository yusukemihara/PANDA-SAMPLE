@@ -0,0 +1,13 @@
+       01  SCRAREA.
+           05  FILENAME            PIC X(80).
+           05  FCBCOUNT             PIC 9(2).
+           05  FCB1.
+               10  FCB-ENTRY OCCURS 10 TIMES.
+                   15  OBJECTDATA       PIC X(2097152).
+                   15  ENTRYFILENAME    PIC X(80).
+           05  PIXMAP1 OCCURS 10 TIMES.
+               10  OBJECTDATA           PIC X(2097152).
+           05  MANIFESTCOUNT        PIC 9(2).
+           05  MANIFESTENTRY OCCURS 10 TIMES.
+               10  MANIFEST-FILENAME    PIC X(80).
+               10  MANIFEST-PATH        PIC X(80).
