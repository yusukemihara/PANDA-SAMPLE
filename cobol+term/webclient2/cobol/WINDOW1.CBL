@@ -4,6 +4,10 @@
        CONFIGURATION           SECTION.
        DATA                DIVISION.
        WORKING-STORAGE         SECTION.
+       01  WS-CTX-KEY           PIC X(20).
+       01  WS-CTX-VALUE         PIC X(80).
+       01  WS-CTX-FOUND         PIC 9(2) VALUE 0.
+       01  WS-CTX-I             PIC 9(2).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -17,9 +21,9 @@
            SCRAREA.
        000-MAIN                SECTION.
            EVALUATE    MCP-STATUS
-             WHEN      'LINK' 
+             WHEN      'LINK'
                PERFORM  100-INIT
-             WHEN      ANY  
+             WHEN      ANY
                EVALUATE MCP-WIDGET
                WHEN 'button3'
                  PERFORM  300-BUTTON3-EVENT
@@ -49,8 +53,12 @@
            DISPLAY 'LABEL:' LABELDATA1 OF WINDOW1.
            DISPLAY 'ENTRY:' ENTRYDATA1 OF WINDOW1.
 
-           MOVE ENTRYDATA1 OF WINDOW1 TO SPA-ENTRYDATA1.
-           MOVE ENTRYDATA1 OF WINDOW1 TO LABELDATA1 OF WINDOW2.
+           MOVE 'field1' TO WS-CTX-KEY.
+           MOVE ENTRYDATA1 OF WINDOW1 TO WS-CTX-VALUE.
+           PERFORM 810-SPA-CTX-SET.
+
+           PERFORM 820-SPA-CTX-GET.
+           MOVE WS-CTX-VALUE TO LABELDATA1 OF WINDOW2.
 
            MOVE   'window2' TO  MCP-WINDOW.
            DISPLAY 'event button1 window1 end'
@@ -72,6 +80,36 @@
            DISPLAY 'event button3 window1 end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       810-SPA-CTX-SET          SECTION.
+           MOVE 0 TO WS-CTX-FOUND.
+           PERFORM VARYING WS-CTX-I FROM 1 BY 1
+                     UNTIL WS-CTX-I > SPA-CTX-COUNT
+               IF SPA-CTX-KEY(WS-CTX-I) = WS-CTX-KEY
+                   MOVE WS-CTX-I TO WS-CTX-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-CTX-FOUND = 0 AND SPA-CTX-COUNT < 10
+               ADD 1 TO SPA-CTX-COUNT
+               MOVE SPA-CTX-COUNT TO WS-CTX-FOUND
+           END-IF.
+           IF WS-CTX-FOUND NOT = 0
+               MOVE WS-CTX-KEY   TO SPA-CTX-KEY(WS-CTX-FOUND)
+               MOVE WS-CTX-VALUE TO SPA-CTX-VALUE(WS-CTX-FOUND)
+           END-IF.
+           EXIT.
+      ************************************************************************
+       820-SPA-CTX-GET          SECTION.
+           MOVE 0 TO WS-CTX-FOUND.
+           MOVE SPACE TO WS-CTX-VALUE.
+           PERFORM VARYING WS-CTX-I FROM 1 BY 1
+                     UNTIL WS-CTX-I > SPA-CTX-COUNT
+               IF SPA-CTX-KEY(WS-CTX-I) = WS-CTX-KEY
+                   MOVE WS-CTX-I TO WS-CTX-FOUND
+                   MOVE SPA-CTX-VALUE(WS-CTX-I) TO WS-CTX-VALUE
+               END-IF
+           END-PERFORM.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
