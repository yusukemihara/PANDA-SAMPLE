@@ -0,0 +1,7 @@
+       01  SCRAREA.
+           05  WINDOW1.
+               10  ENTRYDATA1      PIC X(40).
+               10  LABELDATA1      PIC X(40).
+           05  WINDOW2.
+               10  ENTRYDATA1      PIC X(40).
+               10  LABELDATA1      PIC X(40).
