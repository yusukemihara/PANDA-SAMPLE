@@ -4,6 +4,7 @@
        CONFIGURATION           SECTION.
        DATA                DIVISION.
        WORKING-STORAGE         SECTION.
+       01  WS-IDX               PIC 9(2).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -27,26 +28,67 @@
        100-INIT                SECTION.
            DISPLAY 'WINDOW1 init'
            INITIALIZE SCRAREA.
-           MOVE   LNK-SUMMARY TO POPUP-SUMMARY.
-           MOVE   LNK-BODY    TO POPUP-BODY.
-           MOVE   LNK-BODY TO BGCOLOR.
-           MOVE   LNK-ICON    TO POPUP-ICON.
-           MOVE   LNK-TIMEOUT TO POPUP-TIMEOUT.
+           IF LNK-SUMMARY NOT = SPACE
+               PERFORM 110-ENQUEUE
+           END-IF.
+           PERFORM 120-SHOW-HEAD.
            MOVE   'NEW'        TO  MCP-PUTTYPE.
            MOVE   'window1'     TO  MCP-WINDOW.
            DISPLAY 'WINDOW1 init end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       110-ENQUEUE              SECTION.
+           IF LNK-QCOUNT < 20
+               ADD 1 TO LNK-QCOUNT
+               MOVE LNK-SUMMARY TO LNK-QSUMMARY(LNK-QCOUNT)
+               MOVE LNK-BODY    TO LNK-QBODY(LNK-QCOUNT)
+               MOVE LNK-ICON    TO LNK-QICON(LNK-QCOUNT)
+               MOVE LNK-TIMEOUT TO LNK-QTIMEOUT(LNK-QCOUNT)
+           ELSE
+               DISPLAY 'notify queue full, dropping popup'
+           END-IF.
+           MOVE SPACE TO LNK-SUMMARY.
+           MOVE SPACE TO LNK-BODY.
+           MOVE SPACE TO LNK-ICON.
+           MOVE 0     TO LNK-TIMEOUT.
+           EXIT.
+      ************************************************************************
+       120-SHOW-HEAD             SECTION.
+           IF LNK-QCOUNT > 0
+               MOVE LNK-QSUMMARY(1) TO POPUP-SUMMARY
+               MOVE LNK-QBODY(1)    TO POPUP-BODY
+               MOVE LNK-QICON(1)    TO POPUP-ICON
+               MOVE LNK-QTIMEOUT(1) TO POPUP-TIMEOUT
+           ELSE
+               MOVE SPACE TO POPUP-SUMMARY
+               MOVE SPACE TO POPUP-BODY
+               MOVE SPACE TO BGCOLOR
+               MOVE SPACE TO POPUP-ICON
+               MOVE 0     TO POPUP-TIMEOUT
+           END-IF.
+           EXIT.
+      ************************************************************************
+       130-DEQUEUE-HEAD          SECTION.
+           IF LNK-QCOUNT > 0
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                         UNTIL WS-IDX >= LNK-QCOUNT
+                   MOVE LNK-QSUMMARY(WS-IDX + 1) TO LNK-QSUMMARY(WS-IDX)
+                   MOVE LNK-QBODY(WS-IDX + 1)    TO LNK-QBODY(WS-IDX)
+                   MOVE LNK-QICON(WS-IDX + 1)    TO LNK-QICON(WS-IDX)
+                   MOVE LNK-QTIMEOUT(WS-IDX + 1) TO LNK-QTIMEOUT(WS-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM LNK-QCOUNT
+           END-IF.
+           EXIT.
       ************************************************************************
        700-CLICKED             SECTION.
            DISPLAY 'WINDOW1 clicked'.
            DISPLAY SUMMARYVALUE.
-           MOVE   SUMMARY TO LNK-SUMMARY.
-           MOVE   BODY    TO LNK-BODY.
-           MOVE   ICON    TO LNK-ICON.
-           MOVE   TIMEOUTVALUE TO LNK-TIMEOUT.
+           PERFORM 130-DEQUEUE-HEAD.
+           PERFORM 120-SHOW-HEAD.
            DISPLAY 'TIMEOUT:' TIMEOUT.
-           DISPLAY 'LNK-TIMEOUT:' LNK-TIMEOUT.
+           DISPLAY 'LNK-QCOUNT:' LNK-QCOUNT.
 
            MOVE   'CHANGE'        TO  MCP-PUTTYPE.
            MOVE   'window2'       TO  MCP-WINDOW.
