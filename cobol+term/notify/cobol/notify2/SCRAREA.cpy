@@ -0,0 +1,12 @@
+       01  SCRAREA.
+           05  POPUP-SUMMARY       PIC X(40).
+           05  POPUP-BODY          PIC X(80).
+           05  POPUP-ICON          PIC X(20).
+           05  POPUP-TIMEOUT       PIC 9(4).
+           05  BGCOLOR             PIC X(80).
+           05  SUMMARY             PIC X(40).
+           05  SUMMARYVALUE        PIC X(40).
+           05  BODY                PIC X(80).
+           05  ICON                PIC X(20).
+           05  TIMEOUT             PIC 9(4).
+           05  TIMEOUTVALUE        PIC 9(4).
