@@ -2,10 +2,37 @@
        PROGRAM-ID.         SYSDB.
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFD  ASSIGN TO AUDIT-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS AUDIT-FILE-ST.
+           SELECT SYSDBCSVFD   ASSIGN TO SYSDB-CSV-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS SYSDB-CSV-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  AUDITFD.
+           01  AUDIT-LINE          PIC X(300).
+           FD  SYSDBCSVFD.
+           01  SYSDB-CSV-LINE      PIC X(140).
        WORKING-STORAGE     SECTION.
             COPY    "DB-PATH".
             COPY    "DB-SYSTEM".
+            COPY    "DB-SYSTEM-OLD".
+           01  AUDIT-FILE          PIC X(80)
+                                   VALUE './cobol/sysdb-audit.log'.
+           01  AUDIT-FILE-ST       PIC X(02).
+           01  AUDIT-IDX           PIC 9(4).
+           01  AUDIT-TIMESTAMP     PIC X(21).
+           01  SYSDB-CSV-FILE      PIC X(80)
+                                   VALUE './cobol/sysdb-export.csv'.
+           01  SYSDB-CSV-FILE-ST   PIC X(02).
+           01  WS-CSV-DONE         PIC X(1).
+           01  WS-IMPORT-CNT       PIC 9(4) VALUE 0.
+           01  WS-IMPORT-ENTRY     OCCURS 10 TIMES.
+               05  WS-IMPORT-KEY     PIC X(30).
+               05  WS-IMPORT-VALUE   PIC X(100).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -31,6 +58,14 @@
                PERFORM 050-LISTKEY
              WHEN     'PUTG'           ALSO    'listentry'
                PERFORM 060-LISTENTRY
+             WHEN     'PUTG'           ALSO    'nextpage'
+               PERFORM 070-NEXTPAGE
+             WHEN     'PUTG'           ALSO    'prevpage'
+               PERFORM 080-PREVPAGE
+             WHEN     'PUTG'           ALSO    'export'
+               PERFORM 090-EXPORT
+             WHEN     'PUTG'           ALSO    'import'
+               PERFORM 095-IMPORT
            END-EVALUATE.
            EXIT    PROGRAM.
       ************************************************************************
@@ -38,6 +73,7 @@
            DISPLAY '010-INIT start' 
            INITIALIZE SCR-SYSDB.
            MOVE   5            TO  SCR-NUM.
+           MOVE   1            TO  SCR-PAGE.
            MOVE   SPACE        TO  MCP-PUTTYPE.
            MOVE   'sysdb'   TO  MCP-WINDOW.
            DISPLAY '010-INIT end' 
@@ -69,7 +105,11 @@
            EXIT.
       ************************************************************************
        030-SET                SECTION.
-           DISPLAY '030-SET start' 
+           DISPLAY '030-SET start'
+           MOVE  MCP-TERM    TO DB-SYSTEM-ID.
+           MOVE  10          TO DB-SYSTEM-NUM.
+           PERFORM 300-SCR-TO-DB.
+           PERFORM 410-FETCH-OLD-VALUES.
            MOVE  'SETVALUE'  TO  MCP-FUNC.
            MOVE  PATH-SYSTEM-PRIMARY
                              TO  MCP-PATH.
@@ -81,19 +121,23 @@
                 MCPAREA
                 DB-SYSTEM.
            IF (MCP-RC = ZERO OR 1)
-               DISPLAY 'GETVALUE end' 
-               CONTINUE
+               DISPLAY 'GETVALUE end'
+               PERFORM 500-WRITE-AUDIT
            ELSE
                DISPLAY "GETVALUE failure"
            END-IF.
            PERFORM 400-INIT-VALUE.
-           DISPLAY '030-SET end' 
+           DISPLAY '030-SET end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
       ************************************************************************
        040-SETALL              SECTION.
-           DISPLAY '040-SETALL start' 
-           MOVE  'SETVALUEALL'  
+           DISPLAY '040-SETALL start'
+           MOVE  MCP-TERM    TO DB-SYSTEM-ID.
+           MOVE  10          TO DB-SYSTEM-NUM.
+           PERFORM 300-SCR-TO-DB.
+           PERFORM 410-FETCH-OLD-VALUES.
+           MOVE  'SETVALUEALL'
                              TO  MCP-FUNC.
            MOVE  PATH-SYSTEM-PRIMARY
                              TO  MCP-PATH.
@@ -104,8 +148,8 @@
                 MCPAREA
                 DB-SYSTEM.
            IF (MCP-RC = ZERO OR 1)
-               DISPLAY 'SETVALUEALL end' 
-               CONTINUE
+               DISPLAY 'SETVALUEALL end'
+               PERFORM 500-WRITE-AUDIT
            ELSE
                DISPLAY "SETVALUEALL failure"
            END-IF.
@@ -115,50 +159,187 @@
            EXIT.
       ************************************************************************
        050-LISTKEY              SECTION.
-           DISPLAY '050-LISTKEY start' 
-           MOVE  'LISTKEY'  
+           DISPLAY '050-LISTKEY start'
+           MOVE  'LISTKEY'
                              TO  MCP-FUNC.
            MOVE  MCP-TERM    TO DB-SYSTEM-ID.
+           MOVE  SCR-PAGE    TO DB-SYSTEM-PAGE.
            MOVE  PATH-SYSTEM-PRIMARY
                              TO  MCP-PATH.
            CALL   'MCPSUB'     USING
                 MCPAREA
                 DB-SYSTEM.
            IF (MCP-RC = ZERO OR 1)
-               DISPLAY 'LISTKEY end' 
+               DISPLAY 'LISTKEY end'
                CONTINUE
            ELSE
                DISPLAY "LISTKEY failure"
            END-IF.
            MOVE  DB-SYSTEM-NUM     TO SCR-NUM.
+           MOVE  DB-SYSTEM-PAGE    TO SCR-PAGE.
+           MOVE  DB-SYSTEM-MORE    TO SCR-MORE.
            PERFORM 200-DB-TO-SCR.
            PERFORM 400-INIT-VALUE.
-           DISPLAY '050-LISTKEY end' 
+           DISPLAY '050-LISTKEY end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
       ************************************************************************
        060-LISTENTRY              SECTION.
-           DISPLAY '060-LISTENTRY start' 
-           MOVE  'LISTENTRY'  
+           DISPLAY '060-LISTENTRY start'
+           MOVE  'LISTENTRY'
                              TO  MCP-FUNC.
            MOVE  MCP-TERM    TO DB-SYSTEM-ID.
+           MOVE  SCR-PAGE    TO DB-SYSTEM-PAGE.
            MOVE  PATH-SYSTEM-PRIMARY
                              TO  MCP-PATH.
            CALL   'MCPSUB'     USING
                 MCPAREA
                 DB-SYSTEM.
            IF (MCP-RC = ZERO OR 1)
-               DISPLAY 'LISTENTRY end' 
+               DISPLAY 'LISTENTRY end'
                CONTINUE
            ELSE
                DISPLAY "LISTENTRY failure"
            END-IF.
            MOVE  DB-SYSTEM-NUM      TO SCR-NUM.
+           MOVE  DB-SYSTEM-PAGE     TO SCR-PAGE.
+           MOVE  DB-SYSTEM-MORE     TO SCR-MORE.
            PERFORM 200-DB-TO-SCR.
            PERFORM 400-INIT-VALUE.
-           DISPLAY '060-LISTENTRY end' 
+           DISPLAY '060-LISTENTRY end'
+           PERFORM 900-PUT-WINDOW.
+           EXIT.
+      ************************************************************************
+       070-NEXTPAGE              SECTION.
+           DISPLAY '070-NEXTPAGE start'
+           IF SCR-MORE = 'Y'
+               ADD 1 TO SCR-PAGE
+           END-IF.
+           PERFORM 060-LISTENTRY.
+           DISPLAY '070-NEXTPAGE end'
+           EXIT.
+      ************************************************************************
+       080-PREVPAGE              SECTION.
+           DISPLAY '080-PREVPAGE start'
+           IF SCR-PAGE > 1
+               SUBTRACT 1 FROM SCR-PAGE
+           END-IF.
+           PERFORM 060-LISTENTRY.
+           DISPLAY '080-PREVPAGE end'
+           EXIT.
+      ************************************************************************
+       090-EXPORT              SECTION.
+           DISPLAY '090-EXPORT start'
+           OPEN OUTPUT SYSDBCSVFD.
+           MOVE  1    TO  DB-SYSTEM-PAGE.
+           MOVE 'N'   TO  WS-CSV-DONE.
+           PERFORM UNTIL WS-CSV-DONE = 'Y'
+               MOVE  'LISTENTRY'
+                                 TO  MCP-FUNC
+               MOVE  MCP-TERM    TO DB-SYSTEM-ID
+               MOVE  PATH-SYSTEM-PRIMARY
+                                 TO  MCP-PATH
+               CALL   'MCPSUB'     USING
+                    MCPAREA
+                    DB-SYSTEM
+               IF (MCP-RC = ZERO OR 1)
+                   PERFORM  VARYING  AUDIT-IDX  FROM 1 BY 1
+                             UNTIL   AUDIT-IDX > DB-SYSTEM-NUM
+                       IF DB-SYSTEM-KEY(AUDIT-IDX) NOT = SPACE
+                           MOVE  SPACE  TO  SYSDB-CSV-LINE
+                           STRING DB-SYSTEM-KEY(AUDIT-IDX)
+                                                DELIMITED BY SPACE
+                                  '|'           DELIMITED BY SIZE
+                                  DB-SYSTEM-VALUE(AUDIT-IDX)
+                                                DELIMITED BY SIZE
+                                  INTO SYSDB-CSV-LINE
+                           END-STRING
+                           WRITE SYSDB-CSV-LINE
+                       END-IF
+                   END-PERFORM
+                   IF DB-SYSTEM-MORE = 'Y'
+                       ADD 1 TO DB-SYSTEM-PAGE
+                   ELSE
+                       MOVE 'Y' TO WS-CSV-DONE
+                   END-IF
+               ELSE
+                   DISPLAY "LISTENTRY failure (export)"
+                   MOVE 'Y' TO WS-CSV-DONE
+               END-IF
+           END-PERFORM.
+           CLOSE SYSDBCSVFD.
+           DISPLAY '090-EXPORT end'
+           PERFORM 900-PUT-WINDOW.
+           EXIT.
+      ************************************************************************
+       095-IMPORT              SECTION.
+           DISPLAY '095-IMPORT start'
+           MOVE 0 TO WS-IMPORT-CNT.
+           OPEN INPUT SYSDBCSVFD.
+           IF SYSDB-CSV-FILE-ST = '00'
+               PERFORM UNTIL SYSDB-CSV-FILE-ST NOT = '00'
+                   READ SYSDBCSVFD INTO SYSDB-CSV-LINE
+                   IF SYSDB-CSV-FILE-ST = '00' AND
+                               SYSDB-CSV-LINE NOT = SPACE
+                       ADD 1 TO WS-IMPORT-CNT
+                       UNSTRING SYSDB-CSV-LINE DELIMITED BY '|'
+                           INTO WS-IMPORT-KEY(WS-IMPORT-CNT)
+                                WS-IMPORT-VALUE(WS-IMPORT-CNT)
+                       IF WS-IMPORT-CNT = 10
+                           PERFORM 097-FLUSH-IMPORT-BATCH
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE SYSDBCSVFD
+               IF WS-IMPORT-CNT > 0
+                   PERFORM 097-FLUSH-IMPORT-BATCH
+               END-IF
+           ELSE
+               DISPLAY 'cannot open sysdb import file'
+           END-IF.
+           PERFORM 400-INIT-VALUE.
+           DISPLAY '095-IMPORT end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       097-FLUSH-IMPORT-BATCH  SECTION.
+           PERFORM  VARYING  AUDIT-IDX  FROM 1 BY 1
+                     UNTIL   AUDIT-IDX > 10
+               MOVE  SPACE  TO  DB-SYSTEM-KEY(AUDIT-IDX)
+               MOVE  SPACE  TO  DB-SYSTEM-VALUE(AUDIT-IDX)
+           END-PERFORM.
+           MOVE  MCP-TERM       TO DB-SYSTEM-ID.
+           MOVE  WS-IMPORT-CNT  TO DB-SYSTEM-NUM.
+           PERFORM  VARYING  AUDIT-IDX  FROM 1 BY 1
+                     UNTIL   AUDIT-IDX > WS-IMPORT-CNT
+               MOVE  WS-IMPORT-KEY(AUDIT-IDX)
+                                TO DB-SYSTEM-KEY(AUDIT-IDX)
+               MOVE  WS-IMPORT-VALUE(AUDIT-IDX)
+                                TO DB-SYSTEM-VALUE(AUDIT-IDX)
+           END-PERFORM.
+           PERFORM 410-FETCH-OLD-VALUES.
+           MOVE  MCP-TERM       TO DB-SYSTEM-ID.
+           MOVE  WS-IMPORT-CNT  TO DB-SYSTEM-NUM.
+           PERFORM  VARYING  AUDIT-IDX  FROM 1 BY 1
+                     UNTIL   AUDIT-IDX > WS-IMPORT-CNT
+               MOVE  WS-IMPORT-KEY(AUDIT-IDX)
+                                TO DB-SYSTEM-KEY(AUDIT-IDX)
+               MOVE  WS-IMPORT-VALUE(AUDIT-IDX)
+                                TO DB-SYSTEM-VALUE(AUDIT-IDX)
+           END-PERFORM.
+           MOVE  'SETVALUEALL'  TO  MCP-FUNC.
+           MOVE  PATH-SYSTEM-PRIMARY
+                             TO  MCP-PATH.
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                DB-SYSTEM.
+           IF (MCP-RC = ZERO OR 1)
+               PERFORM 500-WRITE-AUDIT
+           ELSE
+               DISPLAY "SETVALUEALL failure (import)"
+           END-IF.
+           MOVE 0 TO WS-IMPORT-CNT.
+           EXIT.
       ************************************************************************
        200-DB-TO-SCR              SECTION.
            MOVE  DB-SYSTEM-KEY(1)  TO SCR-KEY1.
@@ -218,6 +399,61 @@
            MOVE  ""  TO SCR-VALUE9.
            MOVE  ""  TO SCR-VALUE10.
            EXIT.
+      ************************************************************************
+       410-FETCH-OLD-VALUES     SECTION.
+           MOVE  SPACE       TO  DB-SYSTEM-OLD.
+           MOVE  'GETVALUE'  TO  MCP-FUNC.
+           MOVE  PATH-SYSTEM-PRIMARY
+                             TO  MCP-PATH.
+           MOVE  MCP-TERM    TO DB-SYSTEM-ID.
+           MOVE  10          TO DB-SYSTEM-NUM.
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                DB-SYSTEM.
+           IF (MCP-RC = ZERO OR 1)
+               PERFORM  VARYING  AUDIT-IDX  FROM 1 BY 1
+                         UNTIL   AUDIT-IDX > 10
+                   MOVE  DB-SYSTEM-KEY(AUDIT-IDX)
+                                   TO  DB-SYSTEM-OLD-KEY(AUDIT-IDX)
+                   MOVE  DB-SYSTEM-VALUE(AUDIT-IDX)
+                                   TO  DB-SYSTEM-OLD-VALUE(AUDIT-IDX)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      ************************************************************************
+       500-WRITE-AUDIT          SECTION.
+           MOVE  FUNCTION CURRENT-DATE  TO  AUDIT-TIMESTAMP.
+           OPEN EXTEND AUDITFD.
+           IF AUDIT-FILE-ST = "05" OR "35"
+               OPEN OUTPUT AUDITFD
+           END-IF.
+           IF AUDIT-FILE-ST NOT = "00"
+               DISPLAY 'cannot open audit file'
+           ELSE
+               PERFORM  VARYING  AUDIT-IDX  FROM 1 BY 1
+                         UNTIL   AUDIT-IDX > 10
+                   IF DB-SYSTEM-KEY(AUDIT-IDX) NOT = SPACE
+                       MOVE  SPACE  TO  AUDIT-LINE
+                       STRING  AUDIT-TIMESTAMP        DELIMITED BY SIZE
+                         '|'                          DELIMITED BY SIZE
+                         MCP-USER                     DELIMITED BY SIZE
+                         '|'                          DELIMITED BY SIZE
+                         MCP-TERM                     DELIMITED BY SIZE
+                         '|'                          DELIMITED BY SIZE
+                         DB-SYSTEM-KEY(AUDIT-IDX)      DELIMITED BY SIZE
+                         '|'                          DELIMITED BY SIZE
+                         DB-SYSTEM-OLD-VALUE(AUDIT-IDX)
+                                                       DELIMITED BY SIZE
+                         '|'                          DELIMITED BY SIZE
+                         DB-SYSTEM-VALUE(AUDIT-IDX)    DELIMITED BY SIZE
+                         INTO  AUDIT-LINE
+                       END-STRING
+                       WRITE  AUDIT-LINE
+                   END-IF
+               END-PERFORM
+               CLOSE AUDITFD
+           END-IF.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   1  TO  MCP-RC.
