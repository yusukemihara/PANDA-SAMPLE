@@ -0,0 +1,25 @@
+       01  SCRAREA.
+           05  SCR-SYSDB.
+               10  SCR-NUM              PIC 9(4).
+               10  SCR-PAGE             PIC 9(4).
+               10  SCR-MORE             PIC X(1).
+               10  SCR-KEY1             PIC X(30).
+               10  SCR-KEY2             PIC X(30).
+               10  SCR-KEY3             PIC X(30).
+               10  SCR-KEY4             PIC X(30).
+               10  SCR-KEY5             PIC X(30).
+               10  SCR-KEY6             PIC X(30).
+               10  SCR-KEY7             PIC X(30).
+               10  SCR-KEY8             PIC X(30).
+               10  SCR-KEY9             PIC X(30).
+               10  SCR-KEY10            PIC X(30).
+               10  SCR-VALUE1           PIC X(100).
+               10  SCR-VALUE2           PIC X(100).
+               10  SCR-VALUE3           PIC X(100).
+               10  SCR-VALUE4           PIC X(100).
+               10  SCR-VALUE5           PIC X(100).
+               10  SCR-VALUE6           PIC X(100).
+               10  SCR-VALUE7           PIC X(100).
+               10  SCR-VALUE8           PIC X(100).
+               10  SCR-VALUE9           PIC X(100).
+               10  SCR-VALUE10          PIC X(100).
