@@ -0,0 +1,8 @@
+       01  DB-SYSTEM.
+           05  DB-SYSTEM-ID             PIC X(20).
+           05  DB-SYSTEM-PAGE           PIC 9(4).
+           05  DB-SYSTEM-NUM            PIC 9(4).
+           05  DB-SYSTEM-MORE           PIC X(1).
+           05  DB-SYSTEM-ENTRY  OCCURS 10 TIMES.
+               10  DB-SYSTEM-KEY        PIC X(30).
+               10  DB-SYSTEM-VALUE      PIC X(100).
