@@ -0,0 +1,8 @@
+       01  DB-SYSTEM-OLD.
+           05  DB-SYSTEM-OLD-ID         PIC X(20).
+           05  DB-SYSTEM-OLD-PAGE       PIC 9(4).
+           05  DB-SYSTEM-OLD-NUM        PIC 9(4).
+           05  DB-SYSTEM-OLD-MORE       PIC X(1).
+           05  DB-SYSTEM-OLD-ENTRY  OCCURS 10 TIMES.
+               10  DB-SYSTEM-OLD-KEY    PIC X(30).
+               10  DB-SYSTEM-OLD-VALUE  PIC X(100).
