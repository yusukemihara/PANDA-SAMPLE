@@ -38,7 +38,7 @@
            MOVE '_dummy' TO MCP-WINDOW.
 
            MOVE 'http://localhost/HOGE2' TO PATH(1).
-           MOVE 'dummy' TO TITLE(1).
+           MOVE 'dummy' TO WT-TITLE(1).
            MOVE 0 TO NRETRY(1).
            MOVE 0 TO SHOWDIALOG(1).
 
