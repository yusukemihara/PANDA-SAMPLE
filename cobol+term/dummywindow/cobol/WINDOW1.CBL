@@ -42,7 +42,7 @@
            MOVE 'CURRENT' TO MCP-PUTTYPE.
 
            MOVE 'http://localhost/hoge1' TO PATH(1).
-           MOVE 'dummy' TO TITLE(1).
+           MOVE 'dummy' TO WT-TITLE(1).
            MOVE 0 TO NRETRY(1).
            MOVE 0 TO SHOWDIALOG(1).
 
