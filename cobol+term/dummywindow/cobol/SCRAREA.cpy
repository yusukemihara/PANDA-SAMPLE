@@ -0,0 +1,10 @@
+       01  SCRAREA.
+           05  PATH             OCCURS 5 TIMES
+                                 PIC X(80).
+           05  WT-TITLE         OCCURS 5 TIMES
+                                 PIC X(40).
+           05  NRETRY           OCCURS 5 TIMES
+                                 PIC 9(2).
+           05  SHOWDIALOG       OCCURS 5 TIMES
+                                 PIC 9(1).
+           05  SCR-COUNTDOWN    PIC 9(4).
