@@ -16,10 +16,12 @@
            LINKAREA
            SCRAREA.
        000-MAIN                SECTION.
-           EVALUATE    MCP-STATUS
-             WHEN      'LINK'
+           EVALUATE    MCP-STATUS      ALSO    MCP-WIDGET
+             WHEN      'LINK'          ALSO    ANY
                PERFORM  100-INIT
-             WHEN      ANY 
+             WHEN      ANY             ALSO    'cancel'
+               PERFORM  750-CANCEL
+             WHEN      ANY             ALSO    ANY
                PERFORM  700-EVENT
            END-EVALUATE.
            EXIT    PROGRAM.
@@ -28,6 +30,7 @@
        100-INIT                SECTION.
            DISPLAY 'dummy init'
            INITIALIZE SCRAREA.
+           MOVE SPA-TIMES TO SCR-COUNTDOWN.
            DISPLAY 'dummy init end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
@@ -41,10 +44,21 @@
              MOVE '_dummy' TO MCP-WINDOW
              COMPUTE SPA-TIMES = SPA-TIMES - 1
            END-IF.
+           MOVE SPA-TIMES TO SCR-COUNTDOWN.
            MOVE 'CURRENT' TO MCP-PUTTYPE.
            DISPLAY 'dummy event end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       750-CANCEL             SECTION.
+           DISPLAY 'dummy cancel'.
+           MOVE ZERO TO SPA-TIMES.
+           MOVE ZERO TO SCR-COUNTDOWN.
+           MOVE SPA-NEXT TO MCP-WINDOW.
+           MOVE 'CURRENT' TO MCP-PUTTYPE.
+           DISPLAY 'dummy cancel end'
+           PERFORM 900-PUT-WINDOW.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
