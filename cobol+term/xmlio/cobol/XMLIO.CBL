@@ -6,9 +6,11 @@
        WORKING-STORAGE     SECTION.
        01  CNT             PIC 9(5) VALUE 0.
        01  FLT             PIC 999.999 VALUE 0.
+       01  WS-DONE         PIC X(1) VALUE 'N'.
             COPY    "DB-PATH".
             COPY    "DB-WORK".
             COPY    "DB-XML".
+            COPY    "ERRCODE".
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -29,7 +31,8 @@
       ************************************************************************
        010-INIT                SECTION.
  
-           DISPLAY '010-INIT start' 
+           DISPLAY '010-INIT start'
+           MOVE ERR-NONE TO SCR-ERR-CODE.
 
       * READ XML and OUTPUT window
            MOVE   'BLOBIMPORT' TO  MCP-FUNC.
@@ -43,9 +46,10 @@
                CONTINUE
            ELSE
                DISPLAY "BLOBIMPORT failure"
+               MOVE ERR-BLOB-FAILURE TO SCR-ERR-CODE
                PERFORM 900-PUT-WINDOW
            END-IF.
-           DISPLAY 'BLOBIMPORT end' 
+           DISPLAY 'BLOBIMPORT end'
 
            MOVE   'XMLOPEN' TO  MCP-FUNC.
            MOVE   'xml'       TO  MCP-TABLE.
@@ -59,12 +63,16 @@
                CONTINUE
            ELSE
                DISPLAY "XMLOPEN failure"
+               MOVE ERR-XML-PARSE-FAILURE TO SCR-ERR-CODE
                PERFORM 900-PUT-WINDOW
            END-IF.
-           DISPLAY 'XMLOPEN end' 
+           DISPLAY 'XMLOPEN end'
 
            MOVE   1         TO  CNT.
-           PERFORM UNTIL CNT > 10
+           MOVE   0         TO  SCR-COUNT.
+           MOVE   0         TO  SCR-TRUNCATED.
+           MOVE   'N'        TO  WS-DONE.
+           PERFORM UNTIL WS-DONE = 'Y'
                MOVE   'XMLREAD' TO  MCP-FUNC
                MOVE   'xml'       TO  MCP-TABLE
                MOVE   'key'        TO  MCP-PATHNAME
@@ -73,21 +81,24 @@
                     DB-XML
                DISPLAY CNT
                IF (MCP-RC = ZERO OR 1)
-                   MOVE DB-XML-CHAR1      TO SCR-VALUE0(CNT)
-                   MOVE DB-XML-VARCHAR1   TO SCR-VALUE1(CNT) 
-                   MOVE DB-XML-INT1       TO SCR-VALUE2(CNT)
-                   MOVE DB-XML-NUMBER1    TO SCR-VALUE3(CNT)
-                   MOVE DB-XML-BOOL1      TO SCR-VALUE4(CNT)
-                   MOVE DB-XML-ARRAY1(1)  TO SCR-VALUE5(CNT)
-                   MOVE DB-XML-ARRAY1(2)  TO SCR-VALUE6(CNT)
-                   MOVE DB-XML-ARRAY1(3)  TO SCR-VALUE7(CNT)
+                   IF CNT > 500
+                       ADD 1 TO SCR-TRUNCATED
+                   ELSE
+                       MOVE DB-XML-CHAR1      TO SCR-VALUE0(CNT)
+                       MOVE DB-XML-VARCHAR1   TO SCR-VALUE1(CNT)
+                       MOVE DB-XML-INT1       TO SCR-VALUE2(CNT)
+                       MOVE DB-XML-NUMBER1    TO SCR-VALUE3(CNT)
+                       MOVE DB-XML-BOOL1      TO SCR-VALUE4(CNT)
+                       MOVE DB-XML-ARRAY1(1)  TO SCR-VALUE5(CNT)
+                       MOVE DB-XML-ARRAY1(2)  TO SCR-VALUE6(CNT)
+                       MOVE DB-XML-ARRAY1(3)  TO SCR-VALUE7(CNT)
+                       MOVE CNT TO SCR-COUNT
+                   END-IF
+                   ADD 1 TO CNT
                ELSE
-                   DISPLAY "XMLREAD failure"
+                   DISPLAY "XMLREAD end of document"
+                   MOVE 'Y' TO WS-DONE
                END-IF
-               MOVE CNT TO SCR-COUNT
-      *         MOVE CNT TO ROW1
-      *         MOVE CNT TO ROWATTR1
-               ADD 1 TO CNT
            END-PERFORM
 
            MOVE   'XMLCLOSE' TO  MCP-FUNC
@@ -115,12 +126,13 @@
                CONTINUE
            ELSE
                DISPLAY "XMLOPEN failure"
+               MOVE ERR-XML-PARSE-FAILURE TO SCR-ERR-CODE
                PERFORM 900-PUT-WINDOW
            END-IF.
-           DISPLAY 'XMLOPEN end' 
+           DISPLAY 'XMLOPEN end'
 
            MOVE   1         TO  CNT.
-           PERFORM UNTIL CNT > 10
+           PERFORM UNTIL CNT > SCR-COUNT
                MOVE    "キャラクタ"                 TO DB-XML-CHAR1
                MOVE    "ヴァーチャルキャラクタ"     TO DB-XML-VARCHAR1
                MOVE    CNT                          TO DB-XML-INT1
@@ -165,6 +177,7 @@
                CONTINUE
            ELSE
                DISPLAY "BLOBEXPORT failure"
+               MOVE ERR-BLOB-FAILURE TO SCR-ERR-CODE
            END-IF.
 
            MOVE   SPACE        TO  MCP-PUTTYPE.
