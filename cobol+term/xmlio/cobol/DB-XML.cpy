@@ -0,0 +1,10 @@
+       01  DB-XML.
+           05  DB-XML-OBJECT       PIC X(2097152).
+           05  DB-XML-MODE         PIC 9(1).
+           05  DB-XML-CHAR1        PIC X(40).
+           05  DB-XML-VARCHAR1     PIC X(80).
+           05  DB-XML-INT1         PIC 9(9).
+           05  DB-XML-BOOL1        PIC X(1).
+           05  DB-XML-NUMBER1      PIC 9(3)V9(6).
+           05  DB-XML-ARRAY1       OCCURS 3 TIMES
+                                   PIC 9(9).
