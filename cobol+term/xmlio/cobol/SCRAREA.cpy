@@ -0,0 +1,16 @@
+       01  SCRAREA.
+           05  SCR-METHODTYPE      PIC X(10).
+           05  SCR-BODY            PIC X(2097152).
+           05  SCR-CONTENT-TYPE    PIC X(40).
+           05  SCR-MAX             PIC 9(5).
+           05  SCR-COUNT           PIC 9(5).
+           05  SCR-TRUNCATED       PIC 9(5).
+           05  SCR-VALUE0          OCCURS 500 TIMES PIC X(40).
+           05  SCR-VALUE1          OCCURS 500 TIMES PIC X(80).
+           05  SCR-VALUE2          OCCURS 500 TIMES PIC 9(9).
+           05  SCR-VALUE3          OCCURS 500 TIMES PIC 9(3)V9(6).
+           05  SCR-VALUE4          OCCURS 500 TIMES PIC X(1).
+           05  SCR-VALUE5          OCCURS 500 TIMES PIC 9(9).
+           05  SCR-VALUE6          OCCURS 500 TIMES PIC 9(9).
+           05  SCR-VALUE7          OCCURS 500 TIMES PIC 9(9).
+           05  SCR-ERR-CODE        PIC 9(4).
