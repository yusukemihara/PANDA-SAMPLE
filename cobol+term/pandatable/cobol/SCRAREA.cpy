@@ -0,0 +1,27 @@
+       01  SCRAREA.
+           05  PANDATABLE1.
+               10  TROWATTR         PIC 9(1).
+               10  TROW             PIC 9(5).
+               10  TCOLUMN          PIC 9(2).
+               10  TVALUE           PIC X(40).
+               10  ROWCNT           PIC 9(5).
+               10  SORTCOLUMN       PIC 9(2).
+               10  SORTDIR          PIC X(4).
+               10  FILTERTEXT       PIC X(40).
+               10  ROWKEY           PIC X(20).
+               10  COLUMN1 OCCURS 1000 TIMES.
+                   15  CELLDATA     PIC X(40).
+                   15  FGCOLOR      PIC X(10).
+                   15  BGCOLOR      PIC X(10).
+               10  COLUMN2 OCCURS 1000 TIMES.
+                   15  CELLDATA     PIC X(40).
+                   15  FGCOLOR      PIC X(10).
+                   15  BGCOLOR      PIC X(10).
+               10  COLUMN3 OCCURS 1000 TIMES.
+                   15  CELLDATA     PIC X(40).
+                   15  FGCOLOR      PIC X(10).
+                   15  BGCOLOR      PIC X(10).
+               10  COLUMN4 OCCURS 1000 TIMES.
+                   15  CELLDATA     PIC X(40).
+                   15  FGCOLOR      PIC X(10).
+                   15  BGCOLOR      PIC X(10).
