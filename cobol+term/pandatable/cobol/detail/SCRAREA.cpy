@@ -0,0 +1,6 @@
+       01  SCRAREA.
+           05  DETAIL1.
+               10  DETAILROWKEY     PIC X(20).
+               10  DETAILTEXT1      PIC X(40).
+               10  DETAILTEXT2      PIC X(40).
+               10  DETAILTEXT3      PIC X(40).
