@@ -0,0 +1,52 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         DETAIL.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION           SECTION.
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       LINKAGE                 SECTION.
+            COPY    "MCPAREA".
+            COPY    "SPAAREA".
+            COPY    "LINKAREA".
+            COPY    "SCRAREA".
+      ************************************************************************
+       PROCEDURE           DIVISION    USING
+           MCPAREA
+           SPAAREA
+           LINKAREA
+           SCRAREA.
+       000-MAIN                SECTION.
+           EVALUATE    MCP-STATUS
+             WHEN      'LINK'
+               PERFORM  010-INIT
+             WHEN      ANY
+               PERFORM  700-CLICKED
+           END-EVALUATE.
+           EXIT    PROGRAM.
+      ************************************************************************
+       010-INIT                SECTION.
+           DISPLAY 'detail init'
+           INITIALIZE SCRAREA.
+           MOVE SPA-ROWKEY  TO DETAILROWKEY.
+           MOVE 'text1'     TO DETAILTEXT1.
+           MOVE 'text2'     TO DETAILTEXT2.
+           MOVE 'text3'     TO DETAILTEXT3.
+           MOVE   'NEW'        TO  MCP-PUTTYPE.
+           MOVE   'detail'     TO  MCP-WINDOW.
+           DISPLAY 'detail init end'
+           PERFORM 900-PUT-WINDOW.
+           EXIT.
+      ************************************************************************
+       700-CLICKED             SECTION.
+           DISPLAY 'detail clicked'.
+           MOVE   'CHANGE'        TO  MCP-PUTTYPE.
+           MOVE   'window'        TO  MCP-WINDOW.
+           DISPLAY 'detail clicked end'.
+           PERFORM 900-PUT-WINDOW.
+           EXIT.
+      ************************************************************************
+       900-PUT-WINDOW          SECTION.
+           MOVE   'PUTWINDOW'  TO  MCP-FUNC.
+           CALL   'MONFUNC'     USING
+                MCPAREA.
+           EXIT.
