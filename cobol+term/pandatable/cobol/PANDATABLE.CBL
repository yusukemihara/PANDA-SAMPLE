@@ -5,6 +5,8 @@
        DATA                DIVISION.
        WORKING-STORAGE     SECTION.
        01  CNT             PIC 9(5) VALUE 0.
+       01  I               PIC 9(5) VALUE 0.
+       01  ROWTEXT         PIC X(40) VALUE SPACE.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -17,29 +19,24 @@
            LINKAREA
            SCRAREA.
        000-MAIN                SECTION.
-           EVALUATE    MCP-STATUS  
-             WHEN     'LINK'       
-               PERFORM  010-INIT
-             WHEN     'PUTG'       
-               PERFORM  100-EVENT
+           EVALUATE    MCP-STATUS      ALSO    MCP-WIDGET
+             WHEN     'LINK'           ALSO    ANY
+               PERFORM 010-INIT
+             WHEN     'PUTG'           ALSO    'filterentry'
+               PERFORM 150-FILTER-EVENT
+             WHEN     'PUTG'           ALSO    ANY
+               PERFORM 100-EVENT
            END-EVALUATE.
            EXIT    PROGRAM.
       ************************************************************************
        010-INIT                SECTION.
            DISPLAY '010-init'
            INITIALIZE PANDATABLE1.
-
            MOVE 2 TO TROWATTR.
-
-           MOVE 1 TO CNT.
-           PERFORM UNTIL CNT > 1000
-             MOVE 'label' TO CELLDATA OF COLUMN1(CNT)
-             MOVE 'text1' TO CELLDATA OF COLUMN2(CNT)
-             MOVE 'text2' TO CELLDATA OF COLUMN3(CNT)
-             MOVE 'text3' TO CELLDATA OF COLUMN4(CNT)
-             ADD 1 TO CNT
-           END-PERFORM
-
+           MOVE 1 TO SORTCOLUMN.
+           MOVE 'ASC' TO SORTDIR.
+           MOVE SPACE TO FILTERTEXT.
+           PERFORM 020-BUILD-ROWS.
            MOVE   'NEW'        TO  MCP-PUTTYPE.
            MOVE   'window'     TO  MCP-WINDOW.
            PERFORM 900-PUT-WINDOW.
@@ -52,41 +49,132 @@
            DISPLAY TCOLUMN.
            DISPLAY TVALUE.
 
-           MOVE 1 TO CNT.
-           PERFORM UNTIL CNT > 1000
-             MOVE 'black' TO FGCOLOR OF COLUMN1(CNT)
-             MOVE 'black' TO FGCOLOR OF COLUMN2(CNT)
-             MOVE 'black' TO FGCOLOR OF COLUMN3(CNT)
-             MOVE 'black' TO FGCOLOR OF COLUMN4(CNT)
-             MOVE 'white' TO BGCOLOR OF COLUMN1(CNT)
-             MOVE 'white' TO BGCOLOR OF COLUMN2(CNT)
-             MOVE 'white' TO BGCOLOR OF COLUMN3(CNT)
-             MOVE 'white' TO BGCOLOR OF COLUMN4(CNT)
-             ADD 1 TO CNT
-           END-PERFORM
+           IF TROW = 0
+               PERFORM 110-SORT-CLICKED
+           ELSE
+               PERFORM 120-ROW-CLICKED
+           END-IF.
+
+           PERFORM 900-PUT-WINDOW.
+       100-CLICKED-END.
+           EXIT.
+      ************************************************************************
+       110-SORT-CLICKED        SECTION.
+           IF SORTCOLUMN = TCOLUMN
+               IF SORTDIR = 'ASC'
+                   MOVE 'DESC' TO SORTDIR
+               ELSE
+                   MOVE 'ASC' TO SORTDIR
+               END-IF
+           ELSE
+               MOVE TCOLUMN TO SORTCOLUMN
+               MOVE 'ASC' TO SORTDIR
+           END-IF.
+           PERFORM 020-BUILD-ROWS.
+           EXIT.
+      ************************************************************************
+       120-ROW-CLICKED          SECTION.
+           MOVE 1 TO I.
+           PERFORM UNTIL I > ROWCNT
+               MOVE 'black' TO FGCOLOR OF COLUMN1(I)
+               MOVE 'black' TO FGCOLOR OF COLUMN2(I)
+               MOVE 'black' TO FGCOLOR OF COLUMN3(I)
+               MOVE 'black' TO FGCOLOR OF COLUMN4(I)
+               MOVE 'white' TO BGCOLOR OF COLUMN1(I)
+               MOVE 'white' TO BGCOLOR OF COLUMN2(I)
+               MOVE 'white' TO BGCOLOR OF COLUMN3(I)
+               MOVE 'white' TO BGCOLOR OF COLUMN4(I)
+               ADD 1 TO I
+           END-PERFORM.
 
-           MOVE 'PeachPuff' TO BGCOLOR OF COLUMN1(TROW)
-           MOVE 'PeachPuff' TO BGCOLOR OF COLUMN2(TROW)
-           MOVE 'PeachPuff' TO BGCOLOR OF COLUMN3(TROW)
-           MOVE 'PeachPuff' TO BGCOLOR OF COLUMN4(TROW)
+           MOVE 'PeachPuff' TO BGCOLOR OF COLUMN1(TROW).
+           MOVE 'PeachPuff' TO BGCOLOR OF COLUMN2(TROW).
+           MOVE 'PeachPuff' TO BGCOLOR OF COLUMN3(TROW).
+           MOVE 'PeachPuff' TO BGCOLOR OF COLUMN4(TROW).
 
-           EVALUATE TCOLUMN  
+           EVALUATE TCOLUMN
              WHEN     1
                MOVE 'moccasin' TO BGCOLOR OF COLUMN1(TROW)
                MOVE 'red'      TO FGCOLOR OF COLUMN1(TROW)
-             WHEN     2       
+             WHEN     2
                MOVE 'moccasin' TO BGCOLOR OF COLUMN2(TROW)
                MOVE 'red'      TO FGCOLOR OF COLUMN2(TROW)
-             WHEN     3       
+             WHEN     3
                MOVE 'moccasin' TO BGCOLOR OF COLUMN3(TROW)
                MOVE 'red'      TO FGCOLOR OF COLUMN3(TROW)
-             WHEN     4       
+             WHEN     4
                MOVE 'moccasin' TO BGCOLOR OF COLUMN4(TROW)
                MOVE 'red'      TO FGCOLOR OF COLUMN4(TROW)
            END-EVALUATE.
 
+           MOVE  CELLDATA OF COLUMN1(TROW) TO ROWKEY.
+           MOVE  ROWKEY                    TO SPA-ROWKEY.
+           MOVE  'CHANGE'       TO  MCP-PUTTYPE.
+           MOVE  'detail'       TO  MCP-WINDOW.
+           EXIT.
+      ************************************************************************
+       150-FILTER-EVENT         SECTION.
+           DISPLAY '150-filter-event'
+           PERFORM 020-BUILD-ROWS.
            PERFORM 900-PUT-WINDOW.
-       100-CLICKED-END.
+           EXIT.
+      ************************************************************************
+       020-BUILD-ROWS           SECTION.
+           MOVE 0 TO ROWCNT.
+      * COLUMN2-COLUMN4 hold the same literal for every backing row and
+      * COLUMN1 is the backing row number itself, so the only sort that
+      * can ever change row order is SORTCOLUMN 1 DESC - build straight
+      * into the requested order instead of building then sorting.
+           IF SORTCOLUMN = 1 AND SORTDIR = 'DESC'
+               MOVE 1000 TO CNT
+               PERFORM UNTIL CNT < 1
+                   PERFORM 025-EMIT-ROW-IF-MATCH
+                   SUBTRACT 1 FROM CNT
+               END-PERFORM
+           ELSE
+               MOVE 1 TO CNT
+               PERFORM UNTIL CNT > 1000
+                   PERFORM 025-EMIT-ROW-IF-MATCH
+                   ADD 1 TO CNT
+               END-PERFORM
+           END-IF.
+
+           MOVE ROWCNT TO I.
+           ADD 1 TO I.
+           PERFORM UNTIL I > 1000
+               MOVE SPACE TO CELLDATA OF COLUMN1(I)
+               MOVE SPACE TO CELLDATA OF COLUMN2(I)
+               MOVE SPACE TO CELLDATA OF COLUMN3(I)
+               MOVE SPACE TO CELLDATA OF COLUMN4(I)
+               ADD 1 TO I
+           END-PERFORM.
+           EXIT.
+      ************************************************************************
+       025-EMIT-ROW-IF-MATCH    SECTION.
+           MOVE SPACE TO ROWTEXT.
+           MOVE CNT TO ROWTEXT.
+      * ROWTEXT is the exact value this row's COLUMN1 cell will get,
+      * so the filter is matched against the same text the grid shows -
+      * the row number, or the constant text1/text2/text3 column values.
+           IF FILTERTEXT = SPACE
+              OR FUNCTION TRIM(ROWTEXT)    = FUNCTION TRIM(FILTERTEXT)
+              OR FUNCTION TRIM(FILTERTEXT) = 'text1'
+              OR FUNCTION TRIM(FILTERTEXT) = 'text2'
+              OR FUNCTION TRIM(FILTERTEXT) = 'text3'
+               ADD 1 TO ROWCNT
+               MOVE ROWTEXT TO CELLDATA OF COLUMN1(ROWCNT)
+               MOVE 'text1' TO CELLDATA OF COLUMN2(ROWCNT)
+               MOVE 'text2' TO CELLDATA OF COLUMN3(ROWCNT)
+               MOVE 'text3' TO CELLDATA OF COLUMN4(ROWCNT)
+               MOVE 'black' TO FGCOLOR OF COLUMN1(ROWCNT)
+               MOVE 'black' TO FGCOLOR OF COLUMN2(ROWCNT)
+               MOVE 'black' TO FGCOLOR OF COLUMN3(ROWCNT)
+               MOVE 'black' TO FGCOLOR OF COLUMN4(ROWCNT)
+               MOVE 'white' TO BGCOLOR OF COLUMN1(ROWCNT)
+               MOVE 'white' TO BGCOLOR OF COLUMN2(ROWCNT)
+               MOVE 'white' TO BGCOLOR OF COLUMN3(ROWCNT)
+               MOVE 'white' TO BGCOLOR OF COLUMN4(ROWCNT)
+           END-IF.
            EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
