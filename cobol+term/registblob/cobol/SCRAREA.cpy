@@ -0,0 +1,3 @@
+       01  SCRAREA.
+           05  OID                 PIC X(2097152).
+           05  BLOB-TITLE          PIC X(20).
