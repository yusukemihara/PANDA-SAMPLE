@@ -0,0 +1,7 @@
+       01  DB-PICLIB.
+           05  DB-PICLIB-NUM           PIC 9(4).
+           05  DB-PICLIB-ENTRY OCCURS 200 TIMES.
+               10  DB-PICLIB-CODE      PIC X(20).
+               10  DB-PICLIB-PATH      PIC X(80).
+               10  DB-PICLIB-DEFAULT   PIC X(1).
+               10  DB-PICLIB-STATUS    PIC X(10).
