@@ -0,0 +1,118 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         BLOBBATCH.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+           SELECT CATFD    ASSIGN TO CAT-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS CAT-FILE-ST.
+       DATA                DIVISION.
+       FILE                SECTION.
+           FD  CATFD.
+           01  CAT-LINE            PIC X(300).
+       WORKING-STORAGE     SECTION.
+            COPY    "DB-PATH".
+            COPY    "DB-WORK".
+            COPY    "DB-PICLIB".
+       01  CAT-FILE            PIC X(80)
+                               VALUE './cobol/picture-catalog.dat'.
+       01  CAT-FILE-ST         PIC X(02).
+       01  WS-I                PIC 9(4).
+       01  WS-J                PIC 9(4).
+       LINKAGE                 SECTION.
+            COPY    "MCPAREA".
+            COPY    "SPAAREA".
+            COPY    "LINKAREA".
+            COPY    "SCRAREA".
+
+      ************************************************************************
+       PROCEDURE           DIVISION    USING
+           MCPAREA
+           SPAAREA
+           LINKAREA
+           SCRAREA.
+       000-MAIN                SECTION.
+           EVALUATE    MCP-STATUS
+             WHEN     'LINK'
+               PERFORM 010-RUN-BATCH
+           END-EVALUATE.
+           EXIT    PROGRAM.
+      ************************************************************************
+       010-RUN-BATCH           SECTION.
+           PERFORM 100-LOAD-CATALOG.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > DB-PICLIB-NUM
+               IF DB-PICLIB-STATUS(WS-I) NOT = 'COMPLETE'
+                   PERFORM 110-REGISTER-ONE
+                   PERFORM 200-SAVE-CATALOG
+               END-IF
+           END-PERFORM.
+       010-RUN-BATCH-END.
+           EXIT.
+      ************************************************************************
+       100-LOAD-CATALOG        SECTION.
+           MOVE 0 TO DB-PICLIB-NUM.
+           OPEN INPUT CATFD.
+           IF CAT-FILE-ST = "00"
+               PERFORM UNTIL CAT-FILE-ST NOT = "00"
+                        OR DB-PICLIB-NUM >= 200
+                   READ CATFD INTO CAT-LINE
+                   IF CAT-FILE-ST = "00" AND CAT-LINE NOT = SPACE
+                       ADD 1 TO DB-PICLIB-NUM
+                       UNSTRING CAT-LINE  DELIMITED BY '|'
+                           INTO  DB-PICLIB-CODE(DB-PICLIB-NUM)
+                                 DB-PICLIB-PATH(DB-PICLIB-NUM)
+                                 DB-PICLIB-DEFAULT(DB-PICLIB-NUM)
+                                 DB-PICLIB-STATUS(DB-PICLIB-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE CATFD
+           ELSE
+               DISPLAY 'cannot open picture catalog'
+           END-IF.
+           EXIT.
+      ************************************************************************
+       110-REGISTER-ONE         SECTION.
+           MOVE   'BLOBIMPORT' TO  MCP-FUNC.
+           MOVE   PATH-WORK-PRIMARY
+                               TO  MCP-PATH.
+           MOVE   DB-PICLIB-PATH(WS-I)
+                               TO  DB-WORK-FILE.
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                DB-WORK.
+           IF DB-WORK-OBJECT = LOW-VALUE
+               MOVE 'FAILED'   TO DB-PICLIB-STATUS(WS-I)
+           ELSE
+               MOVE   'BLOBREGISTER' TO  MCP-FUNC
+               MOVE   DB-PICLIB-CODE(WS-I)
+                                   TO  DB-WORK-FILE
+               CALL   'MCPSUB'     USING
+                    MCPAREA
+                    DB-WORK
+               MOVE 'COMPLETE' TO DB-PICLIB-STATUS(WS-I)
+           END-IF.
+           EXIT.
+      ************************************************************************
+       200-SAVE-CATALOG           SECTION.
+           OPEN OUTPUT CATFD.
+           PERFORM VARYING WS-J FROM 1 BY 1
+                     UNTIL WS-J > DB-PICLIB-NUM
+               STRING DB-PICLIB-CODE(WS-J)
+                                        DELIMITED BY SPACE
+                      '|'               DELIMITED BY SIZE
+                      DB-PICLIB-PATH(WS-J)
+                                        DELIMITED BY SPACE
+                      '|'               DELIMITED BY SIZE
+                      DB-PICLIB-DEFAULT(WS-J)
+                                        DELIMITED BY SPACE
+                      '|'               DELIMITED BY SIZE
+                      DB-PICLIB-STATUS(WS-J)
+                                        DELIMITED BY SPACE
+                      INTO CAT-LINE
+               END-STRING
+               WRITE CAT-LINE
+           END-PERFORM.
+           CLOSE CATFD.
+           EXIT.
