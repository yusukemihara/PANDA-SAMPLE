@@ -2,10 +2,24 @@
        PROGRAM-ID.         REGISTBLOB.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CATFD    ASSIGN TO CAT-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS CAT-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  CATFD.
+           01  CAT-LINE            PIC X(300).
        WORKING-STORAGE         SECTION.
             COPY    "DB-PATH".
             COPY    "DB-WORK".
+            COPY    "DB-PICLIB".
+       01  CAT-FILE            PIC X(80)
+                               VALUE './cobol/picture-catalog.dat'.
+       01  CAT-FILE-ST         PIC X(02).
+       01  WS-I                PIC 9(4).
+       01  WS-DEFAULT-CODE     PIC X(20).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -27,67 +41,54 @@
            EXIT    PROGRAM.
       ************************************************************************
        010-INIT                SECTION.
-      * import and regist cat
-           MOVE   'BLOBIMPORT' TO  MCP-FUNC.
-           MOVE   PATH-WORK-PRIMARY
-        		       TO  MCP-PATH.
-           MOVE   './cobol/cat.jpg' TO  DB-WORK-FILE.
-           CALL   'MCPSUB'     USING
-                MCPAREA
-                DB-WORK.
-           MOVE   'BLOBREGISTER' TO  MCP-FUNC.
-           MOVE   'cat' TO  DB-WORK-FILE.
-           CALL   'MCPSUB'     USING
-                MCPAREA
-                DB-WORK.
-      * set cat
-           MOVE   DB-WORK-OBJECT TO  OID.
-           MOVE   'cat' TO TITLE.
-
-      * import and regist cow
-           MOVE   'BLOBIMPORT' TO  MCP-FUNC.
-           MOVE   './cobol/cow.jpg' TO  DB-WORK-FILE.
-           CALL   'MCPSUB'     USING
-                MCPAREA
-                DB-WORK.
-           MOVE   'BLOBREGISTER' TO  MCP-FUNC.
-           MOVE   'cow'          TO  DB-WORK-FILE.
-           CALL   'MCPSUB'     USING
-                MCPAREA
-                DB-WORK.
-
-      * import and regist dog
-           MOVE   'BLOBIMPORT' TO  MCP-FUNC.
-           MOVE   './cobol/dog.jpg'  TO  DB-WORK-FILE.
-           CALL   'MCPSUB'     USING
-                MCPAREA
-                DB-WORK.
-           MOVE   'BLOBREGISTER' TO  MCP-FUNC.
-           MOVE   'dog'          TO  DB-WORK-FILE.
-           CALL   'MCPSUB'     USING
-                MCPAREA
-                DB-WORK.
+           PERFORM 800-SET-DEFAULT.
 
            MOVE   'NEW'        TO  MCP-PUTTYPE.
-           MOVE   'registblob'    
+           MOVE   'registblob'
                                TO  MCP-WINDOW.
            PERFORM 900-PUT-WINDOW.
+      ************************************************************************
+       100-LOAD-CATALOG        SECTION.
+           MOVE 0 TO DB-PICLIB-NUM.
+           OPEN INPUT CATFD.
+           IF CAT-FILE-ST = "00"
+               PERFORM UNTIL CAT-FILE-ST NOT = "00"
+                        OR DB-PICLIB-NUM >= 200
+                   READ CATFD INTO CAT-LINE
+                   IF CAT-FILE-ST = "00" AND CAT-LINE NOT = SPACE
+                       ADD 1 TO DB-PICLIB-NUM
+                       UNSTRING CAT-LINE  DELIMITED BY '|'
+                           INTO  DB-PICLIB-CODE(DB-PICLIB-NUM)
+                                 DB-PICLIB-PATH(DB-PICLIB-NUM)
+                                 DB-PICLIB-DEFAULT(DB-PICLIB-NUM)
+                                 DB-PICLIB-STATUS(DB-PICLIB-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE CATFD
+           ELSE
+               DISPLAY 'cannot open picture catalog'
+           END-IF.
+           EXIT.
       ************************************************************************
        700-CLICKED             SECTION.
       * lookup BLOB
            MOVE   'BLOBLOOKUP' TO  MCP-FUNC.
-           MOVE   TITLE TO  DB-WORK-FILE.
+           MOVE   PATH-WORK-PRIMARY
+                               TO  MCP-PATH.
+           MOVE   BLOB-TITLE   TO  DB-WORK-FILE.
            CALL   'MCPSUB'     USING
                 MCPAREA
                 DB-WORK.
 
            IF DB-WORK-OBJECT = LOW-VALUE
            THEN
-              PERFORM 800-SET-CAT
+              PERFORM 800-SET-DEFAULT
            END-IF.
-           MOVE DB-WORK-OBJECT TO OID.    
+           MOVE DB-WORK-OBJECT TO OID.
 
            MOVE   'BLOBEXPORT' TO  MCP-FUNC.
+           MOVE   PATH-WORK-PRIMARY
+                               TO  MCP-PATH.
            MOVE   './cobol/out.jpg' TO  DB-WORK-FILE.
            CALL   'MCPSUB'     USING
                 MCPAREA
@@ -95,16 +96,31 @@
            PERFORM 900-PUT-WINDOW.
 
       ************************************************************************
-       800-SET-CAT          SECTION.
+       800-SET-DEFAULT          SECTION.
+           PERFORM 100-LOAD-CATALOG.
+           MOVE SPACE TO WS-DEFAULT-CODE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > DB-PICLIB-NUM
+               IF DB-PICLIB-DEFAULT(WS-I) = 'Y'
+                   MOVE DB-PICLIB-CODE(WS-I) TO WS-DEFAULT-CODE
+               END-IF
+           END-PERFORM.
+           IF WS-DEFAULT-CODE = SPACE AND DB-PICLIB-NUM > 0
+               MOVE DB-PICLIB-CODE(1) TO WS-DEFAULT-CODE
+           END-IF.
+
            MOVE   'BLOBLOOKUP' TO  MCP-FUNC.
-           MOVE   'cat' TO  DB-WORK-FILE.
+           MOVE   PATH-WORK-PRIMARY
+                               TO  MCP-PATH.
+           MOVE   WS-DEFAULT-CODE TO  DB-WORK-FILE.
            CALL   'MCPSUB'     USING
                 MCPAREA
                 DB-WORK.
-           MOVE   'cat' TO TITLE.
-
+           MOVE   WS-DEFAULT-CODE TO BLOB-TITLE.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
            CALL   'MCPSUB'     USING
                 MCPAREA.
+           EXIT.
