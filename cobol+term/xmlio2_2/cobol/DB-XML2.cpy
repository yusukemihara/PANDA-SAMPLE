@@ -0,0 +1,5 @@
+       01  DB-XML2.
+           05  DB-XML2-OBJECT      PIC X(2097152).
+           05  DB-XML2-MODE        PIC 9(1).
+           05  DB-XML2-CONTEXT     PIC 9(5).
+           05  DB-XML2-RECORDNAME  PIC X(40).
