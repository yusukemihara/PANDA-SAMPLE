@@ -7,6 +7,10 @@
        01  RC              PIC 9(5) VALUE 0.
        01  IN-CONTEXT      PIC 9(5) VALUE 0.
        01  OUT-CONTEXT     PIC 9(5) VALUE 0.
+       01  WS-PAGE-SIZE    PIC 9(5) VALUE 50.
+       01  WS-PAGE-COUNT   PIC 9(5).
+       01  WS-MORE         PIC X(1).
+       01  WS-TOKEN        PIC X(21).
             COPY    "DB-BLOB".
             COPY    "DB-XML2".
        LINKAGE                 SECTION.
@@ -38,114 +42,145 @@
 
       ************************************************************************
        020-POST               SECTION.
-           DISPLAY '020-POST start' 
+           DISPLAY '020-POST start'
            DISPLAY SCR-BODY
 
-           MOVE   'XMLOPEN' TO  MCP-FUNC.
-           MOVE   'xml2'       TO  MCP-TABLE.
-           MOVE   'key'        TO  MCP-PATHNAME.
-           MOVE   SCR-BODY   TO  DB-XML2-OBJECT.
-           MOVE   0          TO  DB-XML2-MODE.
-           CALL   'MONFUNC'     USING
-                MCPAREA
-                DB-XML2.
-           IF (MCP-RC = ZERO OR 1)
-               CONTINUE
-           ELSE
-               DISPLAY "XMLOPEN1 failure"
-               MOVE ZERO TO SCR-BODY
-               MOVE 400 TO SCR-HTTP-STATUS
-               EXIT
-           END-IF.
-           MOVE DB-XML2-CONTEXT TO IN-CONTEXT.
-           DISPLAY 'input XMLOPEN end' 
-
-           MOVE   'XMLOPEN' TO  MCP-FUNC.
-           MOVE   'xml2'       TO  MCP-TABLE.
-           MOVE   'key'        TO  MCP-PATHNAME.
-           MOVE   1          TO  DB-XML2-MODE.
-           CALL   'MONFUNC'     USING
-                MCPAREA
-                DB-XML2.
-           IF (MCP-RC = ZERO OR 1)
-               CONTINUE
+           IF SCR-BODY(1:10) = 'CONTTOKEN:'
+               MOVE SCR-BODY(11:5) TO IN-CONTEXT
+               MOVE SCR-BODY(17:5) TO OUT-CONTEXT
+               MOVE   'xml2'       TO  MCP-TABLE
+               MOVE   'key'        TO  MCP-PATHNAME
+               DISPLAY 'resuming from continuation token'
            ELSE
-               DISPLAY "XMLOPEN2 failure"
-               MOVE ZERO TO SCR-BODY
-               MOVE 400 TO SCR-HTTP-STATUS
-               EXIT
-           END-IF.
-           MOVE DB-XML2-CONTEXT TO OUT-CONTEXT.
-           DISPLAY 'output XMLOPEN end' 
-           DISPLAY DB-XML2-OBJECT
+               MOVE   'XMLOPEN' TO  MCP-FUNC
+               MOVE   'xml2'       TO  MCP-TABLE
+               MOVE   'key'        TO  MCP-PATHNAME
+               MOVE   SCR-BODY   TO  DB-XML2-OBJECT
+               MOVE   0          TO  DB-XML2-MODE
+               CALL   'MONFUNC'     USING
+                    MCPAREA
+                    DB-XML2
+               IF (MCP-RC = ZERO OR 1)
+                   CONTINUE
+               ELSE
+                   DISPLAY "XMLOPEN1 failure"
+                   MOVE ZERO TO SCR-BODY
+                   MOVE 400 TO SCR-HTTP-STATUS
+                   EXIT SECTION
+               END-IF
+               MOVE DB-XML2-CONTEXT TO IN-CONTEXT
+               DISPLAY 'input XMLOPEN end'
 
-           DISPLAY 'xml read' 
-           MOVE   'XMLREAD' TO  MCP-FUNC
-           MOVE   IN-CONTEXT TO DB-XML2-CONTEXT
-           CALL   'MONFUNC'     USING
-                MCPAREA
-                DB-XML2
-           MOVE MCP-RC TO RC
-           IF (MCP-RC = ZERO OR 1)
-               DISPLAY 'XMLREAD end' 
-               CONTINUE
-           ELSE
-               DISPLAY "XMLREAD failure"
-               MOVE ZERO TO SCR-BODY
-               MOVE 400 TO SCR-HTTP-STATUS
-               EXIT
+               MOVE   'XMLOPEN' TO  MCP-FUNC
+               MOVE   'xml2'       TO  MCP-TABLE
+               MOVE   'key'        TO  MCP-PATHNAME
+               MOVE   1          TO  DB-XML2-MODE
+               CALL   'MONFUNC'     USING
+                    MCPAREA
+                    DB-XML2
+               IF (MCP-RC = ZERO OR 1)
+                   CONTINUE
+               ELSE
+                   DISPLAY "XMLOPEN2 failure"
+                   MOVE ZERO TO SCR-BODY
+                   MOVE 400 TO SCR-HTTP-STATUS
+                   EXIT SECTION
+               END-IF
+               MOVE DB-XML2-CONTEXT TO OUT-CONTEXT
+               DISPLAY 'output XMLOPEN end'
            END-IF.
 
-           DISPLAY 'recordname:' DB-XML2-RECORDNAME
-           DISPLAY 'xml readend' 
+           PERFORM 030-READ-WRITE-PAGE.
 
-           DISPLAY 'xml write' 
-           MOVE   'XMLWRITE' TO  MCP-FUNC
-           MOVE   OUT-CONTEXT TO DB-XML2-CONTEXT
-           CALL   'MONFUNC'     USING
-                MCPAREA
-                DB-XML2
-           MOVE  DB-XML2-OBJECT TO SCR-BODY
-           DISPLAY DB-XML2-OBJECT
-           DISPLAY SCR-BODY
-           DISPLAY 'xml writeend' 
-           IF (MCP-RC = ZERO OR 1)
-               DISPLAY 'XMLWRITE end' 
-               CONTINUE
-           ELSE
-               DISPLAY "XMLWRITE failure"
-               MOVE ZERO TO SCR-BODY
-               MOVE 400 TO SCR-HTTP-STATUS
-               EXIT
+           IF WS-MORE = 'Y'
+               PERFORM 040-BUILD-CONTINUATION
+               EXIT SECTION
            END-IF.
 
            MOVE   'XMLCLOSE' TO  MCP-FUNC
+           MOVE   'xml2'       TO  MCP-TABLE
+           MOVE   'key'        TO  MCP-PATHNAME
            MOVE   IN-CONTEXT TO DB-XML2-CONTEXT
            CALL   'MONFUNC'     USING
                 MCPAREA
                 DB-XML2.
            IF (MCP-RC = ZERO OR 1)
-               DISPLAY 'XMLCLOSE end' 
+               DISPLAY 'XMLCLOSE end'
                CONTINUE
            ELSE
                DISPLAY "XMLCLOSE failure"
                MOVE ZERO TO SCR-BODY
                MOVE 400 TO SCR-HTTP-STATUS
-               EXIT
+               EXIT SECTION
            END-IF.
 
            MOVE   'XMLCLOSE' TO  MCP-FUNC
+           MOVE   'xml2'       TO  MCP-TABLE
+           MOVE   'key'        TO  MCP-PATHNAME
            MOVE   OUT-CONTEXT TO DB-XML2-CONTEXT
            CALL   'MONFUNC'     USING
                 MCPAREA
                 DB-XML2.
            IF (MCP-RC = ZERO OR 1)
-               DISPLAY 'XMLCLOSE end' 
+               DISPLAY 'XMLCLOSE end'
            ELSE
                DISPLAY "XMLCLOSE failure"
                MOVE ZERO TO SCR-BODY
                MOVE 400 TO SCR-HTTP-STATUS
-               EXIT
+               EXIT SECTION
            END-IF.
 
+           MOVE  DB-XML2-OBJECT TO SCR-BODY.
+           MOVE  200            TO SCR-HTTP-STATUS.
+           EXIT.
+      ************************************************************************
+       030-READ-WRITE-PAGE      SECTION.
+           MOVE 'Y' TO WS-MORE.
+           MOVE 0   TO WS-PAGE-COUNT.
+           PERFORM UNTIL WS-PAGE-COUNT >= WS-PAGE-SIZE
+               DISPLAY 'xml read'
+               MOVE   'XMLREAD' TO  MCP-FUNC
+               MOVE   'xml2'       TO  MCP-TABLE
+               MOVE   'key'        TO  MCP-PATHNAME
+               MOVE   IN-CONTEXT TO DB-XML2-CONTEXT
+               CALL   'MONFUNC'     USING
+                    MCPAREA
+                    DB-XML2
+               MOVE MCP-RC TO RC
+               IF (MCP-RC = ZERO OR 1)
+                   DISPLAY 'recordname:' DB-XML2-RECORDNAME
+
+                   MOVE   'XMLWRITE' TO  MCP-FUNC
+                   MOVE   'xml2'       TO  MCP-TABLE
+                   MOVE   'key'        TO  MCP-PATHNAME
+                   MOVE   OUT-CONTEXT TO DB-XML2-CONTEXT
+                   CALL   'MONFUNC'     USING
+                        MCPAREA
+                        DB-XML2
+                   IF (MCP-RC = ZERO OR 1)
+                       ADD 1 TO WS-PAGE-COUNT
+                   ELSE
+                       DISPLAY "XMLWRITE failure"
+                       MOVE 'N' TO WS-MORE
+                       MOVE WS-PAGE-SIZE TO WS-PAGE-COUNT
+                   END-IF
+               ELSE
+                   DISPLAY "XMLREAD end of document"
+                   MOVE 'N' TO WS-MORE
+                   MOVE WS-PAGE-SIZE TO WS-PAGE-COUNT
+               END-IF
+           END-PERFORM.
+           EXIT.
+      ************************************************************************
+       040-BUILD-CONTINUATION   SECTION.
+           MOVE SPACE TO WS-TOKEN.
+           STRING 'CONTTOKEN:'  DELIMITED BY SIZE
+                  IN-CONTEXT    DELIMITED BY SIZE
+                  ':'           DELIMITED BY SIZE
+                  OUT-CONTEXT   DELIMITED BY SIZE
+                  INTO WS-TOKEN
+           END-STRING.
+           MOVE SPACE      TO SCR-BODY.
+           MOVE WS-TOKEN   TO SCR-BODY.
+           MOVE 206        TO SCR-HTTP-STATUS.
            EXIT.
