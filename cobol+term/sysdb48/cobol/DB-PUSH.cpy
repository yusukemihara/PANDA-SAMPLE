@@ -0,0 +1,5 @@
+       01  DB-PUSH.
+           05  DB-PUSH-EVENT       PIC X(20).
+           05  DB-PUSH-ID          PIC X(20).
+           05  DB-PUSH-COMMENT     PIC X(80).
+           05  DB-PUSH-TOPIC       PIC X(20).
