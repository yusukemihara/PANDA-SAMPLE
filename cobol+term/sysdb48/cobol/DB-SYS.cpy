@@ -0,0 +1,18 @@
+       01  DB-SYS.
+           05  DB-SYS-ID               PIC X(20).
+           05  DB-SYS-USER             PIC X(20).
+           05  DB-SYS-HOST             PIC X(40).
+           05  DB-SYS-AGENT            PIC X(80).
+           05  DB-SYS-WINDOW           PIC X(20).
+           05  DB-SYS-WIDGET           PIC X(20).
+           05  DB-SYS-EVENT            PIC X(20).
+           05  DB-SYS-IN-PROCESS       PIC X(1).
+           05  DB-SYS-CREATE-TIME      PIC X(21).
+           05  DB-SYS-ACCESS-TIME      PIC X(21).
+           05  DB-SYS-PROCESS-TIME     PIC 9(7).
+           05  DB-SYS-TOTAL-PROCESS-TIME
+                                       PIC 9(9).
+           05  DB-SYS-COUNT            PIC 9(5).
+           05  DB-SYS-POPUP            PIC X(80).
+           05  DB-SYS-DIALOG           PIC X(80).
+           05  DB-SYS-ABORT            PIC X(80).
