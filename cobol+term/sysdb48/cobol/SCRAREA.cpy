@@ -0,0 +1,40 @@
+       01  SCRAREA.
+           05  VALUE0              OCCURS 100 TIMES
+                                    PIC X(20).
+           05  VALUE1              OCCURS 100 TIMES
+                                    PIC X(20).
+           05  VALUE2              OCCURS 100 TIMES
+                                    PIC X(40).
+           05  VALUE3              OCCURS 100 TIMES
+                                    PIC X(80).
+           05  VALUE4              OCCURS 100 TIMES
+                                    PIC X(20).
+           05  VALUE5              OCCURS 100 TIMES
+                                    PIC X(20).
+           05  VALUE6              OCCURS 100 TIMES
+                                    PIC X(20).
+           05  VALUE7              OCCURS 100 TIMES
+                                    PIC X(1).
+           05  VALUE8              OCCURS 100 TIMES
+                                    PIC X(21).
+           05  VALUE9              OCCURS 100 TIMES
+                                    PIC X(21).
+           05  VALUE10             OCCURS 100 TIMES
+                                    PIC 9(7).
+           05  VALUE11             OCCURS 100 TIMES
+                                    PIC 9(9).
+           05  VALUE12             OCCURS 100 TIMES
+                                    PIC 9(5).
+           05  VALUE13             OCCURS 100 TIMES
+                                    PIC X(80).
+           05  VALUE14             OCCURS 100 TIMES
+                                    PIC X(80).
+           05  VALUE15             OCCURS 100 TIMES
+                                    PIC X(80).
+           05  VALUE16             OCCURS 100 TIMES
+                                    PIC X(20).
+           05  SELECT1             OCCURS 100 TIMES
+                                    PIC X(1).
+           05  ENTRY1               PIC X(20).
+           05  ENTRY2               PIC X(80).
+           05  COUNT1               PIC 9(3).
