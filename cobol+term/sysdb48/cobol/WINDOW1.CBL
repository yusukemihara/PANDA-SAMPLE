@@ -6,6 +6,24 @@
        WORKING-STORAGE         SECTION.
        01  CNT   PIC S9(9)   BINARY.
             COPY    "DB-SYS".
+            COPY    "DB-PUSH".
+       01  WS-NOW-TS            PIC X(21).
+       01  WS-ACCESS-DATE       PIC 9(8).
+       01  WS-ACCESS-TIME       PIC 9(6).
+       01  WS-NOW-DATE          PIC 9(8).
+       01  WS-NOW-TIME          PIC 9(6).
+       01  WS-ACCESS-DAYS       PIC 9(7).
+       01  WS-NOW-DAYS          PIC 9(7).
+       01  WS-TIME-IN           PIC 9(6).
+       01  WS-SECONDS-OUT       PIC 9(5).
+       01  WS-ACCESS-SECONDS    PIC 9(5).
+       01  WS-NOW-SECONDS       PIC 9(5).
+       01  WS-IDLE-SECONDS      PIC 9(9).
+       01  WS-HH                PIC 9(2).
+       01  WS-MM                PIC 9(2).
+       01  WS-SS                PIC 9(2).
+       01  WS-PUSH-IDX          PIC 9(4).
+       01  WS-SAVE-TERM         PIC X(20).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -71,6 +89,8 @@
                MOVE DB-SYS-POPUP TO VALUE13(COUNT1)
                MOVE DB-SYS-DIALOG TO VALUE14(COUNT1)
                MOVE DB-SYS-ABORT TO VALUE15(COUNT1)
+               PERFORM 720-COMPUTE-IDLE
+               MOVE WS-IDLE-SECONDS TO VALUE16(COUNT1)
              END-IF
            END-PERFORM.
            DISPLAY 'count:' COUNT1.
@@ -106,6 +126,8 @@
              PERFORM 202-SET-MESSAGE-ALL
            WHEN 'pandaclist1'
              PERFORM 203-SET-ID
+           WHEN 'brefresh'
+             CONTINUE
            END-EVALUATE.
 
            PERFORM 150-UPDATE-CLIST.
@@ -113,6 +135,10 @@
            MOVE   'window1' TO  MCP-WINDOW.
            DISPLAY 'event end'
            PERFORM 900-PUT-WINDOW.
+
+           IF MCP-WIDGET = 'brefresh'
+               PERFORM 210-PUSH-REFRESH
+           END-IF.
            EXIT.
       ************************************************************************
        201-SET-MESSAGE SECTION.
@@ -147,6 +173,59 @@
            END-PERFORM.
            DISPLAY '203-set-id end'
            EXIT.
+      ************************************************************************
+       210-PUSH-REFRESH         SECTION.
+           DISPLAY '210-push-refresh start'.
+           INITIALIZE DB-PUSH.
+           MOVE 'dashboard-refresh' TO DB-PUSH-EVENT.
+           MOVE MCP-TERM TO WS-SAVE-TERM.
+           PERFORM VARYING WS-PUSH-IDX FROM 1 BY 1
+                     UNTIL WS-PUSH-IDX > COUNT1
+               IF VALUE0(WS-PUSH-IDX) NOT = WS-SAVE-TERM
+                   MOVE VALUE0(WS-PUSH-IDX) TO MCP-TERM
+                   MOVE 'PUSHEVENT' TO MCP-FUNC
+                   MOVE 'push' TO MCP-TABLE
+                   MOVE 'push' TO MCP-PATHNAME
+                   CALL 'MONFUNC' USING
+                     MCPAREA
+                     DB-PUSH
+               END-IF
+           END-PERFORM.
+           MOVE WS-SAVE-TERM TO MCP-TERM.
+           DISPLAY '210-push-refresh end'.
+           EXIT.
+      ************************************************************************
+       720-COMPUTE-IDLE          SECTION.
+           MOVE FUNCTION CURRENT-DATE  TO WS-NOW-TS.
+           MOVE DB-SYS-ACCESS-TIME(1:8)   TO WS-ACCESS-DATE.
+           MOVE DB-SYS-ACCESS-TIME(9:6)   TO WS-ACCESS-TIME.
+           MOVE WS-NOW-TS(1:8)            TO WS-NOW-DATE.
+           MOVE WS-NOW-TS(9:6)            TO WS-NOW-TIME.
+
+           COMPUTE WS-ACCESS-DAYS = FUNCTION INTEGER-OF-DATE
+                                         (WS-ACCESS-DATE).
+           COMPUTE WS-NOW-DAYS    = FUNCTION INTEGER-OF-DATE
+                                         (WS-NOW-DATE).
+
+           MOVE WS-ACCESS-TIME TO WS-TIME-IN.
+           PERFORM 730-HHMMSS-TO-SECONDS.
+           MOVE WS-SECONDS-OUT TO WS-ACCESS-SECONDS.
+
+           MOVE WS-NOW-TIME TO WS-TIME-IN.
+           PERFORM 730-HHMMSS-TO-SECONDS.
+           MOVE WS-SECONDS-OUT TO WS-NOW-SECONDS.
+
+           COMPUTE WS-IDLE-SECONDS =
+               (WS-NOW-DAYS - WS-ACCESS-DAYS) * 86400
+               + WS-NOW-SECONDS - WS-ACCESS-SECONDS.
+           EXIT.
+      ************************************************************************
+       730-HHMMSS-TO-SECONDS     SECTION.
+           COMPUTE WS-HH = WS-TIME-IN / 10000.
+           COMPUTE WS-MM = FUNCTION MOD(WS-TIME-IN / 100, 100).
+           COMPUTE WS-SS = FUNCTION MOD(WS-TIME-IN, 100).
+           COMPUTE WS-SECONDS-OUT = WS-HH * 3600 + WS-MM * 60 + WS-SS.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
