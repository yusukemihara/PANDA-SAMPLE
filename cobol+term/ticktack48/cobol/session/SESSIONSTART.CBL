@@ -3,8 +3,26 @@
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
        INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+           SELECT CREDFD   ASSIGN TO CRED-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS CRED-FILE-ST.
        DATA                DIVISION.
        FILE                SECTION.
+           FD  CREDFD.
+           01  CRED-LINE           PIC X(80).
+       WORKING-STORAGE     SECTION.
+            COPY    "DB-CRED".
+            COPY    "ERRCODE".
+       01  CRED-FILE           PIC X(80)
+                               VALUE './cobol/operator-credentials.dat'.
+       01  CRED-FILE-ST        PIC X(02).
+       01  WS-MAXFAILS         PIC 9(3) VALUE 5.
+       01  WS-IDX              PIC 9(4).
+       01  WS-FOUND            PIC 9(4) VALUE 0.
+       01  WS-PASSHASH         PIC 9(9).
+       01  WS-LEN              PIC 9(3).
+       01  WS-I                PIC 9(3).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -19,7 +37,7 @@
        000-MAIN                SECTION.
            DISPLAY  MCP-STATUS
            DISPLAY  HTTP-METHOD
-           EVALUATE    HTTP-METHOD 
+           EVALUATE    HTTP-METHOD
              WHEN     'GET'
                PERFORM 010-GET
              WHEN     ANY
@@ -28,21 +46,114 @@
            EXIT    PROGRAM.
       ************************************************************************
        010-GET                SECTION.
-           DISPLAY '010-GET start' 
+           DISPLAY '010-GET start'
            MOVE LOW-VALUE TO BODY.
-           IF USER = 'sample' AND PASSWORD = 'sample'
-             DISPLAY 'auth ok'
-             MOVE 200 TO HTTP-STATUS
+           MOVE ERR-NONE TO SCR-ERR-CODE.
+
+           PERFORM 100-LOAD-CRED.
+           PERFORM 110-FIND-USER.
+
+           IF WS-FOUND = 0
+               DISPLAY 'auth ng - unknown user'
+               MOVE 403 TO HTTP-STATUS
+               MOVE ERR-AUTH-FAILURE TO SCR-ERR-CODE
+               EXIT SECTION
+           END-IF.
+
+           IF DB-CRED-LOCKED(WS-FOUND) = 'Y'
+               DISPLAY 'auth ng - account locked'
+               MOVE 403 TO HTTP-STATUS
+               MOVE ERR-AUTH-FAILURE TO SCR-ERR-CODE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM 120-HASH-PASSWD.
+
+           IF WS-PASSHASH = DB-CRED-HASH(WS-FOUND)
+               DISPLAY 'auth ok'
+               MOVE 0   TO DB-CRED-FAILS(WS-FOUND)
+               MOVE 200 TO HTTP-STATUS
            ELSE
-             DISPLAY 'auth ng'
-             MOVE 403 TO HTTP-STATUS
-           END-IF
+               DISPLAY 'auth ng - bad password'
+               ADD 1 TO DB-CRED-FAILS(WS-FOUND)
+               IF DB-CRED-FAILS(WS-FOUND) >= WS-MAXFAILS
+                   MOVE 'Y' TO DB-CRED-LOCKED(WS-FOUND)
+                   DISPLAY 'account locked after too many attempts'
+               END-IF
+               MOVE 403 TO HTTP-STATUS
+               MOVE ERR-AUTH-FAILURE TO SCR-ERR-CODE
+           END-IF.
+
+           PERFORM 200-SAVE-CRED.
+
            DISPLAY 'user:' USER
-           DISPLAY 'password:' PASSWORD
            DISPLAY 'session-type:' SESSION-TYPE
            EXIT.
       ************************************************************************
        020-ERROR                SECTION.
-           DISPLAY '020-ERROR start' 
-           MOVE 400 TO HTTP-STATUS. 
+           DISPLAY '020-ERROR start'
+           MOVE 400 TO HTTP-STATUS.
+           MOVE ERR-VALIDATION-FAILURE TO SCR-ERR-CODE.
+           EXIT.
+      ************************************************************************
+       100-LOAD-CRED           SECTION.
+           MOVE 0 TO DB-CRED-NUM.
+           OPEN INPUT CREDFD.
+           IF CRED-FILE-ST = "00"
+               PERFORM UNTIL CRED-FILE-ST NOT = "00"
+                        OR DB-CRED-NUM >= 100
+                   READ CREDFD INTO CRED-LINE
+                   IF CRED-FILE-ST = "00" AND CRED-LINE NOT = SPACE
+                       ADD 1 TO DB-CRED-NUM
+                       UNSTRING CRED-LINE DELIMITED BY '|'
+                           INTO DB-CRED-USER(DB-CRED-NUM)
+                                DB-CRED-HASH(DB-CRED-NUM)
+                                DB-CRED-FAILS(DB-CRED-NUM)
+                                DB-CRED-LOCKED(DB-CRED-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE CREDFD
+           ELSE
+               DISPLAY 'cannot open operator credential table'
+           END-IF.
+           EXIT.
+
+       110-FIND-USER            SECTION.
+           MOVE 0 TO WS-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-CRED-NUM
+               IF DB-CRED-USER(WS-IDX) = USER
+                   MOVE WS-IDX TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       120-HASH-PASSWD        SECTION.
+           MOVE ZERO TO WS-PASSHASH.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PASSWD)) TO WS-LEN.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
+               COMPUTE WS-PASSHASH =
+                   FUNCTION MOD((WS-PASSHASH * 31) +
+                       FUNCTION ORD(PASSWD(WS-I:1)),
+                       999999999)
+           END-PERFORM.
+           EXIT.
+
+       200-SAVE-CRED            SECTION.
+           OPEN OUTPUT CREDFD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-CRED-NUM
+               MOVE SPACE TO CRED-LINE
+               STRING DB-CRED-USER(WS-IDX)   DELIMITED BY SPACE
+                      '|'                    DELIMITED BY SIZE
+                      DB-CRED-HASH(WS-IDX)   DELIMITED BY SIZE
+                      '|'                    DELIMITED BY SIZE
+                      DB-CRED-FAILS(WS-IDX)  DELIMITED BY SIZE
+                      '|'                    DELIMITED BY SIZE
+                      DB-CRED-LOCKED(WS-IDX) DELIMITED BY SIZE
+                      INTO CRED-LINE
+               END-STRING
+               WRITE CRED-LINE
+           END-PERFORM.
+           CLOSE CREDFD.
            EXIT.
