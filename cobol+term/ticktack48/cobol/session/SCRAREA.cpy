@@ -0,0 +1,8 @@
+       01  SCRAREA.
+           05  HTTP-METHOD         PIC X(10).
+           05  HTTP-STATUS         PIC 9(3).
+           05  USER                PIC X(20).
+           05  PASSWD              PIC X(20).
+           05  SESSION-TYPE        PIC X(10).
+           05  BODY                PIC X(2097152).
+           05  SCR-ERR-CODE        PIC 9(4).
