@@ -0,0 +1,7 @@
+       01  DB-CRED.
+           05  DB-CRED-NUM             PIC 9(4).
+           05  DB-CRED-ENTRY OCCURS 100 TIMES.
+               10  DB-CRED-USER        PIC X(20).
+               10  DB-CRED-HASH        PIC 9(9).
+               10  DB-CRED-FAILS       PIC 9(3).
+               10  DB-CRED-LOCKED      PIC X(1).
