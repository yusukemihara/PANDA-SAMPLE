@@ -0,0 +1,4 @@
+       01  DB-ROLE-NUM             PIC 9(4).
+       01  DB-ROLE-ENTRY           OCCURS 50 TIMES.
+           05  DB-ROLE-USER        PIC X(20).
+           05  DB-ROLE-NAME        PIC X(20).
