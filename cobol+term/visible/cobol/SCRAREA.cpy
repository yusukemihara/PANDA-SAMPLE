@@ -0,0 +1,15 @@
+       01  SCRAREA.
+           05  NUMBERENTRY1.
+               10  VISIBLE             PIC X(1).
+           05  PANDAENTRY1.
+               10  VISIBLE             PIC X(1).
+           05  PANDATEXT1.
+               10  VISIBLE             PIC X(1).
+           05  PANDACOMBO1.
+               10  VISIBLE             PIC X(1).
+           05  BUTTON1.
+               10  VISIBLE             PIC X(1).
+           05  LABEL1.
+               10  VISIBLE             PIC X(1).
+           05  FRAME1.
+               10  VISIBLE             PIC X(1).
