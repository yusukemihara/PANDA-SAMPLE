@@ -3,8 +3,23 @@
        PROGRAM-ID.         TESTVISIBLE.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ROLEFD   ASSIGN TO ROLE-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS ROLE-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  ROLEFD.
+           01  ROLE-LINE           PIC X(45).
        WORKING-STORAGE         SECTION.
+            COPY    "DB-ROLE".
+       01  ROLE-FILE           PIC X(80)
+                               VALUE './cobol/testvisible-roles.dat'.
+       01  ROLE-FILE-ST        PIC X(02).
+       01  WS-IDX              PIC 9(4).
+       01  WS-FOUND            PIC 9(4) VALUE 0.
+       01  WS-MY-ROLE          PIC X(20).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -31,13 +46,8 @@
            INITIALIZE SCRAREA.
            MOVE   'testvisible' TO  MCP-WINDOW.
            MOVE 'T' TO SPA-VISIBLE.
-           MOVE 'T' TO VISIBLE OF NUMBERENTRY1.
-           MOVE 'T' TO VISIBLE OF PANDAENTRY1.
-           MOVE 'T' TO VISIBLE OF PANDATEXT1.
-           MOVE 'T' TO VISIBLE OF PANDACOMBO1.
-           MOVE 'T' TO VISIBLE OF BUTTON1.
-           MOVE 'T' TO VISIBLE OF LABEL1.
-           MOVE 'T' TO VISIBLE OF FRAME1.
+           PERFORM 110-LOOKUP-ROLE.
+           PERFORM 120-APPLY-VISIBILITY.
            DISPLAY 'init end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
@@ -47,30 +57,77 @@
 
            IF SPA-VISIBLE = 'T'
              DISPLAY 'true'
-             MOVE 'F' TO VISIBLE OF NUMBERENTRY1
-             MOVE 'F' TO VISIBLE OF PANDAENTRY1
-             MOVE 'F' TO VISIBLE OF PANDATEXT1
-             MOVE 'F' TO VISIBLE OF PANDACOMBO1
-             MOVE 'F' TO VISIBLE OF BUTTON1
-             MOVE 'F' TO VISIBLE OF LABEL1
-             MOVE 'F' TO VISIBLE OF FRAME1
              MOVE 'F' TO SPA-VISIBLE
            ELSE
              DISPLAY 'false'
-             MOVE 'T' TO VISIBLE OF NUMBERENTRY1
-             MOVE 'T' TO VISIBLE OF PANDAENTRY1
-             MOVE 'T' TO VISIBLE OF PANDATEXT1
-             MOVE 'T' TO VISIBLE OF PANDACOMBO1
-             MOVE 'T' TO VISIBLE OF BUTTON1
-             MOVE 'T' TO VISIBLE OF LABEL1
-             MOVE 'T' TO VISIBLE OF FRAME1
              MOVE 'T' TO SPA-VISIBLE
            END-IF.
 
+           PERFORM 110-LOOKUP-ROLE.
+           PERFORM 120-APPLY-VISIBILITY.
+
            MOVE   'testvisible' TO  MCP-WINDOW.
            DISPLAY 'event end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       110-LOOKUP-ROLE          SECTION.
+           MOVE 0 TO DB-ROLE-NUM.
+           OPEN INPUT ROLEFD.
+           IF ROLE-FILE-ST = "00"
+               PERFORM UNTIL ROLE-FILE-ST NOT = "00"
+                        OR DB-ROLE-NUM >= 50
+                   READ ROLEFD INTO ROLE-LINE
+                   IF ROLE-FILE-ST = "00" AND ROLE-LINE NOT = SPACE
+                       ADD 1 TO DB-ROLE-NUM
+                       UNSTRING ROLE-LINE DELIMITED BY '|'
+                           INTO DB-ROLE-USER(DB-ROLE-NUM)
+                                DB-ROLE-NAME(DB-ROLE-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE ROLEFD
+           ELSE
+               DISPLAY 'no existing role table'
+           END-IF.
+
+           MOVE 0 TO WS-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-ROLE-NUM
+               IF DB-ROLE-USER(WS-IDX) = MCP-USER
+                   MOVE WS-IDX TO WS-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND NOT = 0
+               MOVE DB-ROLE-NAME(WS-FOUND) TO WS-MY-ROLE
+           ELSE
+               MOVE 'clerk' TO WS-MY-ROLE
+           END-IF.
+           EXIT.
+      ************************************************************************
+       120-APPLY-VISIBILITY     SECTION.
+           IF SPA-VISIBLE = 'T'
+               MOVE 'T' TO VISIBLE OF NUMBERENTRY1
+               MOVE 'T' TO VISIBLE OF PANDATEXT1
+               MOVE 'T' TO VISIBLE OF PANDACOMBO1
+               MOVE 'T' TO VISIBLE OF BUTTON1
+               MOVE 'T' TO VISIBLE OF LABEL1
+           ELSE
+               MOVE 'F' TO VISIBLE OF NUMBERENTRY1
+               MOVE 'F' TO VISIBLE OF PANDATEXT1
+               MOVE 'F' TO VISIBLE OF PANDACOMBO1
+               MOVE 'F' TO VISIBLE OF BUTTON1
+               MOVE 'F' TO VISIBLE OF LABEL1
+           END-IF.
+
+           IF SPA-VISIBLE = 'T' AND WS-MY-ROLE = 'supervisor'
+               MOVE 'T' TO VISIBLE OF PANDAENTRY1
+               MOVE 'T' TO VISIBLE OF FRAME1
+           ELSE
+               MOVE 'F' TO VISIBLE OF PANDAENTRY1
+               MOVE 'F' TO VISIBLE OF FRAME1
+           END-IF.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
