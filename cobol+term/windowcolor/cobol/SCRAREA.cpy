@@ -0,0 +1,3 @@
+       01  SCRAREA.
+           05  WC-COLOR             PIC X(10).
+           05  BGCOLOR              PIC X(10) VALUE 'white'.
