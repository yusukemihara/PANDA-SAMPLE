@@ -0,0 +1,4 @@
+       01  DB-WINCOLOR-NUM          PIC 9(4).
+       01  DB-WINCOLOR-ENTRY        OCCURS 50 TIMES.
+           05  DB-WINCOLOR-USER     PIC X(20).
+           05  DB-WINCOLOR-COLOR    PIC X(10).
