@@ -36,7 +36,7 @@
       ************************************************************************
        700-EVENT             SECTION.
            DISPLAY 'label event'.
-           MOVE COLOR TO BGCOLOR.
+           MOVE WC-COLOR TO BGCOLOR.
            MOVE   'windowcolor' TO  MCP-WINDOW.
            DISPLAY 'label event end'
            MOVE   'CHANGE'        TO  MCP-PUTTYPE
