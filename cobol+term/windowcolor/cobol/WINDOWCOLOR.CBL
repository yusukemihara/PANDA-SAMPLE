@@ -3,8 +3,22 @@
        PROGRAM-ID.         WINDOWCOLOR.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT WINCOLORFD ASSIGN TO WINCOLOR-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WINCOLOR-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  WINCOLORFD.
+           01  WINCOLOR-LINE        PIC X(40).
        WORKING-STORAGE         SECTION.
+            COPY    "DB-WINCOLOR".
+       01  WINCOLOR-FILE        PIC X(80)
+                  VALUE './cobol/windowcolor-checkpoint.dat'.
+       01  WINCOLOR-FILE-ST     PIC X(02).
+       01  WS-IDX               PIC 9(4).
+       01  WS-FOUND             PIC 9(4) VALUE 0.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -17,7 +31,7 @@
            LINKAREA
            SCRAREA.
        000-MAIN                SECTION.
-           EVALUATE    MCP-STATUS ALSO MCP-EVENT 
+           EVALUATE    MCP-STATUS ALSO MCP-EVENT
              WHEN      'LINK' ALSO ANY
                PERFORM  100-INIT
              WHEN      ANY  ALSO 'ACTIVATE'
@@ -33,15 +47,78 @@
            INITIALIZE SCRAREA.
            MOVE   'windowcolor' TO  MCP-WINDOW.
            MOVE   'CURRENT'        TO  MCP-PUTTYPE
+
+           PERFORM 110-FIND-CHECKPOINT.
+           IF WS-FOUND NOT = 0
+               MOVE DB-WINCOLOR-COLOR(WS-FOUND) TO BGCOLOR
+           END-IF.
+
            DISPLAY 'label init end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       110-FIND-CHECKPOINT      SECTION.
+           MOVE 0 TO DB-WINCOLOR-NUM.
+           MOVE 0 TO WS-FOUND.
+           OPEN INPUT WINCOLORFD.
+           IF WINCOLOR-FILE-ST = "00"
+               PERFORM UNTIL WINCOLOR-FILE-ST NOT = "00"
+                        OR DB-WINCOLOR-NUM >= 50
+                   READ WINCOLORFD INTO WINCOLOR-LINE
+                   IF WINCOLOR-FILE-ST = "00"
+                      AND WINCOLOR-LINE NOT = SPACE
+                       ADD 1 TO DB-WINCOLOR-NUM
+                       UNSTRING WINCOLOR-LINE DELIMITED BY '|'
+                           INTO DB-WINCOLOR-USER(DB-WINCOLOR-NUM)
+                                DB-WINCOLOR-COLOR(DB-WINCOLOR-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE WINCOLORFD
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-WINCOLOR-NUM
+               IF DB-WINCOLOR-USER(WS-IDX) = MCP-USER
+                   MOVE WS-IDX TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
+      ************************************************************************
+       120-SAVE-CHECKPOINT      SECTION.
+           PERFORM 110-FIND-CHECKPOINT.
+           IF WS-FOUND = 0 AND DB-WINCOLOR-NUM < 50
+               ADD 1 TO DB-WINCOLOR-NUM
+               MOVE DB-WINCOLOR-NUM TO WS-FOUND
+           END-IF.
+           IF WS-FOUND NOT = 0
+               MOVE MCP-USER TO DB-WINCOLOR-USER(WS-FOUND)
+               MOVE BGCOLOR  TO DB-WINCOLOR-COLOR(WS-FOUND)
+           END-IF.
+           PERFORM 200-SAVE-TABLE.
+           EXIT.
+      ************************************************************************
+       200-SAVE-TABLE           SECTION.
+           OPEN OUTPUT WINCOLORFD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-WINCOLOR-NUM
+               MOVE SPACE TO WINCOLOR-LINE
+               STRING DB-WINCOLOR-USER(WS-IDX)  DELIMITED BY SPACE
+                      '|'                       DELIMITED BY SIZE
+                      DB-WINCOLOR-COLOR(WS-IDX) DELIMITED BY SPACE
+                      INTO WINCOLOR-LINE
+               END-STRING
+               WRITE WINCOLOR-LINE
+           END-PERFORM.
+           CLOSE WINCOLORFD.
+           EXIT.
       ************************************************************************
        700-EVENT             SECTION.
            DISPLAY 'label event'.
-           MOVE COLOR TO BGCOLOR.
+           MOVE WC-COLOR TO BGCOLOR.
            MOVE   'windowcolor' TO  MCP-WINDOW.
            MOVE   'CURRENT'        TO  MCP-PUTTYPE
+
+           PERFORM 120-SAVE-CHECKPOINT.
+
            DISPLAY 'label event end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
