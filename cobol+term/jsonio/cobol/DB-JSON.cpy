@@ -0,0 +1,3 @@
+       01  DB-JSON.
+           05  DB-JSON-OBJECT      PIC X(2097152).
+           05  DB-JSON-MSG         PIC X(80).
