@@ -6,6 +6,7 @@
        WORKING-STORAGE     SECTION.
             COPY    "DB-BLOB".
             COPY    "DB-JSON".
+            COPY    "ERRCODE".
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -29,8 +30,25 @@
            EXIT    PROGRAM.
       ************************************************************************
        010-GET                SECTION.
-           DISPLAY '010-GET start' 
-           MOVE 404 TO SCR-HTTP-STATUS.
+           DISPLAY '010-GET start'
+           DISPLAY SCR-QUERYID
+
+           MOVE   'JSONREAD' TO  MCP-FUNC.
+           MOVE   'json'     TO  MCP-TABLE.
+           MOVE   'key'      TO  MCP-PATHNAME.
+           MOVE   SCR-QUERYID TO  DB-JSON-OBJECT.
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DB-JSON.
+
+           IF DB-JSON-OBJECT = LOW-VALUE
+               MOVE LOW-VALUE TO SCR-BODY
+               MOVE 404 TO SCR-HTTP-STATUS
+           ELSE
+               MOVE DB-JSON-OBJECT TO SCR-BODY
+               MOVE 200 TO SCR-HTTP-STATUS
+           END-IF.
+           DISPLAY '010-GET end'
            EXIT.
 
       ************************************************************************
@@ -64,11 +82,13 @@
            IF (MCP-RC = ZERO OR 1)
                MOVE DB-JSON-OBJECT TO SCR-BODY
                MOVE 200 TO SCR-HTTP-STATUS
+               MOVE ERR-NONE TO SCR-ERR-CODE
                CONTINUE
            ELSE
                DISPLAY "JSONWRITE failure"
                MOVE LOW-VALUE TO SCR-BODY
                MOVE 500 TO SCR-HTTP-STATUS
+               MOVE ERR-VALIDATION-FAILURE TO SCR-ERR-CODE
            END-IF.
            DISPLAY 'JSONWRITE end' 
            EXIT.
