@@ -0,0 +1,12 @@
+       01  SCRAREA.
+           05  SCR-HTTP-METHOD     PIC X(10).
+           05  SCR-HTTP-STATUS     PIC 9(3).
+           05  SCR-BODY            PIC X(2097152).
+           05  SCR-MAXMSGS         PIC 9(4).
+           05  SCR-DEADLETTERS     PIC 9(4).
+           05  SCR-HTTP-METHOD2    PIC X(10).
+           05  SCR-HTTP-STATUS2    PIC 9(3).
+           05  SCR-BODY2           PIC X(2097152).
+           05  SCR-HTTP-METHOD3    PIC X(10).
+           05  SCR-HTTP-STATUS3    PIC 9(3).
+           05  SCR-BODY3           PIC X(2097152).
