@@ -0,0 +1,5 @@
+       01  DB-MSGQ.
+           05  DB-MSGQ-NUM             PIC 9(4).
+           05  DB-MSGQ-ENTRY OCCURS 200 TIMES.
+               10  DB-MSGQ-KEY         PIC X(20).
+               10  DB-MSGQ-TIME        PIC X(21).
