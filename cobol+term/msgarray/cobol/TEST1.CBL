@@ -2,10 +2,36 @@
        PROGRAM-ID.         TEST1.
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT MSGQFD   ASSIGN TO MSGQ-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS MSGQ-FILE-ST.
+           SELECT DEADFD   ASSIGN TO DEAD-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS DEAD-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  MSGQFD.
+           01  MSGQ-LINE           PIC X(80).
+           FD  DEADFD.
+           01  DEAD-LINE           PIC X(80).
        WORKING-STORAGE     SECTION.
             COPY    "DB-BLOB".
             COPY    "DB-MSG".
+            COPY    "DB-MSGQ".
+       01  MSGQ-FILE           PIC X(80)
+                               VALUE './cobol/msgarray-pending.dat'.
+       01  MSGQ-FILE-ST        PIC X(02).
+       01  DEAD-FILE           PIC X(80)
+                               VALUE './cobol/msgarray-deadletter.log'.
+       01  DEAD-FILE-ST        PIC X(02).
+       01  WS-MAXMSGS          PIC 9(4) VALUE 50.
+       01  WS-READCOUNT        PIC 9(4) VALUE 0.
+       01  WS-FOUND            PIC X(1) VALUE 'N'.
+       01  WS-FOUND-IDX        PIC 9(4) VALUE 0.
+       01  WS-I                PIC 9(4) VALUE 0.
+       01  WS-TIMESTAMP        PIC X(21).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -20,7 +46,7 @@
            SCRAREA.
        000-MAIN                SECTION.
            DISPLAY  SCR-HTTP-METHOD
-           EVALUATE    SCR-HTTP-METHOD 
+           EVALUATE    SCR-HTTP-METHOD
              WHEN     'GET'
                PERFORM 010-GET
              WHEN     'POST'
@@ -29,15 +55,23 @@
            EXIT    PROGRAM.
       ************************************************************************
        010-GET                SECTION.
-           DISPLAY '010-GET start' 
+           DISPLAY '010-GET start'
            MOVE 404 TO SCR-HTTP-STATUS.
            EXIT.
 
       ************************************************************************
        020-POST               SECTION.
-           DISPLAY '020-POST start' 
+           DISPLAY '020-POST start'
 
-           MOVE 500 TO SCR-HTTP-STATUS
+           MOVE 500 TO SCR-HTTP-STATUS.
+
+           IF SCR-MAXMSGS NOT = ZERO
+               MOVE SCR-MAXMSGS TO WS-MAXMSGS
+           END-IF.
+           MOVE ZERO TO WS-READCOUNT.
+           MOVE ZERO TO SCR-DEADLETTERS.
+
+           PERFORM 100-LOAD-PENDING.
 
            DISPLAY 'msgyopen'
            DISPLAY SCR-BODY
@@ -52,10 +86,11 @@
                DISPLAY '...ok'
            ELSE
                DISPLAY '...ng'
-               EXIT
+               EXIT SECTION
            END-IF
 
-           PERFORM WITH TEST AFTER UNTIL (MCP-RC NOT = ZERO)
+           PERFORM WITH TEST AFTER UNTIL
+                   (MCP-RC NOT = ZERO) OR (WS-READCOUNT >= WS-MAXMSGS)
                DISPLAY 'msgread'
                MOVE 'MSGREAD'  TO MCP-FUNC
                CALL 'MONFUNC' USING
@@ -64,9 +99,17 @@
                IF (MCP-RC = ZERO)
                    DISPLAY '----'
                    DISPLAY DB-MSG-DATA
+                   ADD 1 TO WS-READCOUNT
+                   PERFORM 110-CHECK-DEADLETTER
                END-IF
            END-PERFORM
 
+           IF (MCP-RC = ZERO) AND (WS-READCOUNT >= WS-MAXMSGS)
+               DISPLAY 'MSGREAD max-per-call limit reached'
+           END-IF
+
+           PERFORM 200-SAVE-PENDING.
+
            DISPLAY 'msgclose'
            MOVE 'MSGCLOSE' TO MCP-FUNC
            CALL 'MONFUNC'  USING
@@ -83,3 +126,95 @@
            MOVE ZERO TO MCP-RC
 
            EXIT.
+      ************************************************************************
+       100-LOAD-PENDING        SECTION.
+           MOVE ZERO TO DB-MSGQ-NUM.
+           OPEN INPUT MSGQFD.
+           IF MSGQ-FILE-ST = '00'
+               PERFORM UNTIL MSGQ-FILE-ST NOT = '00'
+                   READ MSGQFD INTO MSGQ-LINE
+                   IF MSGQ-FILE-ST = '00'
+                       IF DB-MSGQ-NUM < 200
+                           ADD 1 TO DB-MSGQ-NUM
+                           UNSTRING MSGQ-LINE DELIMITED BY '|'
+                               INTO DB-MSGQ-KEY(DB-MSGQ-NUM)
+                                    DB-MSGQ-TIME(DB-MSGQ-NUM)
+                       ELSE
+                           DISPLAY 'pending table full, discarding'
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE MSGQFD
+           END-IF.
+           EXIT.
+
+       110-CHECK-DEADLETTER     SECTION.
+           MOVE 'N' TO WS-FOUND.
+           MOVE ZERO TO WS-FOUND-IDX.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > DB-MSGQ-NUM
+               IF DB-MSGQ-KEY(WS-I) = DB-MSG-C1
+                   MOVE 'Y' TO WS-FOUND
+                   MOVE WS-I TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = 'Y'
+               DISPLAY 'dead-letter: ' DB-MSG-C1 ' not acked last poll'
+               ADD 1 TO SCR-DEADLETTERS
+               PERFORM 120-APPEND-DEADLETTER
+               PERFORM 130-REMOVE-PENDING
+           ELSE
+               IF DB-MSGQ-NUM < 200
+                   ADD 1 TO DB-MSGQ-NUM
+                   MOVE DB-MSG-C1 TO DB-MSGQ-KEY(DB-MSGQ-NUM)
+                   MOVE FUNCTION CURRENT-DATE
+                        TO DB-MSGQ-TIME(DB-MSGQ-NUM)
+               ELSE
+                   DISPLAY 'pending full, cannot track: ' DB-MSG-C1
+               END-IF
+           END-IF.
+           EXIT.
+
+       130-REMOVE-PENDING       SECTION.
+           PERFORM VARYING WS-I FROM WS-FOUND-IDX BY 1
+                     UNTIL WS-I >= DB-MSGQ-NUM
+               MOVE DB-MSGQ-KEY(WS-I + 1)  TO DB-MSGQ-KEY(WS-I)
+               MOVE DB-MSGQ-TIME(WS-I + 1) TO DB-MSGQ-TIME(WS-I)
+           END-PERFORM.
+           SUBTRACT 1 FROM DB-MSGQ-NUM.
+           EXIT.
+
+       120-APPEND-DEADLETTER    SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           OPEN EXTEND DEADFD.
+           IF DEAD-FILE-ST = '05' OR '35'
+               OPEN OUTPUT DEADFD
+           END-IF.
+           IF DEAD-FILE-ST NOT = '00'
+               DISPLAY 'cannot open dead-letter file'
+           ELSE
+               MOVE SPACE TO DEAD-LINE
+               STRING DB-MSG-C1      DELIMITED BY SPACE
+                      '|'            DELIMITED BY SIZE
+                      WS-TIMESTAMP   DELIMITED BY SIZE
+                      INTO DEAD-LINE
+               END-STRING
+               WRITE DEAD-LINE
+               CLOSE DEADFD
+           END-IF.
+           EXIT.
+
+       200-SAVE-PENDING         SECTION.
+           OPEN OUTPUT MSGQFD.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > DB-MSGQ-NUM
+               MOVE SPACE TO MSGQ-LINE
+               STRING DB-MSGQ-KEY(WS-I)  DELIMITED BY SPACE
+                      '|'                DELIMITED BY SIZE
+                      DB-MSGQ-TIME(WS-I) DELIMITED BY SIZE
+                      INTO MSGQ-LINE
+               END-STRING
+               WRITE MSGQ-LINE
+           END-PERFORM.
+           CLOSE MSGQFD.
+           EXIT.
