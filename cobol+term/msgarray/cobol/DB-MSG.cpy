@@ -0,0 +1,14 @@
+       01  DB-MSG.
+           05  DB-MSG-MODE         PIC 9(1).
+           05  DB-MSG-OBJECT       PIC X(2097152).
+           05  DB-MSG-DATA         PIC X(2097152).
+           05  DB-MSG-C1           PIC X(20).
+           05  DB-MSG-I1           PIC 9(9).
+           05  DB-MSG-N1           PIC 9(9).
+           05  DB-MSG-B1           PIC X(1).
+           05  DB-MSG-A1           OCCURS 3 TIMES
+                                   PIC 9(9).
+           05  DB-MSG-R1C1         OCCURS 3 TIMES
+                                   PIC X(20).
+           05  DB-MSG-R2C1         OCCURS 3 TIMES
+                                   PIC X(20).
