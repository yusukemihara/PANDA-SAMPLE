@@ -4,9 +4,14 @@
        CONFIGURATION       SECTION.
        DATA                DIVISION.
        WORKING-STORAGE     SECTION.
-       01  L               PIC 9(01) VALUE 0.
             COPY    "DB-BLOB".
             COPY    "DB-MSG".
+       01  WS-REQBODY      PIC X(2097152).
+       01  WS-LINE         PIC X(250).
+       01  WS-POINTER      PIC 9(7) VALUE 1.
+       01  WS-TEXTLEN      PIC 9(7) VALUE 0.
+       01  WS-COUNT        PIC 9(3) VALUE 0.
+       01  WS-ABORT        PIC X(1) VALUE 'N'.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -30,15 +35,16 @@
            EXIT    PROGRAM.
       ************************************************************************
        020-POST                SECTION.
-           DISPLAY '020-POST start' 
+           DISPLAY '020-POST start'
            MOVE 404 TO SCR-HTTP-STATUS2.
            EXIT.
 
       ************************************************************************
        010-GET               SECTION.
-           DISPLAY '010-GET start' 
+           DISPLAY '010-GET start'
 
            MOVE 500 TO SCR-HTTP-STATUS2
+           MOVE SCR-BODY2 TO WS-REQBODY
            MOVE ZERO TO SCR-BODY2
 
            DISPLAY 'msgopen'
@@ -52,38 +58,31 @@
                DISPLAY '...ok'
            ELSE
                DISPLAY '...ng'
-               EXIT
+               EXIT SECTION
            END-IF
 
-           PERFORM VARYING L FROM 1 BY 1 UNTIL L > 5
-               DISPLAY ' '
-               DISPLAY 'msgwrite ' L
-               MOVE 'DB-MSG-C1'     TO DB-MSG-C1
-               MOVE L               TO DB-MSG-I1
-               MOVE L               TO DB-MSG-N1
-               MOVE 'T'             TO DB-MSG-B1
-               MOVE L               TO DB-MSG-A1(1)
-               MOVE L               TO DB-MSG-A1(2)
-               MOVE L               TO DB-MSG-A1(3)
-               MOVE 'DB-MSG-R1C1'   TO DB-MSG-R1C1(1)
-               MOVE 'DB-MSG-R1C1'   TO DB-MSG-R1C1(2)
-               MOVE 'DB-MSG-R1C1'   TO DB-MSG-R1C1(3)
-               MOVE 'DB-MSG-R2C1'   TO DB-MSG-R2C1(1)
-               MOVE 'DB-MSG-R2C1'   TO DB-MSG-R2C1(2)
-               MOVE 'DB-MSG-R2C1'   TO DB-MSG-R2C1(3)
+           MOVE ZERO TO WS-COUNT.
+           MOVE 'N' TO WS-ABORT.
+           MOVE 1 TO WS-POINTER.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-REQBODY)) TO WS-TEXTLEN.
 
-               MOVE 'MSGWRITE' TO MCP-FUNC
-               CALL 'MONFUNC'  USING
-                    MCPAREA
-                    DB-MSG
-               IF (MCP-RC = ZERO)
-                   DISPLAY '...ok'
-               ELSE
-                   DISPLAY '...ng'
-                   GO TO LOOPEND
+           PERFORM UNTIL WS-POINTER > WS-TEXTLEN
+                     OR WS-COUNT >= 100
+                     OR WS-ABORT = 'Y'
+               MOVE SPACE TO WS-LINE
+               UNSTRING WS-REQBODY DELIMITED BY X'0A'
+                   INTO WS-LINE
+                   WITH POINTER WS-POINTER
+               IF FUNCTION TRIM(WS-LINE) NOT = SPACE
+                   ADD 1 TO WS-COUNT
+                   PERFORM 030-PARSE-LINE
+                   PERFORM 040-WRITE-MESSAGE
                END-IF
            END-PERFORM.
-       LOOPEND.
+
+           IF WS-COUNT = 0
+               DISPLAY 'no caller-supplied messages in request body'
+           END-IF.
 
            DISPLAY ' '
            DISPLAY 'msgclose'
@@ -96,10 +95,42 @@
                MOVE DB-MSG-OBJECT TO SCR-BODY2
            ELSE
                DISPLAY '...ng'
-               EXIT
+               EXIT SECTION
            END-IF
 
            MOVE 200 TO SCR-HTTP-STATUS2
            MOVE ZERO TO MCP-RC
 
            EXIT.
+      ************************************************************************
+       030-PARSE-LINE           SECTION.
+           UNSTRING WS-LINE DELIMITED BY '|'
+               INTO DB-MSG-C1
+                    DB-MSG-I1
+                    DB-MSG-N1
+                    DB-MSG-B1
+                    DB-MSG-A1(1)
+                    DB-MSG-A1(2)
+                    DB-MSG-A1(3)
+                    DB-MSG-R1C1(1)
+                    DB-MSG-R1C1(2)
+                    DB-MSG-R1C1(3)
+                    DB-MSG-R2C1(1)
+                    DB-MSG-R2C1(2)
+                    DB-MSG-R2C1(3)
+           END-UNSTRING.
+           EXIT.
+      ************************************************************************
+       040-WRITE-MESSAGE        SECTION.
+           DISPLAY 'msgwrite ' WS-COUNT.
+           MOVE 'MSGWRITE' TO MCP-FUNC.
+           CALL 'MONFUNC'  USING
+                MCPAREA
+                DB-MSG.
+           IF (MCP-RC = ZERO)
+               DISPLAY '...ok'
+           ELSE
+               DISPLAY '...ng'
+               MOVE 'Y' TO WS-ABORT
+           END-IF.
+           EXIT.
