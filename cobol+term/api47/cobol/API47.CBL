@@ -3,8 +3,33 @@
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
        INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+           SELECT RATEFD   ASSIGN TO RATE-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS RATE-FILE-ST.
        DATA                DIVISION.
        FILE                SECTION.
+           FD  RATEFD.
+           01  RATE-LINE           PIC X(80).
+       WORKING-STORAGE     SECTION.
+            COPY    "ERRCODE".
+       01  RATE-FILE           PIC X(80)
+                               VALUE './cobol/api47-ratelimit.dat'.
+       01  RATE-FILE-ST        PIC X(02).
+       01  WS-RATE-LIMIT       PIC 9(5) VALUE 10.
+       01  WS-MAXFAILS         PIC 9(3) VALUE 3.
+       01  WS-COOLDOWN-REQS    PIC 9(3) VALUE 5.
+       01  WS-NOW-WINDOW       PIC 9(12).
+       01  WS-NUM              PIC 9(4) VALUE 0.
+       01  WS-IDX              PIC 9(4).
+       01  WS-FOUND            PIC 9(4) VALUE 0.
+       01  WS-CLIENT-TABLE.
+           05  WS-CLIENT-ENTRY OCCURS 100 TIMES.
+               10  WS-CLIENT-ID     PIC X(20).
+               10  WS-CLIENT-WINDOW PIC 9(12).
+               10  WS-CLIENT-COUNT  PIC 9(5).
+               10  WS-CLIENT-FAILS  PIC 9(3).
+               10  WS-CLIENT-COOL   PIC 9(3).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -19,7 +44,7 @@
        000-MAIN                SECTION.
            DISPLAY  MCP-STATUS
            DISPLAY  METHODTYPE
-           EVALUATE    METHODTYPE 
+           EVALUATE    METHODTYPE
              WHEN     'GET'
                PERFORM 010-GET
              WHEN     ANY
@@ -28,14 +53,132 @@
            EXIT    PROGRAM.
       ************************************************************************
        010-GET                SECTION.
-           DISPLAY '010-GET start' 
+           DISPLAY '010-GET start'
            DISPLAY 'reqstatus:' REQSTATUS.
            MOVE LOW-VALUE TO BODY.
-           MOVE REQSTATUS TO HTTPSTATUS. 
+           MOVE ERR-NONE TO SCR-ERR-CODE.
+
+           PERFORM 100-LOAD-LIMITS.
+           PERFORM 110-FIND-OR-ADD-CLIENT.
+
+           IF WS-FOUND = 0
+               DISPLAY 'rate-limit table full, rejecting new client:'
+                   MCP-TERM
+               MOVE 503 TO HTTPSTATUS
+               MOVE ERR-RATE-LIMITED TO SCR-ERR-CODE
+               EXIT SECTION
+           END-IF.
+
+           IF WS-CLIENT-COOL(WS-FOUND) > 0
+               SUBTRACT 1 FROM WS-CLIENT-COOL(WS-FOUND)
+               DISPLAY 'circuit breaker open for client:' MCP-TERM
+               MOVE 503 TO HTTPSTATUS
+               MOVE ERR-RATE-LIMITED TO SCR-ERR-CODE
+               PERFORM 200-SAVE-LIMITS
+               EXIT SECTION
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:12) TO WS-NOW-WINDOW.
+           IF WS-CLIENT-WINDOW(WS-FOUND) NOT = WS-NOW-WINDOW
+               MOVE WS-NOW-WINDOW TO WS-CLIENT-WINDOW(WS-FOUND)
+               MOVE 0 TO WS-CLIENT-COUNT(WS-FOUND)
+           END-IF.
+           ADD 1 TO WS-CLIENT-COUNT(WS-FOUND).
+
+           IF WS-CLIENT-COUNT(WS-FOUND) > WS-RATE-LIMIT
+               DISPLAY 'rate limit exceeded for client:' MCP-TERM
+               MOVE 429 TO HTTPSTATUS
+               MOVE ERR-RATE-LIMITED TO SCR-ERR-CODE
+               PERFORM 200-SAVE-LIMITS
+               EXIT SECTION
+           END-IF.
+
+           MOVE REQSTATUS TO HTTPSTATUS.
            DISPLAY 'httpstatus:' HTTPSTATUS.
+
+           IF REQSTATUS >= 500
+               ADD 1 TO WS-CLIENT-FAILS(WS-FOUND)
+               IF WS-CLIENT-FAILS(WS-FOUND) >= WS-MAXFAILS
+                   MOVE WS-COOLDOWN-REQS TO WS-CLIENT-COOL(WS-FOUND)
+                   MOVE 0 TO WS-CLIENT-FAILS(WS-FOUND)
+                   DISPLAY 'circuit breaker tripped for client:'
+                       MCP-TERM
+               END-IF
+           ELSE
+               MOVE 0 TO WS-CLIENT-FAILS(WS-FOUND)
+           END-IF.
+
+           PERFORM 200-SAVE-LIMITS.
            EXIT.
       ************************************************************************
        020-ERROR                SECTION.
-           DISPLAY '020-ERROR start' 
-           MOVE 400 TO HTTPSTATUS. 
+           DISPLAY '020-ERROR start'
+           MOVE 400 TO HTTPSTATUS.
+           MOVE ERR-VALIDATION-FAILURE TO SCR-ERR-CODE.
+           EXIT.
+      ************************************************************************
+       100-LOAD-LIMITS          SECTION.
+           MOVE 0 TO WS-NUM.
+           OPEN INPUT RATEFD.
+           IF RATE-FILE-ST = "00"
+               PERFORM UNTIL RATE-FILE-ST NOT = "00"
+                        OR WS-NUM >= 100
+                   READ RATEFD INTO RATE-LINE
+                   IF RATE-FILE-ST = "00" AND RATE-LINE NOT = SPACE
+                       ADD 1 TO WS-NUM
+                       UNSTRING RATE-LINE DELIMITED BY '|'
+                           INTO WS-CLIENT-ID(WS-NUM)
+                                WS-CLIENT-WINDOW(WS-NUM)
+                                WS-CLIENT-COUNT(WS-NUM)
+                                WS-CLIENT-FAILS(WS-NUM)
+                                WS-CLIENT-COOL(WS-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE RATEFD
+           ELSE
+               DISPLAY 'cannot open rate limit table, starting empty'
+           END-IF.
+           EXIT.
+      ************************************************************************
+       110-FIND-OR-ADD-CLIENT    SECTION.
+           MOVE 0 TO WS-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-NUM
+               IF WS-CLIENT-ID(WS-IDX) = MCP-TERM
+                   MOVE WS-IDX TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = 0 AND WS-NUM < 100
+               ADD 1 TO WS-NUM
+               MOVE MCP-TERM TO WS-CLIENT-ID(WS-NUM)
+               MOVE 0 TO WS-CLIENT-WINDOW(WS-NUM)
+               MOVE 0 TO WS-CLIENT-COUNT(WS-NUM)
+               MOVE 0 TO WS-CLIENT-FAILS(WS-NUM)
+               MOVE 0 TO WS-CLIENT-COOL(WS-NUM)
+               MOVE WS-NUM TO WS-FOUND
+           END-IF.
+      *    table full and client unknown: WS-FOUND stays 0 - caller
+      *    must reject rather than alias this client onto another
+      *    slot's rate/failure/cooldown state.
+           EXIT.
+      ************************************************************************
+       200-SAVE-LIMITS           SECTION.
+           OPEN OUTPUT RATEFD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-NUM
+               MOVE SPACE TO RATE-LINE
+               STRING WS-CLIENT-ID(WS-IDX)     DELIMITED BY SPACE
+                      '|'                      DELIMITED BY SIZE
+                      WS-CLIENT-WINDOW(WS-IDX) DELIMITED BY SIZE
+                      '|'                      DELIMITED BY SIZE
+                      WS-CLIENT-COUNT(WS-IDX)  DELIMITED BY SIZE
+                      '|'                      DELIMITED BY SIZE
+                      WS-CLIENT-FAILS(WS-IDX)  DELIMITED BY SIZE
+                      '|'                      DELIMITED BY SIZE
+                      WS-CLIENT-COOL(WS-IDX)   DELIMITED BY SIZE
+                      INTO RATE-LINE
+               END-STRING
+               WRITE RATE-LINE
+           END-PERFORM.
+           CLOSE RATEFD.
            EXIT.
