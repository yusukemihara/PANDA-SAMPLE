@@ -0,0 +1,6 @@
+       01  SCRAREA.
+           05  METHODTYPE          PIC X(10).
+           05  REQSTATUS           PIC 9(3).
+           05  HTTPSTATUS          PIC 9(3).
+           05  BODY                PIC X(2000).
+           05  SCR-ERR-CODE        PIC 9(4).
