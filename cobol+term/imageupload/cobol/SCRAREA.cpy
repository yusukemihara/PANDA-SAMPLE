@@ -0,0 +1,5 @@
+       01  SCRAREA.
+           05  FILENAME            PIC X(80).
+           05  UPDATA              PIC X(2097152).
+           05  DOWNDATA            PIC X(2097152).
+           05  THUMBDATA           PIC X(2097152).
