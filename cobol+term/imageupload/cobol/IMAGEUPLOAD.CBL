@@ -6,6 +6,7 @@
        WORKING-STORAGE         SECTION.
             COPY    "DB-PATH".
             COPY    "DB-WORK".
+            COPY    "DB-SHELL".
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -59,6 +60,8 @@
            CALL   'MCPSUB'     USING
                 MCPAREA
                 DB-WORK.
+           PERFORM 710-MAKE-THUMBNAIL.
+
            MOVE   UPDATA
                                TO  DOWNDATA.
            MOVE   LOW-VALUE
@@ -66,6 +69,37 @@
       *     MOVE   ALL SPACE
       *                         TO  FILENAME.
            PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       710-MAKE-THUMBNAIL       SECTION.
+           INITIALIZE DB-SHELL.
+           MOVE   'SHELL'       TO  MCP-FUNC.
+           MOVE   'shell'       TO  MCP-TABLE.
+           MOVE   'command'     TO  MCP-PATHNAME.
+           MOVE   '/usr/lib/panda/bin/thumbnail'
+                               TO  DB-SHELL-NAME.
+           MOVE   '-i'          TO  DB-SHELL-ARG1.
+           MOVE   './cobol/uploaded.png'
+                               TO  DB-SHELL-ARG2.
+           MOVE   '-o'          TO  DB-SHELL-ARG3.
+           MOVE   './cobol/thumbnail.png'
+                               TO  DB-SHELL-ARG4.
+           MOVE   '-s'          TO  DB-SHELL-ARG5.
+           MOVE   '64x64'       TO  DB-SHELL-ARG6.
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DB-SHELL.
+
+           MOVE   'BLOBIMPORT'  TO  MCP-FUNC.
+           MOVE   PATH-WORK-PRIMARY
+                               TO  MCP-PATH.
+           MOVE   './cobol/thumbnail.png'
+                               TO  DB-WORK-FILE.
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                DB-WORK.
+           MOVE   DB-WORK-OBJECT
+                               TO  THUMBDATA.
+           EXIT.
       **************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
