@@ -5,6 +5,7 @@
        DATA                DIVISION.
        WORKING-STORAGE     SECTION.
             COPY    "DB-BLOB".
+       01  WS-AVATAR-FILE      PIC X(80).
        LINKAGE             SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -43,12 +44,13 @@
            DISPLAY                 UPDATA.
            DISPLAY                 'FNAME:'.
            DISPLAY                 FNAME.
+           PERFORM 810-BUILD-AVATAR-PATH.
            MOVE   UPDATA
                                TO  DB-BLOB-OBJECT.
            MOVE   'BLOBEXPORT' TO  MCP-FUNC.
            MOVE   'blob'       TO  MCP-TABLE.
            MOVE   'key'        TO  MCP-PATHNAME.
-           MOVE   './cobol/uploaded.png'
+           MOVE   WS-AVATAR-FILE
                                TO  DB-BLOB-FILE.
            CALL   'MONFUNC'     USING
                 MCPAREA
@@ -66,14 +68,25 @@
                 MCPAREA.
       **************************************************************************
        800-SET-PIXMAP          SECTION.
+           PERFORM 810-BUILD-AVATAR-PATH.
            MOVE   'BLOBIMPORT' TO  MCP-FUNC.
            MOVE   'blob'       TO  MCP-TABLE.
            MOVE   'key'        TO  MCP-PATHNAME.
-           MOVE   './cobol/demo.png'
+           MOVE   WS-AVATAR-FILE
                                TO  DB-BLOB-FILE.
            CALL   'MONFUNC'     USING
                 MCPAREA
                 DB-BLOB.
+           IF DB-BLOB-OBJECT = LOW-VALUE
+               MOVE   'BLOBIMPORT' TO  MCP-FUNC
+               MOVE   'blob'       TO  MCP-TABLE
+               MOVE   'key'        TO  MCP-PATHNAME
+               MOVE   './cobol/demo.png'
+                                   TO  DB-BLOB-FILE
+               CALL   'MONFUNC'     USING
+                    MCPAREA
+                    DB-BLOB
+           END-IF.
            DISPLAY 'DB-BLOB-OBJECT:'.
            DISPLAY DB-BLOB-OBJECT.
            MOVE   LOW-VALUE
@@ -84,10 +97,11 @@
                                TO  DOWNDATA.
       **************************************************************************
        850-SET-PIXMAP2         SECTION.
+           PERFORM 810-BUILD-AVATAR-PATH.
            MOVE   'BLOBIMPORT' TO  MCP-FUNC.
            MOVE   'blob'       TO  MCP-TABLE.
            MOVE   'key'        TO  MCP-PATHNAME.
-           MOVE   './cobol/uploaded.png'
+           MOVE   WS-AVATAR-FILE
                                TO  DB-BLOB-FILE.
            CALL   'MONFUNC'     USING
                 MCPAREA
@@ -100,3 +114,12 @@
       *                        TO  FNAME.
            MOVE   DB-BLOB-OBJECT
                                TO  DOWNDATA.
+      **************************************************************************
+       810-BUILD-AVATAR-PATH   SECTION.
+           MOVE SPACE TO WS-AVATAR-FILE.
+           STRING './cobol/avatar-' DELIMITED BY SIZE
+                  MCP-USER          DELIMITED BY SPACE
+                  '.png'            DELIMITED BY SIZE
+                  INTO WS-AVATAR-FILE
+           END-STRING.
+           EXIT.
