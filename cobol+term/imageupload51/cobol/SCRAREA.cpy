@@ -0,0 +1,4 @@
+       01  SCRAREA.
+           05  FNAME               PIC X(80).
+           05  UPDATA              PIC X(2097152).
+           05  DOWNDATA            PIC X(2097152).
