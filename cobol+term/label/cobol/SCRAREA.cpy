@@ -0,0 +1,4 @@
+       01  SCRAREA.
+           05  LTEXT               PIC X(240).
+           05  ETEXT               PIC X(240).
+           05  STYLE               PIC X(20).
