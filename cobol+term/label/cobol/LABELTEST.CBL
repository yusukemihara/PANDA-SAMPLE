@@ -5,6 +5,15 @@
        CONFIGURATION           SECTION.
        DATA                DIVISION.
        WORKING-STORAGE         SECTION.
+       01  WS-BULLETIN-PART   PIC X(20).
+       01  WS-BULLETIN-SEV    PIC X(10).
+       01  WS-SEG-NUM         PIC 9(2).
+       01  WS-SEG-IDX         PIC 9(2).
+       01  WS-SEG-TABLE.
+           05  WS-SEG          OCCURS 10 TIMES.
+               10  WS-SEG-TEXT  PIC X(40).
+               10  WS-SEG-COLOR PIC X(10).
+       01  WS-POINTER         PIC 9(4).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -30,7 +39,9 @@
            DISPLAY 'label init'
            INITIALIZE SCRAREA.
            MOVE   'labeltest' TO  MCP-WINDOW.
-           MOVE   '初<span color="red"  > あお</span>最' TO LTEXT.
+           MOVE   'PN-4471' TO WS-BULLETIN-PART.
+           MOVE   'CRITICAL' TO WS-BULLETIN-SEV.
+           PERFORM 810-BUILD-BULLETIN.
            DISPLAY 'label init end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
@@ -43,6 +54,58 @@
            DISPLAY 'label event end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       810-BUILD-BULLETIN       SECTION.
+           MOVE 0 TO WS-SEG-NUM.
+           MOVE SPACE TO WS-SEG-TABLE.
+
+           ADD 1 TO WS-SEG-NUM.
+           MOVE 'Handover: part ' TO WS-SEG-TEXT(WS-SEG-NUM).
+
+           ADD 1 TO WS-SEG-NUM.
+           MOVE FUNCTION TRIM(WS-BULLETIN-PART)
+                                TO WS-SEG-TEXT(WS-SEG-NUM).
+           MOVE 'red'           TO WS-SEG-COLOR(WS-SEG-NUM).
+
+           ADD 1 TO WS-SEG-NUM.
+           MOVE ' is flagged ' TO WS-SEG-TEXT(WS-SEG-NUM).
+
+           ADD 1 TO WS-SEG-NUM.
+           MOVE FUNCTION TRIM(WS-BULLETIN-SEV)
+                                TO WS-SEG-TEXT(WS-SEG-NUM).
+           MOVE 'orange'        TO WS-SEG-COLOR(WS-SEG-NUM).
+
+           ADD 1 TO WS-SEG-NUM.
+           MOVE ' for next shift.' TO WS-SEG-TEXT(WS-SEG-NUM).
+
+           PERFORM 820-BUILD-MARKUP.
+           EXIT.
+      ************************************************************************
+       820-BUILD-MARKUP         SECTION.
+           MOVE SPACE TO LTEXT.
+           MOVE 1 TO WS-POINTER.
+           PERFORM VARYING WS-SEG-IDX FROM 1 BY 1
+                     UNTIL WS-SEG-IDX > WS-SEG-NUM
+               IF WS-SEG-COLOR(WS-SEG-IDX) = SPACE
+                   STRING FUNCTION TRIM(WS-SEG-TEXT(WS-SEG-IDX))
+                                            DELIMITED BY SIZE
+                          INTO LTEXT
+                          WITH POINTER WS-POINTER
+                   END-STRING
+               ELSE
+                   STRING '<span color="'  DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SEG-COLOR(WS-SEG-IDX))
+                                            DELIMITED BY SIZE
+                          '">'              DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SEG-TEXT(WS-SEG-IDX))
+                                            DELIMITED BY SIZE
+                          '</span>'         DELIMITED BY SIZE
+                          INTO LTEXT
+                          WITH POINTER WS-POINTER
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
