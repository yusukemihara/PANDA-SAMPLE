@@ -6,6 +6,12 @@
        WORKING-STORAGE         SECTION.
             COPY    "DB-PATH".
             COPY    "DB-WORK".
+       01  WS-MAX-SIZE         PIC 9(9)  VALUE 1048576.
+       01  WS-EXT              PIC X(5).
+       01  WS-EXT-LEN          PIC 9(2).
+       01  WS-ALLOWED          PIC X(1)  VALUE 'N'.
+       01  WS-MAGIC-OK         PIC X(1)  VALUE 'N'.
+       01  WS-I                PIC 9(2).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -48,6 +54,16 @@
        700-CLICKED             SECTION.
            DISPLAY             OBJECTDATA.
            DISPLAY             ENTRY-TEXT.
+           DISPLAY             FILENAME.
+
+           PERFORM 710-VALIDATE-UPLOAD.
+
+           IF WS-ALLOWED = 'N'
+               MOVE   LOW-VALUE     TO  OBJECTDATA
+               PERFORM 900-PUT-WINDOW
+               EXIT SECTION
+           END-IF.
+
            MOVE   OBJECTDATA
                                TO  DB-WORK-OBJECT.
            MOVE   'BLOBEXPORT' TO  MCP-FUNC.
@@ -65,6 +81,96 @@
            MOVE   ALL SPACE
                                TO  ENTRY-TEXT.
            PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       710-VALIDATE-UPLOAD      SECTION.
+           MOVE 'Y' TO WS-ALLOWED.
+           MOVE SPACE TO ENTRY-TEXT.
+
+           IF OBJECTSIZE > WS-MAX-SIZE
+               MOVE 'N' TO WS-ALLOWED
+               STRING 'File exceeds maximum upload size'
+                   DELIMITED BY SIZE INTO ENTRY-TEXT
+               EXIT SECTION
+           END-IF.
+
+           PERFORM 720-CHECK-EXTENSION.
+           IF WS-ALLOWED = 'N'
+               STRING 'File type not permitted for upload'
+                   DELIMITED BY SIZE INTO ENTRY-TEXT
+               EXIT SECTION
+           END-IF.
+
+           PERFORM 730-CHECK-MAGIC-NUMBER.
+           IF WS-MAGIC-OK = 'N'
+               MOVE 'N' TO WS-ALLOWED
+               STRING 'File contents do not match its extension'
+                   DELIMITED BY SIZE INTO ENTRY-TEXT
+           END-IF.
+           EXIT.
+      **************************************************************************
+       720-CHECK-EXTENSION      SECTION.
+           MOVE 'N' TO WS-ALLOWED.
+           MOVE SPACE TO WS-EXT.
+           MOVE 0 TO WS-EXT-LEN.
+           MOVE 1 TO WS-I.
+           PERFORM VARYING WS-I FROM FUNCTION LENGTH(FILENAME)
+                     BY -1 UNTIL WS-I < 1
+               IF FILENAME(WS-I:1) = '.'
+                   MOVE FILENAME(WS-I + 1:
+                       FUNCTION LENGTH(FILENAME) - WS-I)
+                       TO WS-EXT
+                   MOVE WS-I TO WS-I
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           INSPECT WS-EXT CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           EVALUATE WS-EXT(1:4)
+             WHEN 'PNG '
+               MOVE 'Y' TO WS-ALLOWED
+             WHEN 'JPG '
+               MOVE 'Y' TO WS-ALLOWED
+             WHEN 'JPEG'
+               MOVE 'Y' TO WS-ALLOWED
+             WHEN 'PDF '
+               MOVE 'Y' TO WS-ALLOWED
+             WHEN 'TXT '
+               MOVE 'Y' TO WS-ALLOWED
+             WHEN 'PS  '
+               MOVE 'Y' TO WS-ALLOWED
+           END-EVALUATE.
+           EXIT.
+      **************************************************************************
+       730-CHECK-MAGIC-NUMBER    SECTION.
+           MOVE 'N' TO WS-MAGIC-OK.
+           EVALUATE WS-EXT(1:4)
+             WHEN 'PNG '
+               IF OBJECTDATA(1:4) = X'89504E47'
+                   MOVE 'Y' TO WS-MAGIC-OK
+               END-IF
+             WHEN 'JPG '
+               IF OBJECTDATA(1:3) = X'FFD8FF'
+                   MOVE 'Y' TO WS-MAGIC-OK
+               END-IF
+             WHEN 'JPEG'
+               IF OBJECTDATA(1:3) = X'FFD8FF'
+                   MOVE 'Y' TO WS-MAGIC-OK
+               END-IF
+             WHEN 'PDF '
+               IF OBJECTDATA(1:4) = '%PDF'
+                   MOVE 'Y' TO WS-MAGIC-OK
+               END-IF
+             WHEN 'PS  '
+               IF OBJECTDATA(1:2) = '%!'
+                   MOVE 'Y' TO WS-MAGIC-OK
+               END-IF
+             WHEN 'TXT '
+               MOVE 'Y' TO WS-MAGIC-OK
+             WHEN OTHER
+               MOVE 'N' TO WS-MAGIC-OK
+           END-EVALUATE.
+           EXIT.
       **************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
