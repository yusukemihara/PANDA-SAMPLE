@@ -0,0 +1,6 @@
+       01  SCRAREA.
+           05  FILENAME            PIC X(80).
+           05  OBJECTSIZE           PIC 9(9).
+           05  OBJECTDATA          PIC X(2097152).
+           05  PSDATA              PIC X(2097152).
+           05  ENTRY-TEXT          PIC X(80).
