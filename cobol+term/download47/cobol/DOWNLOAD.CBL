@@ -2,10 +2,23 @@
        PROGRAM-ID.         DOWNLOAD.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CATFD    ASSIGN TO CAT-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS CAT-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  CATFD.
+           01  CAT-LINE            PIC X(300).
        WORKING-STORAGE         SECTION.
             COPY    "DB-PATH".
             COPY    "DB-WORK".
+       01  CAT-FILE            PIC X(80)
+                               VALUE './cobol/download-catalog.dat'.
+       01  CAT-FILE-ST         PIC X(02).
+       01  CAT-PATH            PIC X(80)   OCCURS 50 TIMES.
+       01  WS-IDX              PIC 9(3).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -23,12 +36,8 @@
            EVALUATE    MCP-STATUS      ALSO    MCP-WIDGET
              WHEN     'LINK'           ALSO    ANY
                PERFORM  010-INIT
-             WHEN     'PUTG'           ALSO    'button1'
-               PERFORM  100-CLICKED
-             WHEN     'PUTG'           ALSO    'button2'
-               PERFORM  200-CLICKED
-             WHEN     'PUTG'           ALSO    'button3'
-               PERFORM  300-CLICKED
+             WHEN     'PUTG'           ALSO    'selectdoc'
+               PERFORM  100-SELECT-DOC
              WHEN     OTHER
                PERFORM  400-CLICKED
            END-EVALUATE.
@@ -37,59 +46,64 @@
        010-INIT                SECTION.
            DISPLAY '010-init'
            MOVE   LOW-VALUE    TO  OBJECTDATA.
-           MOVE   ''           TO  FILENAME.
+           MOVE   SPACE        TO  FILENAME.
+           MOVE   SPACE        TO  SELECTCODE.
+           PERFORM 020-LOAD-CATALOG.
            MOVE   'NEW'        TO  MCP-PUTTYPE.
            MOVE   'download'   TO  MCP-WINDOW.
            PERFORM 900-PUT-WINDOW.
        010-INIT-END.
            EXIT.
       ************************************************************************
-       100-CLICKED                SECTION.
-           DISPLAY '100-clicked'
-           MOVE   'BLOBIMPORT' TO  MCP-FUNC.
-           MOVE   'work'       TO  MCP-TABLE.
-           MOVE   'key'        TO  MCP-PATHNAME.
-           MOVE   './cobol/a.odt' TO  DB-WORK-FILE.
-           CALL   'MONFUNC'     USING
-                MCPAREA
-                DB-WORK.
-           MOVE   DB-WORK-OBJECT TO  OBJECTDATA.
-           MOVE   'a.odt' TO FILENAME.
-           INITIALIZE DESCRIPTION.
-           PERFORM 900-PUT-WINDOW.
-       100-CLICKED-END.
-           EXIT.
-      ************************************************************************
-       200-CLICKED                SECTION.
-           DISPLAY '200-clicked'
-           MOVE   'BLOBIMPORT' TO  MCP-FUNC.
-           MOVE   'work'       TO  MCP-TABLE.
-           MOVE   'key'        TO  MCP-PATHNAME.
-           MOVE   './cobol/b.png' TO  DB-WORK-FILE.
-           CALL   'MONFUNC'     USING
-                MCPAREA
-                DB-WORK.
-           MOVE   DB-WORK-OBJECT TO  OBJECTDATA.
-           MOVE   'b.png' TO FILENAME.
-           MOVE   'image file' TO DESCRIPTION.
-           PERFORM 900-PUT-WINDOW.
-       200-CLICKED-END.
+       020-LOAD-CATALOG        SECTION.
+           MOVE 0 TO CATCOUNT.
+           MOVE SPACE TO CAT-PATH(1).
+           OPEN INPUT CATFD.
+           IF CAT-FILE-ST = "00"
+               PERFORM UNTIL CAT-FILE-ST NOT = "00"
+                        OR CATCOUNT >= 50
+                   READ CATFD INTO CAT-LINE
+                   IF CAT-FILE-ST = "00" AND CAT-LINE NOT = SPACE
+                       ADD 1 TO CATCOUNT
+                       UNSTRING CAT-LINE  DELIMITED BY '|'
+                           INTO  DOCCODE(CATCOUNT)
+                                 CAT-PATH(CATCOUNT)
+                                 DOCFILENAME(CATCOUNT)
+                                 DOCDESC(CATCOUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE CATFD
+           ELSE
+               DISPLAY 'cannot open download catalog'
+           END-IF.
            EXIT.
       ************************************************************************
-       300-CLICKED                SECTION.
-           DISPLAY '300-clicked'
-           MOVE   'BLOBIMPORT' TO  MCP-FUNC.
-           MOVE   'work'       TO  MCP-TABLE.
-           MOVE   'key'        TO  MCP-PATHNAME.
-           MOVE   './cobol/c.txt' TO  DB-WORK-FILE.
-           CALL   'MONFUNC'     USING
-                MCPAREA
-                DB-WORK.
-           MOVE   DB-WORK-OBJECT TO  OBJECTDATA.
-           MOVE   'c.txt' TO FILENAME.
-           MOVE   'this is text file' TO DESCRIPTION.
+       100-SELECT-DOC           SECTION.
+           DISPLAY '100-select-doc'
+           DISPLAY SELECTCODE
+           MOVE   LOW-VALUE    TO  OBJECTDATA.
+           MOVE   SPACE        TO  FILENAME.
+           MOVE   SPACE        TO  DESCRIPTION.
+           MOVE   0            TO  WS-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > CATCOUNT
+               IF DOCCODE(WS-IDX) = SELECTCODE
+                   MOVE   'BLOBIMPORT' TO  MCP-FUNC
+                   MOVE   'work'       TO  MCP-TABLE
+                   MOVE   'key'        TO  MCP-PATHNAME
+                   MOVE   CAT-PATH(WS-IDX)
+                                       TO  DB-WORK-FILE
+                   CALL   'MONFUNC'     USING
+                        MCPAREA
+                        DB-WORK
+                   MOVE   DB-WORK-OBJECT TO  OBJECTDATA
+                   MOVE   DOCFILENAME(WS-IDX) TO FILENAME
+                   MOVE   DOCDESC(WS-IDX)     TO DESCRIPTION
+                   MOVE   CATCOUNT     TO WS-IDX
+               END-IF
+           END-PERFORM.
            PERFORM 900-PUT-WINDOW.
-       300-CLICKED-END.
+       100-SELECT-DOC-END.
            EXIT.
       ************************************************************************
        400-CLICKED                SECTION.
