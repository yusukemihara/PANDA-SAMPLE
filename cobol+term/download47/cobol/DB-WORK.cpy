@@ -0,0 +1,3 @@
+       01  DB-WORK.
+           05  DB-WORK-FILE        PIC X(80).
+           05  DB-WORK-OBJECT      PIC X(2097152).
