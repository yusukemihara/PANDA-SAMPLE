@@ -0,0 +1,10 @@
+       01  SCRAREA.
+           05  OBJECTDATA          PIC X(2097152).
+           05  FILENAME            PIC X(80).
+           05  DESCRIPTION         PIC X(80).
+           05  SELECTCODE          PIC X(10).
+           05  CATCOUNT            PIC 9(3).
+           05  CATALOG  OCCURS 50 TIMES.
+               10  DOCCODE         PIC X(10).
+               10  DOCFILENAME     PIC X(80).
+               10  DOCDESC         PIC X(80).
