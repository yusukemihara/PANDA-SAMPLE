@@ -0,0 +1,5 @@
+       01  DB-TIMER-NUM            PIC 9(4).
+       01  DB-TIMER-ENTRY          OCCURS 50 TIMES.
+           05  DB-TIMER-USER       PIC X(20).
+           05  DB-TIMER-TERM       PIC X(20).
+           05  DB-TIMER-DURATION   PIC 9(9).
