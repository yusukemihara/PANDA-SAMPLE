@@ -0,0 +1,4 @@
+       01  SCRAREA.
+           05  DURATION            PIC 9(9).
+           05  ENTRY1              PIC X(9).
+           05  LABEL1              PIC X(20).
