@@ -2,8 +2,22 @@
        PROGRAM-ID.         WINDOW1.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT TIMERFD ASSIGN TO TIMER-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS TIMER-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  TIMERFD.
+           01  TIMER-LINE          PIC X(60).
        WORKING-STORAGE         SECTION.
+            COPY    "DB-TIMER".
+       01  TIMER-FILE          PIC X(80)
+                               VALUE './cobol/timer-checkpoint.dat'.
+       01  TIMER-FILE-ST       PIC X(02).
+       01  WS-IDX              PIC 9(4).
+       01  WS-FOUND            PIC 9(4) VALUE 0.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -31,12 +45,46 @@
            DISPLAY 'init'
            INITIALIZE SCRAREA.
            MOVE   'window1' TO  MCP-WINDOW.
-           MOVE 0 TO DURATION.
+           PERFORM 110-FIND-CHECKPOINT.
+           IF WS-FOUND NOT = 0 AND DB-TIMER-DURATION(WS-FOUND) > 0
+               MOVE DB-TIMER-DURATION(WS-FOUND) TO DURATION
+               MOVE 'waiting timer' TO LABEL1
+           ELSE
+               MOVE 0 TO DURATION
+               MOVE 'idle' TO LABEL1
+           END-IF.
            MOVE '' TO ENTRY1.
-           MOVE 'idle' TO LABEL1.
            DISPLAY 'init end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       110-FIND-CHECKPOINT      SECTION.
+           MOVE 0 TO DB-TIMER-NUM.
+           MOVE 0 TO WS-FOUND.
+           OPEN INPUT TIMERFD.
+           IF TIMER-FILE-ST = "00"
+               PERFORM UNTIL TIMER-FILE-ST NOT = "00"
+                        OR DB-TIMER-NUM >= 50
+                   READ TIMERFD INTO TIMER-LINE
+                   IF TIMER-FILE-ST = "00"
+                      AND TIMER-LINE NOT = SPACE
+                       ADD 1 TO DB-TIMER-NUM
+                       UNSTRING TIMER-LINE DELIMITED BY '|'
+                           INTO DB-TIMER-USER(DB-TIMER-NUM)
+                                DB-TIMER-TERM(DB-TIMER-NUM)
+                                DB-TIMER-DURATION(DB-TIMER-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE TIMERFD
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-TIMER-NUM
+               IF DB-TIMER-USER(WS-IDX) = MCP-USER
+                  AND DB-TIMER-TERM(WS-IDX) = MCP-TERM
+                   MOVE WS-IDX TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
       ************************************************************************
        700-EVENT             SECTION.
            DISPLAY 'event'.
@@ -44,9 +92,24 @@
            MOVE ENTRY1 TO DURATION.
            MOVE '' TO ENTRY1.
            MOVE 'waiting timer' TO LABEL1.
+           PERFORM 120-SAVE-CHECKPOINT.
            DISPLAY 'event end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       120-SAVE-CHECKPOINT      SECTION.
+           PERFORM 110-FIND-CHECKPOINT.
+           IF WS-FOUND = 0 AND DB-TIMER-NUM < 50
+               ADD 1 TO DB-TIMER-NUM
+               MOVE DB-TIMER-NUM TO WS-FOUND
+           END-IF.
+           IF WS-FOUND NOT = 0
+               MOVE MCP-USER TO DB-TIMER-USER(WS-FOUND)
+               MOVE MCP-TERM TO DB-TIMER-TERM(WS-FOUND)
+               MOVE DURATION TO DB-TIMER-DURATION(WS-FOUND)
+           END-IF.
+           PERFORM 200-SAVE-TABLE.
+           EXIT.
       ************************************************************************
        800-EVENT             SECTION.
            DISPLAY 'event'.
@@ -54,9 +117,27 @@
            MOVE 0 TO DURATION.
            MOVE '' TO ENTRY1.
            MOVE 'idle' TO LABEL1.
+           PERFORM 120-SAVE-CHECKPOINT.
            DISPLAY 'event end'
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       200-SAVE-TABLE           SECTION.
+           OPEN OUTPUT TIMERFD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-TIMER-NUM
+               MOVE SPACE TO TIMER-LINE
+               STRING DB-TIMER-USER(WS-IDX)     DELIMITED BY SPACE
+                      '|'                       DELIMITED BY SIZE
+                      DB-TIMER-TERM(WS-IDX)     DELIMITED BY SPACE
+                      '|'                       DELIMITED BY SIZE
+                      DB-TIMER-DURATION(WS-IDX) DELIMITED BY SIZE
+                      INTO TIMER-LINE
+               END-STRING
+               WRITE TIMER-LINE
+           END-PERFORM.
+           CLOSE TIMERFD.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
