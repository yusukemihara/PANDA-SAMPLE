@@ -2,10 +2,24 @@
        PROGRAM-ID.         WINDOW1.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT NOTEBOOKFD ASSIGN TO NOTEBOOK-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS NOTEBOOK-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  NOTEBOOKFD.
+           01  NOTEBOOK-LINE        PIC X(150).
        WORKING-STORAGE         SECTION.
             COPY    "DB-PATH".
             COPY    "DB-WORK".
+            COPY    "DB-NOTEBOOK".
+       01  NOTEBOOK-FILE        PIC X(80)
+                  VALUE './cobol/notebook472-checkpoint.dat'.
+       01  NOTEBOOK-FILE-ST     PIC X(02).
+       01  WS-IDX               PIC 9(4).
+       01  WS-FOUND             PIC 9(4) VALUE 0.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -31,10 +45,49 @@
            DISPLAY '010-init'
            MOVE   'NEW'        TO  MCP-PUTTYPE.
            MOVE   'window1'    TO  MCP-WINDOW.
-           MOVE 1 TO PAGENO.
+
+           PERFORM 110-FIND-CHECKPOINT.
+           IF WS-FOUND NOT = 0
+               MOVE DB-NOTEBOOK-PAGENO(WS-FOUND) TO PAGENO
+               MOVE DB-NOTEBOOK-TAB1(WS-FOUND)   TO TABDATA1
+               MOVE DB-NOTEBOOK-TAB2(WS-FOUND)   TO TABDATA2
+               MOVE DB-NOTEBOOK-TAB3(WS-FOUND)   TO TABDATA3
+           ELSE
+               MOVE 1 TO PAGENO
+           END-IF.
+
            PERFORM 900-PUT-WINDOW.
        010-INIT-END.
            EXIT.
+      ************************************************************************
+       110-FIND-CHECKPOINT      SECTION.
+           MOVE 0 TO DB-NOTEBOOK-NUM.
+           MOVE 0 TO WS-FOUND.
+           OPEN INPUT NOTEBOOKFD.
+           IF NOTEBOOK-FILE-ST = "00"
+               PERFORM UNTIL NOTEBOOK-FILE-ST NOT = "00"
+                        OR DB-NOTEBOOK-NUM >= 50
+                   READ NOTEBOOKFD INTO NOTEBOOK-LINE
+                   IF NOTEBOOK-FILE-ST = "00"
+                      AND NOTEBOOK-LINE NOT = SPACE
+                       ADD 1 TO DB-NOTEBOOK-NUM
+                       UNSTRING NOTEBOOK-LINE DELIMITED BY '|'
+                           INTO DB-NOTEBOOK-USER(DB-NOTEBOOK-NUM)
+                                DB-NOTEBOOK-PAGENO(DB-NOTEBOOK-NUM)
+                                DB-NOTEBOOK-TAB1(DB-NOTEBOOK-NUM)
+                                DB-NOTEBOOK-TAB2(DB-NOTEBOOK-NUM)
+                                DB-NOTEBOOK-TAB3(DB-NOTEBOOK-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE NOTEBOOKFD
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-NOTEBOOK-NUM
+               IF DB-NOTEBOOK-USER(WS-IDX) = MCP-USER
+                   MOVE WS-IDX TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
       ************************************************************************
        200-EVENT                SECTION.
            DISPLAY '200-event'
@@ -50,10 +103,50 @@
            END-EVALUATE.
            DISPLAY 'pageno:' PAGENO.
            DISPLAY 'widget:' MCP-WIDGET.
+
+           PERFORM 120-SAVE-CHECKPOINT.
+
            DISPLAY '200-event end'
            PERFORM 900-PUT-WINDOW.
        200-CLICKED-END.
            EXIT.
+      ************************************************************************
+       120-SAVE-CHECKPOINT      SECTION.
+           PERFORM 110-FIND-CHECKPOINT.
+           IF WS-FOUND = 0 AND DB-NOTEBOOK-NUM < 50
+               ADD 1 TO DB-NOTEBOOK-NUM
+               MOVE DB-NOTEBOOK-NUM TO WS-FOUND
+           END-IF.
+           IF WS-FOUND NOT = 0
+               MOVE MCP-USER TO DB-NOTEBOOK-USER(WS-FOUND)
+               MOVE PAGENO   TO DB-NOTEBOOK-PAGENO(WS-FOUND)
+               MOVE TABDATA1 TO DB-NOTEBOOK-TAB1(WS-FOUND)
+               MOVE TABDATA2 TO DB-NOTEBOOK-TAB2(WS-FOUND)
+               MOVE TABDATA3 TO DB-NOTEBOOK-TAB3(WS-FOUND)
+           END-IF.
+           PERFORM 220-SAVE-TABLE.
+           EXIT.
+      ************************************************************************
+       220-SAVE-TABLE           SECTION.
+           OPEN OUTPUT NOTEBOOKFD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-NOTEBOOK-NUM
+               MOVE SPACE TO NOTEBOOK-LINE
+               STRING DB-NOTEBOOK-USER(WS-IDX)   DELIMITED BY SPACE
+                      '|'                        DELIMITED BY SIZE
+                      DB-NOTEBOOK-PAGENO(WS-IDX) DELIMITED BY SIZE
+                      '|'                        DELIMITED BY SIZE
+                      DB-NOTEBOOK-TAB1(WS-IDX)   DELIMITED BY SPACE
+                      '|'                        DELIMITED BY SIZE
+                      DB-NOTEBOOK-TAB2(WS-IDX)   DELIMITED BY SPACE
+                      '|'                        DELIMITED BY SIZE
+                      DB-NOTEBOOK-TAB3(WS-IDX)   DELIMITED BY SPACE
+                      INTO NOTEBOOK-LINE
+               END-STRING
+               WRITE NOTEBOOK-LINE
+           END-PERFORM.
+           CLOSE NOTEBOOKFD.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
