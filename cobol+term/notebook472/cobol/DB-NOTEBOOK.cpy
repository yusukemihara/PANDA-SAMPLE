@@ -0,0 +1,7 @@
+       01  DB-NOTEBOOK-NUM          PIC 9(4).
+       01  DB-NOTEBOOK-ENTRY        OCCURS 50 TIMES.
+           05  DB-NOTEBOOK-USER     PIC X(20).
+           05  DB-NOTEBOOK-PAGENO   PIC 9(1).
+           05  DB-NOTEBOOK-TAB1     PIC X(40).
+           05  DB-NOTEBOOK-TAB2     PIC X(40).
+           05  DB-NOTEBOOK-TAB3     PIC X(40).
