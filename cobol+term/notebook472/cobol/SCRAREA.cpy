@@ -0,0 +1,5 @@
+       01  SCRAREA.
+           05  PAGENO               PIC 9(1).
+           05  TABDATA1             PIC X(40).
+           05  TABDATA2             PIC X(40).
+           05  TABDATA3             PIC X(40).
