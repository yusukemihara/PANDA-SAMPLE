@@ -0,0 +1,8 @@
+       01  DB-JSON.
+           05  DB-JSON-OBJECT      PIC X(2097152).
+           05  DB-JSON-MSG         PIC X(80).
+           05  DB-JSON-RA1C3 OCCURS 5 TIMES
+                               PIC X(40).
+           05  DB-JSON-RA2ROW OCCURS 2 TIMES.
+               10  DB-JSON-RA2C2 OCCURS 2 TIMES
+                               PIC X(40).
