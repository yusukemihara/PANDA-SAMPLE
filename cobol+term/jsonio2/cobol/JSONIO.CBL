@@ -6,6 +6,10 @@
        WORKING-STORAGE     SECTION.
             COPY    "DB-BLOB".
             COPY    "DB-JSON".
+            COPY    "ERRCODE".
+       01  WS-SCHEMA-OK        PIC X(1).
+       01  WS-BODY-LEN         PIC 9(7).
+       01  WS-VIOLATION-MSG    PIC X(80).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -50,7 +54,16 @@
            ELSE
                DISPLAY "JSON2READ failure"
            END-IF.
-           DISPLAY 'JSON2READ end' 
+           DISPLAY 'JSON2READ end'
+
+           PERFORM 025-VALIDATE-SCHEMA.
+           IF WS-SCHEMA-OK = 'N'
+               MOVE LOW-VALUE TO SCR-BODY
+               MOVE WS-VIOLATION-MSG TO SCR-BODY
+               MOVE 422 TO SCR-HTTP-STATUS
+               MOVE ERR-VALIDATION-FAILURE TO SCR-ERR-CODE
+               EXIT SECTION
+           END-IF.
 
            MOVE 'JSONIO WRITE' TO DB-JSON-MSG.
            MOVE 'DB-JSON-RA1C3' TO DB-JSON-RA1C3(3).
@@ -66,11 +79,61 @@
            IF (MCP-RC = ZERO OR 1)
                MOVE DB-JSON-OBJECT TO SCR-BODY
                MOVE 200 TO SCR-HTTP-STATUS
+               MOVE ERR-NONE TO SCR-ERR-CODE
                CONTINUE
            ELSE
                DISPLAY "JSON2WRITE failure"
                MOVE LOW-VALUE TO SCR-BODY
                MOVE 500 TO SCR-HTTP-STATUS
+               MOVE ERR-VALIDATION-FAILURE TO SCR-ERR-CODE
+           END-IF.
+           DISPLAY 'JSON2WRITE end'
+           EXIT.
+      ************************************************************************
+       025-VALIDATE-SCHEMA     SECTION.
+           MOVE 'Y' TO WS-SCHEMA-OK.
+           MOVE SPACE TO WS-VIOLATION-MSG.
+           MOVE 0 TO WS-BODY-LEN.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SCR-BODY))
+                               TO WS-BODY-LEN.
+
+           IF SCR-BODY = SPACE OR SCR-BODY = LOW-VALUE
+               MOVE 'N' TO WS-SCHEMA-OK
+               STRING 'schema violation: body is empty'
+                   DELIMITED BY SIZE INTO WS-VIOLATION-MSG
+               EXIT SECTION
+           END-IF.
+
+           IF SCR-BODY(1:1) NOT = '{'
+               MOVE 'N' TO WS-SCHEMA-OK
+               STRING 'schema violation: document must start with {'
+                   DELIMITED BY SIZE INTO WS-VIOLATION-MSG
+               EXIT SECTION
+           END-IF.
+
+           IF SCR-BODY(WS-BODY-LEN:1) NOT = '}'
+               MOVE 'N' TO WS-SCHEMA-OK
+               STRING 'schema violation: document must end with }'
+                   DELIMITED BY SIZE INTO WS-VIOLATION-MSG
+               EXIT SECTION
+           END-IF.
+
+           MOVE 0 TO WS-BODY-LEN.
+           INSPECT SCR-BODY TALLYING WS-BODY-LEN
+               FOR ALL '"id"'.
+           IF WS-BODY-LEN = 0
+               MOVE 'N' TO WS-SCHEMA-OK
+               STRING 'schema violation: missing required field "id"'
+                   DELIMITED BY SIZE INTO WS-VIOLATION-MSG
+               EXIT SECTION
+           END-IF.
+
+           MOVE 0 TO WS-BODY-LEN.
+           INSPECT SCR-BODY TALLYING WS-BODY-LEN
+               FOR ALL '"name"'.
+           IF WS-BODY-LEN = 0
+               MOVE 'N' TO WS-SCHEMA-OK
+               STRING 'schema violation: missing required field "name"'
+                   DELIMITED BY SIZE INTO WS-VIOLATION-MSG
            END-IF.
-           DISPLAY 'JSON2WRITE end' 
            EXIT.
