@@ -0,0 +1,4 @@
+       01  DB-PUSHSUB-NUM          PIC 9(4).
+       01  DB-PUSHSUB-ENTRY        OCCURS 100 TIMES.
+           05  DB-PUSHSUB-TOPIC    PIC X(20).
+           05  DB-PUSHSUB-TERM     PIC X(20).
