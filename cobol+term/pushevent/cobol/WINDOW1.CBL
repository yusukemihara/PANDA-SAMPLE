@@ -2,9 +2,24 @@
        PROGRAM-ID.         WINDOW1.
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT PUSHSUBFD ASSIGN TO PUSHSUB-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS PUSHSUB-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  PUSHSUBFD.
+           01  PUSHSUB-LINE        PIC X(60).
        WORKING-STORAGE         SECTION.
             COPY    "DB-PUSH".
+            COPY    "DB-PUSHSUB".
+       01  PUSHSUB-FILE        PIC X(80)
+                               VALUE './cobol/pushevent-subscribers.dat'.
+       01  PUSHSUB-FILE-ST     PIC X(02).
+       01  WS-IDX              PIC 9(4).
+       01  WS-SAVE-TERM        PIC X(20).
+       01  WS-ALREADY          PIC X(1) VALUE 'N'.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -17,10 +32,12 @@
            LINKAREA
            SCRAREA.
        000-MAIN                SECTION.
-           EVALUATE    MCP-STATUS 
-             WHEN      'LINK' 
+           EVALUATE    MCP-STATUS      ALSO    MCP-WIDGET
+             WHEN      'LINK'          ALSO    ANY
                PERFORM  100-INIT
-             WHEN      ANY  
+             WHEN      ANY             ALSO    'subscribebutton'
+               PERFORM  205-SUBSCRIBE
+             WHEN      ANY             ALSO    ANY
                PERFORM  200-EVENT
            END-EVALUATE.
            EXIT    PROGRAM.
@@ -42,15 +59,28 @@
            DISPLAY '================'.
            INITIALIZE DB-PUSH.
 
-           MOVE 'PUSHEVENT' TO MCP-FUNC
-           MOVE 'push' TO MCP-TABLE
-           MOVE 'push' TO MCP-PATHNAME
            MOVE SCR-ENTRY1 TO DB-PUSH-EVENT
            MOVE SCR-ENTRY2 TO DB-PUSH-ID
            MOVE SCR-ENTRY3 TO DB-PUSH-COMMENT
-           CALL 'MONFUNC' USING
-             MCPAREA
-             DB-PUSH.
+           MOVE SCR-TOPIC  TO DB-PUSH-TOPIC
+
+           PERFORM 210-LOAD-SUBSCRIBERS.
+           MOVE MCP-TERM TO WS-SAVE-TERM.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-PUSHSUB-NUM
+               IF DB-PUSHSUB-TOPIC(WS-IDX) = SCR-TOPIC
+                   MOVE DB-PUSHSUB-TERM(WS-IDX) TO MCP-TERM
+                   MOVE 'PUSHEVENT' TO MCP-FUNC
+                   MOVE 'push' TO MCP-TABLE
+                   MOVE 'push' TO MCP-PATHNAME
+                   CALL 'MONFUNC' USING
+                     MCPAREA
+                     DB-PUSH
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-SAVE-TERM TO MCP-TERM.
 
            MOVE 'window1' TO MCP-WINDOW.
            MOVE 'PUTG' TO MCP-PUTTYPE.
@@ -58,6 +88,7 @@
            DISPLAY 'SCR-E1:' SCR-ENTRY1.
            DISPLAY 'SCR-E2:' SCR-ENTRY2.
            DISPLAY 'SCR-E2:' SCR-ENTRY3.
+           DISPLAY 'SCR-TOPIC:'       SCR-TOPIC.
            DISPLAY 'DB-PUSH-EVENT:'   DB-PUSH-EVENT.
            DISPLAY 'DB-PUSH-ID:'      DB-PUSH-ID.
            DISPLAY 'DB-PUSH-COMMENT:' DB-PUSH-COMMENT.
@@ -65,6 +96,68 @@
            DISPLAY 'window1 event end'.
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       205-SUBSCRIBE             SECTION.
+           DISPLAY 'window1 subscribe'.
+           PERFORM 210-LOAD-SUBSCRIBERS.
+
+           MOVE 'N' TO WS-ALREADY.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-PUSHSUB-NUM
+               IF DB-PUSHSUB-TOPIC(WS-IDX) = SCR-TOPIC
+                  AND DB-PUSHSUB-TERM(WS-IDX) = MCP-TERM
+                   MOVE 'Y' TO WS-ALREADY
+               END-IF
+           END-PERFORM.
+
+           IF WS-ALREADY = 'N' AND DB-PUSHSUB-NUM < 100
+               ADD 1 TO DB-PUSHSUB-NUM
+               MOVE SCR-TOPIC TO DB-PUSHSUB-TOPIC(DB-PUSHSUB-NUM)
+               MOVE MCP-TERM  TO DB-PUSHSUB-TERM(DB-PUSHSUB-NUM)
+               PERFORM 220-SAVE-SUBSCRIBERS
+           END-IF.
+
+           MOVE 'window1' TO MCP-WINDOW.
+           MOVE 'PUTG' TO MCP-PUTTYPE.
+           DISPLAY 'window1 subscribe end'.
+           PERFORM 900-PUT-WINDOW.
+           EXIT.
+      ************************************************************************
+       220-SAVE-SUBSCRIBERS      SECTION.
+           OPEN OUTPUT PUSHSUBFD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > DB-PUSHSUB-NUM
+               MOVE SPACE TO PUSHSUB-LINE
+               STRING DB-PUSHSUB-TOPIC(WS-IDX) DELIMITED BY SPACE
+                      '|'                      DELIMITED BY SIZE
+                      DB-PUSHSUB-TERM(WS-IDX)  DELIMITED BY SIZE
+                      INTO PUSHSUB-LINE
+               END-STRING
+               WRITE PUSHSUB-LINE
+           END-PERFORM.
+           CLOSE PUSHSUBFD.
+           EXIT.
+      ************************************************************************
+       210-LOAD-SUBSCRIBERS      SECTION.
+           MOVE 0 TO DB-PUSHSUB-NUM.
+           OPEN INPUT PUSHSUBFD.
+           IF PUSHSUB-FILE-ST = "00"
+               PERFORM UNTIL PUSHSUB-FILE-ST NOT = "00"
+                        OR DB-PUSHSUB-NUM >= 100
+                   READ PUSHSUBFD INTO PUSHSUB-LINE
+                   IF PUSHSUB-FILE-ST = "00"
+                      AND PUSHSUB-LINE NOT = SPACE
+                       ADD 1 TO DB-PUSHSUB-NUM
+                       UNSTRING PUSHSUB-LINE DELIMITED BY '|'
+                           INTO DB-PUSHSUB-TOPIC(DB-PUSHSUB-NUM)
+                                DB-PUSHSUB-TERM(DB-PUSHSUB-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE PUSHSUBFD
+           ELSE
+               DISPLAY 'no existing subscriber table'
+           END-IF.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE 'PUTWINDOW' TO MCP-FUNC.
