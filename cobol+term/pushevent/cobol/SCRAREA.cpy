@@ -0,0 +1,5 @@
+       01  SCRAREA.
+           05  SCR-ENTRY1          PIC X(20).
+           05  SCR-ENTRY2          PIC X(20).
+           05  SCR-ENTRY3          PIC X(80).
+           05  SCR-TOPIC           PIC X(20).
