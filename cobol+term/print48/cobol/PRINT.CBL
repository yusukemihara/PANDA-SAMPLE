@@ -3,14 +3,33 @@
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
        INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+           SELECT QUEUEFD  ASSIGN TO QUEUE-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS QUEUE-FILE-ST.
+           SELECT COVERFD  ASSIGN TO COVER-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS COVER-FILE-ST.
        DATA                DIVISION.
        FILE                SECTION.
+           FD  QUEUEFD.
+           01  QUEUE-LINE          PIC X(300).
+           FD  COVERFD.
+           01  COVER-LINE          PIC X(200).
        WORKING-STORAGE     SECTION.
             01  IMPORTPATH.
               02 IMPORTDIR PIC X(7).
               02 IMPORTFILE PIC X(8).
             COPY    "DB-PATH".
             COPY    "DB-WORK".
+            COPY    "DB-PRINTJOB".
+       01  QUEUE-FILE          PIC X(80)
+                               VALUE './cobol/printqueue.dat'.
+       01  QUEUE-FILE-ST       PIC X(02).
+       01  COVER-FILE          PIC X(80).
+       01  COVER-FILE-ST       PIC X(02).
+       01  WS-JOB-IDX          PIC 9(4).
+       01  WS-TIMESTAMP        PIC X(21).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -25,53 +44,155 @@
            SCRAREA.
        000-MAIN                SECTION.
            DISPLAY  HTTP-METHOD
-           EVALUATE    HTTP-METHOD 
+           EVALUATE    HTTP-METHOD
              WHEN     'GET'
                PERFORM 010-GET
            END-EVALUATE.
            EXIT    PROGRAM.
       ************************************************************************
        010-GET                SECTION.
-           DISPLAY '010-GET start' 
+           DISPLAY '010-GET start'
            DISPLAY 'filename:' FILENAME
-           DISPLAY 'SPA-NUM:' SPA-NUM
 
-           IF FILENAME = '3.pdf'
-             MOVE 500 TO HTTP-STATUS
+           PERFORM 100-LOAD-QUEUE.
+           PERFORM 110-FIND-JOB.
+
+           IF WS-JOB-IDX = ZERO
+               PERFORM 200-ENQUEUE-JOB
+               MOVE 202 TO HTTP-STATUS
+               MOVE LOW-VALUE TO BODY
+           ELSE
+               EVALUATE DB-PRINTJOB-STATUS(WS-JOB-IDX)
+                 WHEN 'RUNNING'
+                   MOVE 202 TO HTTP-STATUS
+                   MOVE LOW-VALUE TO BODY
+                 WHEN 'FAILED'
+                   MOVE 500 TO HTTP-STATUS
+                   MOVE LOW-VALUE TO BODY
+                 WHEN 'COMPLETE'
+                   PERFORM 300-FETCH-BLOB
+                 WHEN OTHER
+                   MOVE 500 TO HTTP-STATUS
+                   MOVE LOW-VALUE TO BODY
+               END-EVALUATE
+           END-IF.
+           DISPLAY 'body:' BODY
+           EXIT.
+      ************************************************************************
+       100-LOAD-QUEUE          SECTION.
+           MOVE 0 TO DB-PRINTJOB-NUM.
+           OPEN INPUT QUEUEFD.
+           IF QUEUE-FILE-ST = "00"
+               PERFORM UNTIL QUEUE-FILE-ST NOT = "00"
+                        OR DB-PRINTJOB-NUM >= 200
+                   READ QUEUEFD INTO QUEUE-LINE
+                   IF QUEUE-FILE-ST = "00" AND QUEUE-LINE NOT = SPACE
+                       ADD 1 TO DB-PRINTJOB-NUM
+                       UNSTRING QUEUE-LINE DELIMITED BY '|'
+                           INTO DB-PRINTJOB-FILENAME(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-STATUS(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-ACCOUNT(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-DEPT(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-PAGES(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-TIME(DB-PRINTJOB-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE QUEUEFD
            END-IF.
-           IF FILENAME = '2.pdf'
-             MOVE 204 TO HTTP-STATUS
+           EXIT.
+      ************************************************************************
+       110-FIND-JOB             SECTION.
+           MOVE 0 TO WS-JOB-IDX.
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                     UNTIL WS-JOB-IDX > DB-PRINTJOB-NUM
+               IF DB-PRINTJOB-FILENAME(WS-JOB-IDX) = FILENAME
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-JOB-IDX > DB-PRINTJOB-NUM
+               MOVE 0 TO WS-JOB-IDX
            END-IF.
-
-           IF SPA-NUM = 0
-           THEN
-             MOVE   'BLOBLOOKUP' TO  MCP-FUNC
-             MOVE   'work'       TO  MCP-TABLE
-             MOVE   'key'        TO  MCP-PATHNAME
-             MOVE   FILENAME     TO  DB-WORK-FILE
-             CALL   'MONFUNC'     USING
-                  MCPAREA
-                  DB-WORK
-             IF DB-WORK-OBJECT = LOW-VALUE
-             THEN
-               MOVE   'BLOBIMPORT' TO  MCP-FUNC
-               MOVE   "./data/"    TO IMPORTDIR
-               MOVE   FILENAME     TO IMPORTFILE
-               MOVE   IMPORTPATH   TO DB-WORK-FILE
-             DISPLAY 'importpath:' IMPORTPATH
-               CALL   'MONFUNC'     USING
-                    MCPAREA
-                    DB-WORK
-               MOVE   'BLOBREGISTER' TO  MCP-FUNC
-               MOVE   FILENAME       TO  DB-WORK-FILE
-               CALL   'MONFUNC'     USING
-                    MCPAREA
-                    DB-WORK
-             END-IF
-             MOVE DB-WORK-OBJECT TO BODY
+           EXIT.
+      ************************************************************************
+       200-ENQUEUE-JOB          SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:21) TO WS-TIMESTAMP.
+           ADD 1 TO DB-PRINTJOB-NUM.
+           MOVE FILENAME    TO DB-PRINTJOB-FILENAME(DB-PRINTJOB-NUM).
+           MOVE 'RUNNING'   TO DB-PRINTJOB-STATUS(DB-PRINTJOB-NUM).
+           MOVE ACCOUNT     TO DB-PRINTJOB-ACCOUNT(DB-PRINTJOB-NUM).
+           MOVE DEPARTMENT  TO DB-PRINTJOB-DEPT(DB-PRINTJOB-NUM).
+           MOVE PAGECOUNT   TO DB-PRINTJOB-PAGES(DB-PRINTJOB-NUM).
+           MOVE WS-TIMESTAMP TO DB-PRINTJOB-TIME(DB-PRINTJOB-NUM).
+           PERFORM 210-WRITE-COVER-SHEET.
+           PERFORM 220-SAVE-QUEUE.
+           EXIT.
+      ************************************************************************
+       210-WRITE-COVER-SHEET    SECTION.
+           STRING './cobol/' DELIMITED BY SIZE
+                  FILENAME    DELIMITED BY SPACE
+                  '.cov'      DELIMITED BY SIZE
+                  INTO COVER-FILE
+           END-STRING.
+           OPEN OUTPUT COVERFD.
+           STRING 'ACCOUNT: ' DELIMITED BY SIZE
+                  ACCOUNT     DELIMITED BY SIZE
+                  INTO COVER-LINE
+           END-STRING.
+           WRITE COVER-LINE.
+           STRING 'DEPARTMENT: ' DELIMITED BY SIZE
+                  DEPARTMENT     DELIMITED BY SIZE
+                  INTO COVER-LINE
+           END-STRING.
+           WRITE COVER-LINE.
+           STRING 'PAGES: ' DELIMITED BY SIZE
+                  PAGECOUNT DELIMITED BY SIZE
+                  INTO COVER-LINE
+           END-STRING.
+           WRITE COVER-LINE.
+           CLOSE COVERFD.
+           EXIT.
+      ************************************************************************
+       220-SAVE-QUEUE            SECTION.
+           OPEN OUTPUT QUEUEFD.
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                     UNTIL WS-JOB-IDX > DB-PRINTJOB-NUM
+               STRING DB-PRINTJOB-FILENAME(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-STATUS(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-ACCOUNT(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-DEPT(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-PAGES(WS-JOB-IDX)
+                                         DELIMITED BY SIZE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-TIME(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      INTO QUEUE-LINE
+               END-STRING
+               WRITE QUEUE-LINE
+           END-PERFORM.
+           CLOSE QUEUEFD.
+           EXIT.
+      ************************************************************************
+       300-FETCH-BLOB            SECTION.
+           MOVE   'BLOBLOOKUP' TO  MCP-FUNC
+           MOVE   'work'       TO  MCP-TABLE
+           MOVE   'key'        TO  MCP-PATHNAME
+           MOVE   FILENAME     TO  DB-WORK-FILE
+           CALL   'MONFUNC'     USING
+                MCPAREA
+                DB-WORK
+           IF DB-WORK-OBJECT = LOW-VALUE
+               MOVE 404 TO HTTP-STATUS
+               MOVE LOW-VALUE TO BODY
            ELSE
-             MOVE LOW-VALUE TO BODY
-             COMPUTE SPA-NUM = SPA-NUM - 1
+               MOVE 200 TO HTTP-STATUS
+               MOVE DB-WORK-OBJECT TO BODY
            END-IF.
-           DISPLAY 'body:' DB-WORK-OBJECT
            EXIT.
