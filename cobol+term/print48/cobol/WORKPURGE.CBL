@@ -0,0 +1,74 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         WORKPURGE.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+            COPY    "DB-WORK".
+       01  WS-RETENTION-DAYS    PIC 9(5) VALUE 90.
+       01  WS-NOW-DATE          PIC 9(8).
+       01  WS-REG-DATE          PIC 9(8).
+       01  WS-NOW-DAYS          PIC 9(7).
+       01  WS-REG-DAYS          PIC 9(7).
+       01  WS-AGE-DAYS          PIC 9(7).
+       01  WS-DONE              PIC X(1).
+       01  WS-PURGED-COUNT      PIC 9(5) VALUE 0.
+       LINKAGE                 SECTION.
+            COPY    "MCPAREA".
+            COPY    "SPAAREA".
+            COPY    "LINKAREA".
+            COPY    "SCRAREA".
+      ************************************************************************
+       PROCEDURE           DIVISION    USING
+           MCPAREA
+           SPAAREA
+           LINKAREA
+           SCRAREA.
+       000-MAIN                SECTION.
+           EVALUATE    MCP-STATUS
+             WHEN     'LINK'
+               PERFORM 010-RUN-PURGE
+           END-EVALUATE.
+           EXIT    PROGRAM.
+      ************************************************************************
+       010-RUN-PURGE            SECTION.
+           MOVE 0 TO WS-PURGED-COUNT.
+           MOVE 'N' TO WS-DONE.
+           MOVE   'BLOBLIST'    TO  MCP-FUNC.
+           MOVE   'work'        TO  MCP-TABLE.
+           MOVE   'key'         TO  MCP-PATHNAME.
+           CALL   'MONFUNC'      USING
+                MCPAREA
+                DB-WORK.
+           PERFORM UNTIL WS-DONE = 'Y'
+               MOVE 'BLOBFETCH' TO MCP-FUNC
+               MOVE 'work'      TO MCP-TABLE
+               MOVE 'key'       TO MCP-PATHNAME
+               CALL   'MONFUNC'  USING
+                    MCPAREA
+                    DB-WORK
+               IF MCP-RC = ZERO OR MCP-RC = 1
+                   PERFORM 100-CHECK-EXPIRED
+               ELSE
+                   MOVE 'Y' TO WS-DONE
+               END-IF
+           END-PERFORM.
+           DISPLAY 'work blobs purged:' WS-PURGED-COUNT.
+           EXIT.
+      ************************************************************************
+       100-CHECK-EXPIRED        SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8)       TO WS-NOW-DATE.
+           MOVE DB-WORK-REGISTERED-TS(1:8)        TO WS-REG-DATE.
+           COMPUTE WS-NOW-DAYS = FUNCTION INTEGER-OF-DATE(WS-NOW-DATE).
+           COMPUTE WS-REG-DAYS = FUNCTION INTEGER-OF-DATE(WS-REG-DATE).
+           COMPUTE WS-AGE-DAYS = WS-NOW-DAYS - WS-REG-DAYS.
+           IF WS-AGE-DAYS > WS-RETENTION-DAYS
+               MOVE   'BLOBPURGE' TO  MCP-FUNC
+               MOVE   'work'      TO  MCP-TABLE
+               MOVE   'key'       TO  MCP-PATHNAME
+               CALL   'MONFUNC'    USING
+                    MCPAREA
+                    DB-WORK
+               ADD 1 TO WS-PURGED-COUNT
+           END-IF.
+           EXIT.
