@@ -0,0 +1,133 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         PRINTBATCH.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+           SELECT QUEUEFD  ASSIGN TO QUEUE-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS QUEUE-FILE-ST.
+       DATA                DIVISION.
+       FILE                SECTION.
+           FD  QUEUEFD.
+           01  QUEUE-LINE          PIC X(300).
+       WORKING-STORAGE     SECTION.
+            01  IMPORTPATH.
+              02 IMPORTDIR PIC X(7).
+              02 IMPORTFILE PIC X(20).
+            COPY    "DB-PATH".
+            COPY    "DB-WORK".
+            COPY    "DB-PRINTJOB".
+       01  QUEUE-FILE          PIC X(80)
+                               VALUE './cobol/printqueue.dat'.
+       01  QUEUE-FILE-ST       PIC X(02).
+       01  WS-JOB-IDX          PIC 9(4).
+       01  WS-TIMESTAMP        PIC X(21).
+       LINKAGE                 SECTION.
+            COPY    "MCPAREA".
+            COPY    "SPAAREA".
+            COPY    "LINKAREA".
+            COPY    "SCRAREA".
+
+      ************************************************************************
+       PROCEDURE           DIVISION    USING
+           MCPAREA
+           SPAAREA
+           LINKAREA
+           SCRAREA.
+       000-MAIN                SECTION.
+           EVALUATE    MCP-STATUS
+             WHEN     'LINK'
+               PERFORM 010-RUN-BATCH
+           END-EVALUATE.
+           EXIT    PROGRAM.
+      ************************************************************************
+       010-RUN-BATCH           SECTION.
+           PERFORM 100-LOAD-QUEUE.
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                     UNTIL WS-JOB-IDX > DB-PRINTJOB-NUM
+               IF DB-PRINTJOB-STATUS(WS-JOB-IDX) = 'RUNNING'
+                   PERFORM 200-REGISTER-BLOB
+               END-IF
+           END-PERFORM.
+           PERFORM 300-SAVE-QUEUE.
+       010-RUN-BATCH-END.
+           EXIT.
+      ************************************************************************
+       100-LOAD-QUEUE          SECTION.
+           MOVE 0 TO DB-PRINTJOB-NUM.
+           OPEN INPUT QUEUEFD.
+           IF QUEUE-FILE-ST = "00"
+               PERFORM UNTIL QUEUE-FILE-ST NOT = "00"
+                        OR DB-PRINTJOB-NUM >= 200
+                   READ QUEUEFD INTO QUEUE-LINE
+                   IF QUEUE-FILE-ST = "00" AND QUEUE-LINE NOT = SPACE
+                       ADD 1 TO DB-PRINTJOB-NUM
+                       UNSTRING QUEUE-LINE DELIMITED BY '|'
+                           INTO DB-PRINTJOB-FILENAME(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-STATUS(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-ACCOUNT(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-DEPT(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-PAGES(DB-PRINTJOB-NUM)
+                                DB-PRINTJOB-TIME(DB-PRINTJOB-NUM)
+                   END-IF
+               END-PERFORM
+               CLOSE QUEUEFD
+           END-IF.
+           EXIT.
+      ************************************************************************
+       200-REGISTER-BLOB        SECTION.
+           MOVE   'BLOBIMPORT'  TO  MCP-FUNC
+           MOVE   'work'        TO  MCP-TABLE
+           MOVE   'key'         TO  MCP-PATHNAME
+           MOVE   './data/'     TO  IMPORTDIR
+           MOVE   DB-PRINTJOB-FILENAME(WS-JOB-IDX)
+                                 TO  IMPORTFILE
+           MOVE   IMPORTPATH    TO  DB-WORK-FILE
+           CALL   'MONFUNC'      USING
+                MCPAREA
+                DB-WORK
+           IF DB-WORK-OBJECT = LOW-VALUE
+               MOVE 'FAILED'    TO DB-PRINTJOB-STATUS(WS-JOB-IDX)
+           ELSE
+               MOVE   'BLOBREGISTER' TO  MCP-FUNC
+               MOVE   'work'        TO  MCP-TABLE
+               MOVE   'key'         TO  MCP-PATHNAME
+               MOVE   DB-PRINTJOB-FILENAME(WS-JOB-IDX)
+                                     TO  DB-WORK-FILE
+               MOVE FUNCTION CURRENT-DATE(1:21) TO WS-TIMESTAMP
+               MOVE WS-TIMESTAMP     TO  DB-WORK-REGISTERED-TS
+               CALL   'MONFUNC'      USING
+                    MCPAREA
+                    DB-WORK
+               MOVE 'COMPLETE'  TO DB-PRINTJOB-STATUS(WS-JOB-IDX)
+           END-IF.
+           EXIT.
+      ************************************************************************
+       300-SAVE-QUEUE            SECTION.
+           OPEN OUTPUT QUEUEFD.
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                     UNTIL WS-JOB-IDX > DB-PRINTJOB-NUM
+               STRING DB-PRINTJOB-FILENAME(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-STATUS(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-ACCOUNT(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-DEPT(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-PAGES(WS-JOB-IDX)
+                                         DELIMITED BY SIZE
+                      '|'                DELIMITED BY SIZE
+                      DB-PRINTJOB-TIME(WS-JOB-IDX)
+                                         DELIMITED BY SPACE
+                      INTO QUEUE-LINE
+               END-STRING
+               WRITE QUEUE-LINE
+           END-PERFORM.
+           CLOSE QUEUEFD.
+           EXIT.
