@@ -0,0 +1,9 @@
+       01  DB-PRINTJOB.
+           05  DB-PRINTJOB-NUM             PIC 9(4).
+           05  DB-PRINTJOB-ENTRY OCCURS 200 TIMES.
+               10  DB-PRINTJOB-FILENAME    PIC X(20).
+               10  DB-PRINTJOB-STATUS      PIC X(10).
+               10  DB-PRINTJOB-ACCOUNT     PIC X(20).
+               10  DB-PRINTJOB-DEPT        PIC X(20).
+               10  DB-PRINTJOB-PAGES       PIC 9(5).
+               10  DB-PRINTJOB-TIME        PIC X(21).
