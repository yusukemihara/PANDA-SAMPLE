@@ -0,0 +1,14 @@
+       01  SCRAREA.
+           05  HTTP-METHOD         PIC X(10).
+           05  HTTP-STATUS         PIC 9(3).
+           05  FILENAME            PIC X(20).
+           05  BODY                PIC X(2097152).
+           05  ACCOUNT             PIC X(20).
+           05  DEPARTMENT          PIC X(20).
+           05  PAGECOUNT           PIC 9(5).
+           05  P1.
+               10  ITEM OCCURS 10 TIMES.
+                   15  ITEM-TITLE      PIC X(40).
+                   15  PATH            PIC X(80).
+                   15  SHOWDIALOG      PIC 9(1).
+                   15  NRETRY          PIC 9(2).
