@@ -42,29 +42,29 @@
            INITIALIZE P1.
            EVALUATE    MCP-WIDGET
              WHEN   'b1'
-               MOVE '1.pdf' TO TITLE  OF ITEM (1)
+               MOVE '1.pdf' TO ITEM-TITLE  OF ITEM (1)
                MOVE 'print/print?filename=1.pdf' TO PATH OF ITEM (1)
                MOVE 1 TO SHOWDIALOG(1)
-               MOVE '2.pdf' TO TITLE  OF ITEM (2)
+               MOVE '2.pdf' TO ITEM-TITLE  OF ITEM (2)
                MOVE 'print/print?filename=1.pdf' TO PATH  OF ITEM (2)
                MOVE 1 TO SHOWDIALOG(2)
-               MOVE '3.pdf' TO TITLE  OF ITEM (3)
+               MOVE '3.pdf' TO ITEM-TITLE  OF ITEM (3)
                MOVE 'print/print?filename=1.pdf' TO PATH  OF ITEM (3)
                MOVE 1 TO SHOWDIALOG(3)
              WHEN   'b2'
-               MOVE '2.pdf' TO TITLE OF ITEM (1)
+               MOVE '2.pdf' TO ITEM-TITLE OF ITEM (1)
                MOVE 'print/print?filename=2.pdf' TO PATH OF ITEM (1)
                MOVE 1 TO NRETRY(1)
                MOVE 1 TO SHOWDIALOG(1)
              WHEN   'b3'
-               MOVE '3.pdf' TO TITLE OF ITEM (1) 
+               MOVE '3.pdf' TO ITEM-TITLE OF ITEM (1) 
                MOVE 'print/print?filename=3.pdf' TO PATH OF ITEM (1) 
              WHEN   'b4'
-               MOVE '1.pdf' TO TITLE  OF ITEM (1)
+               MOVE '1.pdf' TO ITEM-TITLE  OF ITEM (1)
                MOVE 'print/print?filename=1.pdf' TO PATH  OF ITEM (1)
-               MOVE '2.pdf' TO TITLE  OF ITEM (2)
+               MOVE '2.pdf' TO ITEM-TITLE  OF ITEM (2)
                MOVE 'print/print?filename=2.pdf' TO PATH  OF ITEM (2)
-               MOVE '3.pdf' TO TITLE  OF ITEM (3)
+               MOVE '3.pdf' TO ITEM-TITLE  OF ITEM (3)
                MOVE 'print/print?filename=3.pdf' TO PATH  OF ITEM (3)
            END-EVALUATE.
            MOVE   ''            TO  MCP-PUTTYPE.
