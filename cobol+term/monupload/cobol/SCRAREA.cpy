@@ -0,0 +1,2 @@
+       01  SCRAREA.
+           05  FILLER              PIC X(1).
