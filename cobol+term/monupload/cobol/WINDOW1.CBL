@@ -1,10 +1,29 @@
        IDENTIFICATION      DIVISION.
        PROGRAM-ID.         WINDOW1.
        ENVIRONMENT         DIVISION.
-       CONFIGURATION           SECTION.
+       CONFIGURATION       SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT EXECLOGFD ASSIGN TO EXECLOG-FILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS EXECLOG-FILE-ST.
        DATA                DIVISION.
+       FILE                SECTION.
+           FD  EXECLOGFD.
+           01  EXECLOG-LINE        PIC X(250).
        WORKING-STORAGE         SECTION.
             COPY    "DB-SHELL".
+       01  EXECLOG-FILE        PIC X(80)
+                               VALUE './cobol/monupload-exec.log'.
+       01  EXECLOG-FILE-ST     PIC X(02).
+       01  WS-TIMESTAMP        PIC X(21).
+       01  WS-CMDLINE          PIC X(200).
+       01  WS-ALLOW-COUNT      PIC 9(2) VALUE 0.
+       01  WS-ALLOW-ENTRY      OCCURS 20 TIMES PIC X(80).
+       01  WS-CHECK-VALUE      PIC X(80).
+       01  WS-FOUND            PIC X(1).
+       01  WS-VALID            PIC X(1).
+       01  WS-I                PIC 9(2).
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -17,10 +36,10 @@
            LINKAREA
            SCRAREA.
        000-MAIN                SECTION.
-           EVALUATE    MCP-STATUS 
-             WHEN      'LINK' 
+           EVALUATE    MCP-STATUS
+             WHEN      'LINK'
                PERFORM  100-INIT
-             WHEN      ANY  
+             WHEN      ANY
                PERFORM  200-EVENT
            END-EVALUATE.
            EXIT    PROGRAM.
@@ -73,9 +92,19 @@
              MOVE 'cobol/c.txt' TO DB-SHELL-ARG7
            END-EVALUATE.
 
-           CALL 'MONFUNC' USING
-             MCPAREA
-             DB-SHELL.
+           PERFORM 210-LOAD-ALLOWLIST.
+           PERFORM 220-VALIDATE-ARGS.
+
+           IF WS-VALID = 'Y'
+               CALL 'MONFUNC' USING
+                 MCPAREA
+                 DB-SHELL
+           ELSE
+               DISPLAY 'shell argument failed allow-list check'
+               MOVE 9999 TO MCP-RC
+           END-IF.
+
+           PERFORM 240-LOG-EXEC.
 
            MOVE 'window1' TO  MCP-WINDOW.
            MOVE 'PUTG' TO MCP-PUTTYPE.
@@ -83,6 +112,106 @@
            DISPLAY 'window1 event end'.
            PERFORM 900-PUT-WINDOW.
            EXIT.
+      ************************************************************************
+       210-LOAD-ALLOWLIST        SECTION.
+           MOVE '-t'            TO WS-ALLOW-ENTRY(1).
+           MOVE 'report'        TO WS-ALLOW-ENTRY(2).
+           MOVE '-s'            TO WS-ALLOW-ENTRY(3).
+           MOVE '-T'            TO WS-ALLOW-ENTRY(4).
+           MOVE 'hoge'          TO WS-ALLOW-ENTRY(5).
+           MOVE 'cobol/a.pdf'   TO WS-ALLOW-ENTRY(6).
+           MOVE '-p'            TO WS-ALLOW-ENTRY(7).
+           MOVE 'PDF'           TO WS-ALLOW-ENTRY(8).
+           MOVE 'cobol/b.pdf'   TO WS-ALLOW-ENTRY(9).
+           MOVE 'misc'          TO WS-ALLOW-ENTRY(10).
+           MOVE '-f'            TO WS-ALLOW-ENTRY(11).
+           MOVE 'c.txt'         TO WS-ALLOW-ENTRY(12).
+           MOVE '-d'            TO WS-ALLOW-ENTRY(13).
+           MOVE 'test'          TO WS-ALLOW-ENTRY(14).
+           MOVE 'cobol/c.txt'   TO WS-ALLOW-ENTRY(15).
+           MOVE 15 TO WS-ALLOW-COUNT.
+           EXIT.
+      ************************************************************************
+       220-VALIDATE-ARGS         SECTION.
+           MOVE 'Y' TO WS-VALID.
+
+           IF DB-SHELL-ARG1 NOT = SPACE
+               MOVE DB-SHELL-ARG1 TO WS-CHECK-VALUE
+               PERFORM 230-CHECK-ONE
+               IF WS-FOUND = 'N' MOVE 'N' TO WS-VALID END-IF
+           END-IF.
+           IF DB-SHELL-ARG2 NOT = SPACE
+               MOVE DB-SHELL-ARG2 TO WS-CHECK-VALUE
+               PERFORM 230-CHECK-ONE
+               IF WS-FOUND = 'N' MOVE 'N' TO WS-VALID END-IF
+           END-IF.
+           IF DB-SHELL-ARG3 NOT = SPACE
+               MOVE DB-SHELL-ARG3 TO WS-CHECK-VALUE
+               PERFORM 230-CHECK-ONE
+               IF WS-FOUND = 'N' MOVE 'N' TO WS-VALID END-IF
+           END-IF.
+           IF DB-SHELL-ARG4 NOT = SPACE
+               MOVE DB-SHELL-ARG4 TO WS-CHECK-VALUE
+               PERFORM 230-CHECK-ONE
+               IF WS-FOUND = 'N' MOVE 'N' TO WS-VALID END-IF
+           END-IF.
+           IF DB-SHELL-ARG5 NOT = SPACE
+               MOVE DB-SHELL-ARG5 TO WS-CHECK-VALUE
+               PERFORM 230-CHECK-ONE
+               IF WS-FOUND = 'N' MOVE 'N' TO WS-VALID END-IF
+           END-IF.
+           IF DB-SHELL-ARG6 NOT = SPACE
+               MOVE DB-SHELL-ARG6 TO WS-CHECK-VALUE
+               PERFORM 230-CHECK-ONE
+               IF WS-FOUND = 'N' MOVE 'N' TO WS-VALID END-IF
+           END-IF.
+           IF DB-SHELL-ARG7 NOT = SPACE
+               MOVE DB-SHELL-ARG7 TO WS-CHECK-VALUE
+               PERFORM 230-CHECK-ONE
+               IF WS-FOUND = 'N' MOVE 'N' TO WS-VALID END-IF
+           END-IF.
+           EXIT.
+      ************************************************************************
+       230-CHECK-ONE             SECTION.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WS-ALLOW-COUNT
+               IF WS-ALLOW-ENTRY(WS-I) = WS-CHECK-VALUE
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
+      ************************************************************************
+       240-LOG-EXEC              SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE SPACE TO WS-CMDLINE.
+           STRING FUNCTION TRIM(DB-SHELL-NAME) ' '
+                  FUNCTION TRIM(DB-SHELL-ARG1) ' '
+                  FUNCTION TRIM(DB-SHELL-ARG2) ' '
+                  FUNCTION TRIM(DB-SHELL-ARG3) ' '
+                  FUNCTION TRIM(DB-SHELL-ARG4) ' '
+                  FUNCTION TRIM(DB-SHELL-ARG5) ' '
+                  FUNCTION TRIM(DB-SHELL-ARG6) ' '
+                  FUNCTION TRIM(DB-SHELL-ARG7)
+                  DELIMITED BY SIZE
+                  INTO WS-CMDLINE.
+
+           OPEN EXTEND EXECLOGFD.
+           IF EXECLOG-FILE-ST = "05" OR "35"
+               OPEN OUTPUT EXECLOGFD
+           END-IF.
+           IF EXECLOG-FILE-ST NOT = "00"
+               DISPLAY 'cannot open shell execution log'
+           ELSE
+               MOVE SPACE TO EXECLOG-LINE
+               STRING WS-TIMESTAMP '|' WS-CMDLINE '|rc='
+                      MCP-RC
+                      DELIMITED BY SIZE
+                      INTO EXECLOG-LINE
+               WRITE EXECLOG-LINE
+               CLOSE EXECLOGFD
+           END-IF.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE 'PUTWINDOW' TO MCP-FUNC.
