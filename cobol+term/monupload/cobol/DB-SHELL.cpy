@@ -0,0 +1,9 @@
+       01  DB-SHELL.
+           05  DB-SHELL-NAME       PIC X(80).
+           05  DB-SHELL-ARG1       PIC X(80).
+           05  DB-SHELL-ARG2       PIC X(80).
+           05  DB-SHELL-ARG3       PIC X(80).
+           05  DB-SHELL-ARG4       PIC X(80).
+           05  DB-SHELL-ARG5       PIC X(80).
+           05  DB-SHELL-ARG6       PIC X(80).
+           05  DB-SHELL-ARG7       PIC X(80).
