@@ -0,0 +1,15 @@
+       01  SCRAREA.
+           05  VALUE0              OCCURS 100 TIMES
+                                    PIC 9(5).
+           05  VALUE1              OCCURS 100 TIMES
+                                    PIC 9(5).
+           05  VALUE2              OCCURS 100 TIMES
+                                    PIC 9(5).
+           05  SELECT1             OCCURS 100 TIMES
+                                    PIC X(1).
+           05  ROW1                PIC 9(3).
+           05  ROWATTR1            PIC 9(1).
+           05  COUNT1              PIC 9(3).
+           05  SELECTEDROWS        OCCURS 100 TIMES
+                                    PIC 9(3).
+           05  SELECTEDCOUNT       PIC 9(3).
