@@ -51,14 +51,32 @@
        700-EVENT             SECTION.
            DISPLAY 'event'.
            DISPLAY 'event end'
+
+           EVALUATE MCP-WIDGET
+             WHEN 'selectall'
+               PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > COUNT1
+                   MOVE 'T' TO SELECT1(CNT)
+               END-PERFORM
+             WHEN 'clearall'
+               PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > 100
+                   MOVE SPACE TO SELECT1(CNT)
+               END-PERFORM
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+           MOVE 0 TO SELECTEDCOUNT.
            MOVE 1 TO CNT.
            PERFORM UNTIL CNT > 100
              IF SELECT1(CNT) = 'T'
+               ADD 1 TO SELECTEDCOUNT
+               MOVE CNT TO SELECTEDROWS(SELECTEDCOUNT)
                MOVE CNT TO ROW1
              END-IF
              ADD 1 TO CNT
            END-PERFORM.
 
+           DISPLAY SELECTEDCOUNT
            DISPLAY ROW1
            MOVE   'clist' TO  MCP-WINDOW.
            PERFORM 900-PUT-WINDOW.
