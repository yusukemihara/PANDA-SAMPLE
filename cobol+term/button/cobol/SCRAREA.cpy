@@ -0,0 +1,9 @@
+       01  SCRAREA.
+           05  LB1TEXT              PIC X(20).
+           05  LB1STYLE             PIC X(20).
+           05  BT1STYLE             PIC X(20).
+           05  BT1BOOL              PIC X(1).
+           05  LB3TEXT              PIC X(20).
+           05  LB3STYLE             PIC X(20).
+           05  BT3STYLE             PIC X(20).
+           05  BT3BOOL              PIC X(1).
