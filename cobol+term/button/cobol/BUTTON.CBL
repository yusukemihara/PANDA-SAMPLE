@@ -33,31 +33,78 @@
            MOVE    'label1'    TO  LB1TEXT.
            MOVE   'NEW'        TO  MCP-PUTTYPE.
            MOVE   'button'     TO  MCP-WINDOW.
+
+           IF SPA-BT1BOOL = SPACE
+               MOVE 'F' TO SPA-BT1BOOL
+           END-IF.
+           IF SPA-BT3BOOL = SPACE
+               MOVE 'F' TO SPA-BT3BOOL
+           END-IF.
+           MOVE SPA-BT1BOOL TO BT1BOOL.
+           MOVE SPA-BT3BOOL TO BT3BOOL.
+           PERFORM 710-APPLY-BT1-STYLE.
+           PERFORM 720-APPLY-BT3-STYLE.
+
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        700-TOGGLED             SECTION.
            DISPLAY 'toggled'
            DISPLAY BT3BOOL
+           EVALUATE MCP-WIDGET
+             WHEN 'button3'
+               PERFORM 740-TOGGLE-BT3
+             WHEN OTHER
+               PERFORM 730-TOGGLE-BT1
+           END-EVALUATE.
+           PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       730-TOGGLE-BT1           SECTION.
            IF      BT1BOOL     =   'F'
-           MOVE    'red'       TO  BT1STYLE 
-           MOVE    'red'       TO  LB1STYLE 
-           MOVE    'red'       TO  LB1TEXT 
-           MOVE    'T'         TO  BT1BOOL
-           DISPLAY 'IF-END'
-           DISPLAY BT3BOOL
+               MOVE    'T'         TO  BT1BOOL
            ELSE
-           MOVE    'blue'      TO  BT1STYLE 
-           MOVE    'blue'      TO  LB1STYLE 
-           MOVE    'blue'      TO  LB1TEXT 
-           MOVE    'F'         TO  BT1BOOL
-           DISPLAY 'ELSE-END'
-           DISPLAY BT3BOOL
-           END-IF
-           PERFORM 900-PUT-WINDOW.
+               MOVE    'F'         TO  BT1BOOL
+           END-IF.
+           PERFORM 710-APPLY-BT1-STYLE.
+           MOVE BT1BOOL TO SPA-BT1BOOL.
+           EXIT.
+      **************************************************************************
+       710-APPLY-BT1-STYLE      SECTION.
+           IF BT1BOOL = 'T'
+               MOVE    'red'       TO  BT1STYLE
+               MOVE    'red'       TO  LB1STYLE
+               MOVE    'red'       TO  LB1TEXT
+           ELSE
+               MOVE    'blue'      TO  BT1STYLE
+               MOVE    'blue'      TO  LB1STYLE
+               MOVE    'blue'      TO  LB1TEXT
+           END-IF.
+           EXIT.
+      **************************************************************************
+       740-TOGGLE-BT3           SECTION.
+           IF      BT3BOOL     =   'F'
+               MOVE    'T'         TO  BT3BOOL
+           ELSE
+               MOVE    'F'         TO  BT3BOOL
+           END-IF.
+           PERFORM 720-APPLY-BT3-STYLE.
+           MOVE BT3BOOL TO SPA-BT3BOOL.
+           EXIT.
+      **************************************************************************
+       720-APPLY-BT3-STYLE      SECTION.
+           IF BT3BOOL = 'T'
+               MOVE    'red'       TO  BT3STYLE
+               MOVE    'red'       TO  LB3STYLE
+               MOVE    'label3'    TO  LB3TEXT
+           ELSE
+               MOVE    'blue'      TO  BT3STYLE
+               MOVE    'blue'      TO  LB3STYLE
+               MOVE    'label3'    TO  LB3TEXT
+           END-IF.
+           EXIT.
       **************************************************************************
        800-CLICKED             SECTION.
            DISPLAY 'clicked'
-           MOVE    'green'      TO  BT1STYLE 
+           MOVE    'green'      TO  BT1STYLE
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        900-PUT-WINDOW          SECTION.
