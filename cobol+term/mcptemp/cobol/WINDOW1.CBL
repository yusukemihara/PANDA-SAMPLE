@@ -14,6 +14,10 @@
        WORKING-STORAGE         SECTION.
            01  DATA-FILE       PIC X(2048).
            01  DATA-FILE-ST    PIC X(02).
+           01  WS-LEN          PIC 9(3) VALUE 0.
+           01  WS-I            PIC 9(3) VALUE 0.
+           01  WS-CH           PIC X(1).
+           01  WS-SAFE         PIC X(1) VALUE 'Y'.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -48,7 +52,20 @@
        200-CLICKED                SECTION.
            DISPLAY '200-clicked'
            DISPLAY VALUE1
-           STRING MCP-TEMPDIR '/' VALUE1 
+
+           PERFORM 210-VALIDATE-FILENAME.
+           IF WS-SAFE NOT = 'Y'
+               MOVE 'rejected: filename must be letters, digits, . _ -'
+                                   TO MSG1
+               MOVE   ''            TO  VALUE1
+               MOVE   ''            TO  MCP-PUTTYPE
+               MOVE   'window1'     TO  MCP-WINDOW
+               PERFORM 900-PUT-WINDOW
+               EXIT SECTION
+           END-IF.
+           MOVE SPACE TO MSG1.
+
+           STRING MCP-TEMPDIR '/' VALUE1
              DELIMITED BY ' '
              INTO DATA-FILE.
            DISPLAY DATA-FILE
@@ -56,8 +73,8 @@
 
            OPEN OUTPUT FD1.
            IF DATA-FILE-ST NOT = "00"
-                DISPLAY 'cannot open data-file' 
-                EXIT
+                DISPLAY 'cannot open data-file'
+                EXIT SECTION
            END-IF.
            DISPLAY 'open end' 
 
@@ -76,6 +93,26 @@
            PERFORM 900-PUT-WINDOW.
        200-CLICKED-END.
            EXIT.
+      ************************************************************************
+       210-VALIDATE-FILENAME    SECTION.
+           MOVE 'Y' TO WS-SAFE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(VALUE1)) TO WS-LEN.
+           IF WS-LEN = 0
+               MOVE 'N' TO WS-SAFE
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
+                   MOVE VALUE1(WS-I:1) TO WS-CH
+                   IF NOT ((WS-CH >= 'A' AND WS-CH <= 'Z')
+                        OR (WS-CH >= 'a' AND WS-CH <= 'z')
+                        OR (WS-CH >= '0' AND WS-CH <= '9')
+                        OR  WS-CH = '.'
+                        OR  WS-CH = '_'
+                        OR  WS-CH = '-')
+                       MOVE 'N' TO WS-SAFE
+                   END-IF
+               END-PERFORM
+           END-IF.
+           EXIT.
       ************************************************************************
        900-PUT-WINDOW          SECTION.
            MOVE   'PUTWINDOW'  TO  MCP-FUNC.
