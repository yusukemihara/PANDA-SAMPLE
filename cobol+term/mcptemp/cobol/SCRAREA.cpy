@@ -0,0 +1,3 @@
+       01  SCRAREA.
+           05  VALUE1              PIC X(40).
+           05  MSG1                PIC X(80).
